@@ -37,6 +37,23 @@
       ****************************************************************** 
        PROCEDURE DIVISION.
 
+      *Les valeurs par defaut (postgres/mdp/testdb) ne servent que si
+      *les variables d'environnement PGUSER/PGPASSWORD/PGDATABASE ne
+      *sont pas positionnees, pour pointer vers dev/test/prod sans
+      *recompiler
+       ACCEPT USERNAME FROM ENVIRONMENT "PGUSER"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+       ACCEPT PASSWD FROM ENVIRONMENT "PGPASSWORD"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+       ACCEPT DBNAME FROM ENVIRONMENT "PGDATABASE"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+
        DISPLAY "Connexion à la base de données...".
        EXEC SQL
             CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -94,49 +111,52 @@
            DISPLAY "Choisir une option "
            ACCEPT WS-CRUD
            EVALUATE WS-CRUD
-               
-               WHEN "C" 
-                  
+
+               WHEN "C" WHEN "c"
+
                   PERFORM 2050-SAISIE-INDIV-DEBUT
                      THRU 2050-SAISIE-INDIV-FIN
-                  
+
                   PERFORM 2100-CREER-INDIV-DEBUT
                      THRU 2100-CREER-INDIV-FIN
-               
-      
-               WHEN "R"
-                  
+
+
+               WHEN "R" WHEN "r"
+
                   PERFORM 2060-DEMANDE-ID-DEBUT
                      THRU 2060-DEMANDE-ID-FIN
-                  
+
                   PERFORM 2200-LIRE-INDIV-DEBUT
                      THRU 2200-LIRE-INDIV-FIN
-                  
-      
-               WHEN "U"
-      
+
+
+               WHEN "U" WHEN "u"
+
                   PERFORM 2060-DEMANDE-ID-DEBUT
                      THRU 2060-DEMANDE-ID-FIN
-      
+
                   PERFORM 2050-SAISIE-INDIV-DEBUT
-                     THRU 2050-SAISIE-INDIV-FIN               
-                  
+                     THRU 2050-SAISIE-INDIV-FIN
+
                   PERFORM 2300-MODIFIER-INDIV-DEBUT
                      THRU 2300-MODIFIER-INDIV-FIN
-      
-      
-               WHEN "D"
-      
+
+
+               WHEN "D" WHEN "d"
+
                   PERFORM 2060-DEMANDE-ID-DEBUT
                      THRU 2060-DEMANDE-ID-FIN
-      
+
                   PERFORM 2400-SUPPRIMER-INDIV-DEBUT
                      THRU 2400-SUPPRIMER-INDIV-FIN
-      
 
-              WHEN "Q"
 
-                 SET WS-QUITTER-O TO TRUE 
+              WHEN "Q" WHEN "q"
+
+                 SET WS-QUITTER-O TO TRUE
+
+               WHEN OTHER
+                  DISPLAY "Option invalide."
 
            END-EVALUATE
 
