@@ -1,7 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. insertusr.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT FICHIER-UTILISATEURS ASSIGN TO "utilisateurs.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-UTILISATEURS.
+           01 F-LIGNE-UTILISATEUR.
+               05 F-NOM             PIC X(100).
+               05 F-PRENOM          PIC X(100).
+               05 F-AGE             PIC 9(03).
+               05 F-NUM             PIC X(10).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -16,7 +31,53 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       01 WS-SAISIE-VALIDE  PIC X   VALUE "N".
+           88 WS-SAISIE-OK          VALUE "O".
+
+      *Mode de fonctionnement : saisie interactive d'un seul
+      *utilisateur, ou chargement d'un fichier de roster complet
+       01 WS-MODE           PIC X   VALUE "I".
+           88 WS-MODE-INTERACTIF     VALUE "I" "i".
+           88 WS-MODE-FICHIER        VALUE "F" "f".
+
+       01 WS-FIN-FICHIER    PIC X   VALUE "N".
+           88 WS-FIN-FICHIER-OUI     VALUE "O".
+
+       77 WS-NB-LUS         PIC 9(05)  VALUE 0.
+       77 WS-NB-INSERES     PIC 9(05)  VALUE 0.
+       77 WS-NB-REJETES     PIC 9(05)  VALUE 0.
+
+      *Taille du lot avant un COMMIT intermediaire en mode fichier
+       77 WS-TAILLE-LOT     PIC 9(03)  VALUE 10.
+       77 WS-COMPTEUR-LOT   PIC 9(03)  VALUE 0.
+
+      *Statut du dernier essai d'insertion, renseigne par
+      *2000-INSERTION-DEBUT pour que 3000 ne compte que les reussites
+       01 WS-INSERT-STATUT  PIC X   VALUE "N".
+           88 WS-INSERT-REUSSI      VALUE "O".
+
+      ******************************************************************
+      *                      PROCEDURE DIVISION                        *
+      ******************************************************************
        PROCEDURE DIVISION.
+
+      *Les valeurs par defaut (postgres/mdp/testdb) ne servent que si
+      *les variables d'environnement PGUSER/PGPASSWORD/PGDATABASE ne
+      *sont pas positionnees, pour pointer vers dev/test/prod sans
+      *recompiler
+       ACCEPT USERNAME FROM ENVIRONMENT "PGUSER"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+       ACCEPT PASSWD FROM ENVIRONMENT "PGPASSWORD"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+       ACCEPT DBNAME FROM ENVIRONMENT "PGDATABASE"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+
        DISPLAY "Connexion à la base de données...".
        EXEC SQL
             CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -26,15 +87,88 @@
            STOP RUN
        END-IF.
 
-       DISPLAY "Entrez le nom de l'utilisateur : ".
-       ACCEPT UTILISATEUR-NOM.
-       DISPLAY "Entrez le prénom de l'utilisateur : ".
-       ACCEPT UTILISATEUR-PRENOM.
-       DISPLAY "Entrez l'âge de l'utilisateur : ".
-       ACCEPT UTILISATEUR-AGE.
-       DISPLAY "Entrez le numéro de l'utilisateur : ".
-       ACCEPT UTILISATEUR-NUM.
-       
+       DISPLAY "Mode : saisie interactive (I) ou fichier (F) : ".
+       ACCEPT WS-MODE.
+
+       IF WS-MODE-FICHIER
+           PERFORM 3000-CHARGEMENT-FICHIER-DEBUT
+              THRU 3000-CHARGEMENT-FICHIER-FIN
+       ELSE
+           PERFORM 1000-SAISIE-UTILISATEUR-DEBUT
+              THRU 1000-SAISIE-UTILISATEUR-FIN
+
+           PERFORM 2000-INSERTION-DEBUT
+              THRU 2000-INSERTION-FIN
+       END-IF.
+
+       EXEC SQL COMMIT END-EXEC.
+       STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      *Saisie des quatre champs avec re-saisie tant que l'un d'eux
+      *echoue les controles de base (nom/prenom non vides, age dans
+      *une plage plausible, numero non vide)
+       1000-SAISIE-UTILISATEUR-DEBUT.
+
+           MOVE "N" TO WS-SAISIE-VALIDE.
+
+           PERFORM UNTIL WS-SAISIE-OK
+
+               DISPLAY "Entrez le nom de l'utilisateur : ".
+               ACCEPT UTILISATEUR-NOM.
+               DISPLAY "Entrez le prénom de l'utilisateur : ".
+               ACCEPT UTILISATEUR-PRENOM.
+               DISPLAY "Entrez l'âge de l'utilisateur : ".
+               ACCEPT UTILISATEUR-AGE.
+               DISPLAY "Entrez le numéro de l'utilisateur : ".
+               ACCEPT UTILISATEUR-NUM.
+
+               PERFORM 1050-VALIDE-UTILISATEUR-DEBUT
+                  THRU 1050-VALIDE-UTILISATEUR-FIN
+
+           END-PERFORM.
+
+       1000-SAISIE-UTILISATEUR-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+
+      *Controles communs a la saisie interactive et au mode fichier,
+      *appliques a UTILISATEUR-NOM/PRENOM/AGE/NUM une fois renseignes
+       1050-VALIDE-UTILISATEUR-DEBUT.
+
+           SET WS-SAISIE-OK TO TRUE.
+
+           IF UTILISATEUR-NOM = SPACES
+               DISPLAY "Le nom ne peut pas etre vide."
+               MOVE "N" TO WS-SAISIE-VALIDE
+           END-IF.
+
+           IF UTILISATEUR-PRENOM = SPACES
+               DISPLAY "Le prenom ne peut pas etre vide."
+               MOVE "N" TO WS-SAISIE-VALIDE
+           END-IF.
+
+           IF UTILISATEUR-AGE < 1 OR UTILISATEUR-AGE > 120
+               DISPLAY "L'age doit etre compris entre 1 et 120."
+               MOVE "N" TO WS-SAISIE-VALIDE
+           END-IF.
+
+           IF UTILISATEUR-NUM = SPACES
+               DISPLAY "Le numero ne peut pas etre vide."
+               MOVE "N" TO WS-SAISIE-VALIDE
+           END-IF.
+
+       1050-VALIDE-UTILISATEUR-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+
+       2000-INSERTION-DEBUT.
+
        EXEC SQL
             INSERT INTO utilisateur (nom, prenom, age, numero)
             VALUES (:UTILISATEUR-NOM, :UTILISATEUR-PRENOM,
@@ -42,9 +176,75 @@
        END-EXEC.
        IF SQLCODE = 0
            DISPLAY "Insertion réussie."
+           MOVE "O" TO WS-INSERT-STATUT
        ELSE
            DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+           MOVE "N" TO WS-INSERT-STATUT
        END-IF.
 
-       EXEC SQL COMMIT END-EXEC.
-       STOP RUN.
+       2000-INSERTION-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+
+      *Chargement d'un roster complet depuis utilisateurs.txt : une
+      *ligne par utilisateur, meme controles que la saisie interactive,
+      *COMMIT par lot de WS-TAILLE-LOT lignes plutot qu'un par ligne
+       3000-CHARGEMENT-FICHIER-DEBUT.
+
+           OPEN INPUT FICHIER-UTILISATEURS.
+
+           MOVE "N" TO WS-FIN-FICHIER.
+           MOVE 0 TO WS-NB-LUS WS-NB-INSERES WS-NB-REJETES.
+           MOVE 0 TO WS-COMPTEUR-LOT.
+
+           PERFORM UNTIL WS-FIN-FICHIER-OUI
+
+               READ FICHIER-UTILISATEURS
+                   AT END
+                       SET WS-FIN-FICHIER-OUI TO TRUE
+               END-READ
+
+               IF NOT WS-FIN-FICHIER-OUI
+                   ADD 1 TO WS-NB-LUS
+
+                   MOVE F-NOM    TO UTILISATEUR-NOM
+                   MOVE F-PRENOM TO UTILISATEUR-PRENOM
+                   MOVE F-AGE    TO UTILISATEUR-AGE
+                   MOVE F-NUM    TO UTILISATEUR-NUM
+
+                   PERFORM 1050-VALIDE-UTILISATEUR-DEBUT
+                      THRU 1050-VALIDE-UTILISATEUR-FIN
+
+                   IF WS-SAISIE-OK
+                       PERFORM 2000-INSERTION-DEBUT
+                          THRU 2000-INSERTION-FIN
+
+                       IF WS-INSERT-REUSSI
+                           ADD 1 TO WS-NB-INSERES
+                           ADD 1 TO WS-COMPTEUR-LOT
+
+                           IF WS-COMPTEUR-LOT >= WS-TAILLE-LOT
+                               EXEC SQL COMMIT END-EXEC
+                               MOVE 0 TO WS-COMPTEUR-LOT
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-NB-REJETES
+                       END-IF
+                   ELSE
+                       DISPLAY "Ligne " WS-NB-LUS
+                           " ignoree : " F-NOM
+                       ADD 1 TO WS-NB-REJETES
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           CLOSE FICHIER-UTILISATEURS.
+
+           DISPLAY "Lignes lues : " WS-NB-LUS.
+           DISPLAY "Utilisateurs inseres : " WS-NB-INSERES.
+           DISPLAY "Lignes rejetees : " WS-NB-REJETES.
+
+       3000-CHARGEMENT-FICHIER-FIN.
+       EXIT.
