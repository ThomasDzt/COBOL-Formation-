@@ -0,0 +1,3 @@
+      *Logo Simplon affiche en haut de l'ecran d'accueil
+       05  LINE 3 COL 33 VALUE "S I M P L O N".
+       05  LINE 4 COL 30 VALUE "-------------".
