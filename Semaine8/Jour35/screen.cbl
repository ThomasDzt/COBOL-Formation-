@@ -2,8 +2,30 @@
        PROGRAM-ID. screen.
        AUTHOR. ThomasD.
 
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Comptes autorises a se connecter (identifiant, mot de passe,
+      *role), consultes sequentiellement a chaque tentative de
+      *connexion
+       SELECT FICHIER-COMPTES ASSIGN TO "comptes.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS F-STATUT-COMPTES.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD FICHIER-COMPTES
+           RECORD CONTAINS 41 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 F-COMPTE.
+           05 F-IDENTIFIANT-COMPTE   PIC X(20).
+           05 F-MDP-COMPTE           PIC X(20).
+           05 F-ROLE-COMPTE          PIC X(01).
+
        WORKING-STORAGE SECTION.
 
        01 WS-ENTREE            PIC X.
@@ -14,8 +36,23 @@
        01 WS-COULEUR-TEXTE     PIC 9       VALUE 7.
        01 WS-COULEUR-FOND      PIC 9       VALUE 1.
 
+       01 WS-MSG-ERREUR        PIC X(40)   VALUE SPACES.
+
+       01  WS-STATUT-COMPTES   PIC X   VALUE "N".
+           88 WS-AUTHENTIFIE-OUI       VALUE "O".
+           88 WS-AUTHENTIFIE-NON       VALUE "N".
+
+       01  WS-FIN-FICHIER      PIC X   VALUE "N".
+           88 WS-FIN-FICHIER-OUI       VALUE "O".
+
+       01  WS-ROLE-COMPTE      PIC X   VALUE SPACES.
+           88 WS-ROLE-ADMIN            VALUE "A".
+
+       01  F-STATUT-COMPTES    PIC X(02) VALUE SPACES.
+           88 F-STATUT-COMPTES-OK      VALUE '00'.
+
+
 
-        
 
        SCREEN SECTION.
 
@@ -40,40 +77,146 @@
            05  LINE 8 COL 10 VALUE "Identifiant :".
            05  LINE 8 COL 25 PIC X(20) TO WS-IDENTIFIANT.
            05  LINE 9 COL 10 VALUE "Mot de passe :".
-           05  LINE 9 COL 25 PIC X(20) TO WS-MDP.
-               
-           
+           05  LINE 9 COL 25 PIC X(20) TO WS-MDP SECURE.
+           05  LINE 11 COL 10 PIC X(40) FROM WS-MSG-ERREUR
+               FOREGROUND-COLOR 4.
 
-       01 S-ECRAN-SORTIE 
+
+
+       01 S-ECRAN-SORTIE
            FOREGROUND-COLOR WS-COULEUR-TEXTE
            BACKGROUND-COLOR WS-COULEUR-FOND.
 
            05  BLANK SCREEN.
-           
+
            05  LINE 5 COL 30 VALUE "Connexion reussie".
            05  LINE 6 COL 28 VALUE "Bienvenue chez Simplon".
            05  LINE 10 COL 30 VALUE "Appuyez sur Entree".
 
            05  LINE 10 COL 48  TO WS-ENTREE.
 
+      *Ecran d'atterrissage propre aux comptes administrateur, affiche
+      *a la place de S-ECRAN-SORTIE quand le compte connecte a le
+      *role "A"
+       01 S-ECRAN-SORTIE-ADMIN
+           FOREGROUND-COLOR WS-COULEUR-TEXTE
+           BACKGROUND-COLOR WS-COULEUR-FOND.
+
+           05  BLANK SCREEN.
+
+           05  LINE 5 COL 30 VALUE "Connexion reussie".
+           05  LINE 6 COL 25 VALUE "Menu administrateur Simplon".
+           05  LINE 10 COL 30 VALUE "Appuyez sur Entree".
+
+           05  LINE 10 COL 48  TO WS-ENTREE.
+
        PROCEDURE DIVISION.
 
+       PERFORM 0100-ACCUEIL-DEBUT
+          THRU 0100-ACCUEIL-FIN.
+
+       PERFORM 0200-AUTHENTIFICATION-DEBUT
+          THRU 0200-AUTHENTIFICATION-FIN
+          UNTIL WS-AUTHENTIFIE-OUI.
+
+       PERFORM 0300-SORTIE-DEBUT
+          THRU 0300-SORTIE-FIN.
+
+       STOP RUN.
+
+      ******************************************************************
+      *                          PARAGRAPHES                           *
+      ******************************************************************
+
+       0100-ACCUEIL-DEBUT.
+
        DISPLAY S-ECRAN-ACCUEIL.
-       DISPLAY SPACES AT LINE 10 
+       DISPLAY SPACES AT LINE 10
                WITH FOREGROUND-COLOR WS-COULEUR-TEXTE
                BACKGROUND-COLOR WS-COULEUR-FOND.
        ACCEPT S-ECRAN-ACCUEIL.
 
+       0100-ACCUEIL-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+
+      *Ressaisie de l'identifiant et du mot de passe tant que le
+      *controle ci-dessous ne les valide pas contre comptes.dat
+       0200-AUTHENTIFICATION-DEBUT.
+
        DISPLAY S-ECRAN-SAISIE.
        ACCEPT S-ECRAN-SAISIE.
 
-       DISPLAY S-ECRAN-SORTIE.
-       ACCEPT S-ECRAN-SORTIE.
+       PERFORM 0250-VERIFIER-COMPTE-DEBUT
+          THRU 0250-VERIFIER-COMPTE-FIN.
+
+       0200-AUTHENTIFICATION-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+
+       0250-VERIFIER-COMPTE-DEBUT.
+
+       SET WS-AUTHENTIFIE-NON TO TRUE.
+       MOVE SPACES TO WS-MSG-ERREUR.
+       MOVE SPACES TO WS-ROLE-COMPTE.
+       MOVE "N" TO WS-FIN-FICHIER.
+
+       OPEN INPUT FICHIER-COMPTES.
+
+      *Sans fichier des comptes, aucune authentification n'est
+      *possible : on arrete le programme plutot que de reboucler
+      *indefiniment sur un ecran de saisie qui ne pourra jamais
+      *aboutir
+       IF NOT F-STATUT-COMPTES-OK
+           DISPLAY "Erreur fatale : fichier des comptes introuvable "
+                   "(statut " F-STATUT-COMPTES ")."
+           STOP RUN
+       END-IF.
+
+       PERFORM UNTIL WS-FIN-FICHIER-OUI OR WS-AUTHENTIFIE-OUI
+           READ FICHIER-COMPTES
+               AT END
+                   SET WS-FIN-FICHIER-OUI TO TRUE
+               NOT AT END
+                   IF F-IDENTIFIANT-COMPTE = WS-IDENTIFIANT
+                      AND F-MDP-COMPTE = WS-MDP
+                       SET WS-AUTHENTIFIE-OUI TO TRUE
+                       MOVE F-ROLE-COMPTE TO WS-ROLE-COMPTE
+                   END-IF
+           END-READ
+       END-PERFORM.
+
+       CLOSE FICHIER-COMPTES.
+
+       IF WS-AUTHENTIFIE-NON
+           MOVE "Identifiant ou mot de passe incorrect"
+               TO WS-MSG-ERREUR
+       END-IF.
+
+       0250-VERIFIER-COMPTE-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+
+      *Ecran de sortie choisi selon le role du compte authentifie
+       0300-SORTIE-DEBUT.
+
+       EVALUATE TRUE
+           WHEN WS-ROLE-ADMIN
+               DISPLAY S-ECRAN-SORTIE-ADMIN
+               ACCEPT S-ECRAN-SORTIE-ADMIN
+           WHEN OTHER
+               DISPLAY S-ECRAN-SORTIE
+               ACCEPT S-ECRAN-SORTIE
+       END-EVALUATE.
+
+       ACCEPT WS-DUMMY
 
-       ACCEPT WS-DUMMY 
-              
               WITH FOREGROUND-COLOR WS-COULEUR-TEXTE
               BACKGROUND-COLOR WS-COULEUR-FOND.
 
-       STOP RUN.
+       0300-SORTIE-FIN.
+       EXIT.
 
