@@ -17,9 +17,20 @@
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
       *01 WS-IDX PIC 9(02).
 
+      *Statut du dernier essai d'insertion, pour reboucler sur le
+      *mot de passe tant que 0150-INSERT-SQL-DEBUT echoue
+       01 WS-INSERT-STATUT         PIC X   VALUE "N".
+           88 WS-INSERT-REUSSI             VALUE "O".
+
+      *Mot de passe vide saisi en reponse au rebouclage : abandonne
+      *l'utilisateur courant au lieu de reboucler indefiniment si
+      *l'echec n'est pas lie au mot de passe (ex. nom deja utilise)
+       01 WS-UTILISATEUR-ANNULE    PIC X   VALUE "N".
+           88 WS-UTILISATEUR-ANNULE-OUI    VALUE "O".
+
        LINKAGE SECTION.
 
 
@@ -50,21 +61,39 @@
       *                         PARAGRAPHES                            * 
       ******************************************************************
        
+      *Saisie a nombre illimite d'utilisateurs : un nom vide met fin
+      *a la saisie au lieu de la borner a un lot fixe de 3
        0100-SAISIE-INSER-DEBUT.
 
-       PERFORM 3 TIMES
-           DISPLAY "Saisir un nom d'utilisateur : "
-           ACCEPT WS-NOM-UTILISATEUR
-           DISPLAY "Saisir un mot de passe pour cet utilisateur : "
-           ACCEPT WS-MDP-UTILISATEUR
-           
-           PERFORM 0150-INSERT-SQL-DEBUT
-              THRU 0150-INSERT-SQL-FIN
+       DISPLAY "Saisir un nom d'utilisateur (vide pour terminer) : ".
+       ACCEPT WS-NOM-UTILISATEUR.
 
-          
+       PERFORM UNTIL WS-NOM-UTILISATEUR = SPACES
 
-           MOVE WS-NOM-UTILISATEUR TO LK-NOM-UTILISATEUR
-           MOVE WS-MDP-UTILISATEUR TO LK-MDP-UTILISATEUR
+           MOVE "N" TO WS-INSERT-STATUT
+           MOVE "N" TO WS-UTILISATEUR-ANNULE
+
+           PERFORM UNTIL WS-INSERT-REUSSI OR WS-UTILISATEUR-ANNULE-OUI
+               DISPLAY "Saisir un mot de passe pour cet utilisateur "
+                       "(vide pour abandonner cet utilisateur) : "
+               ACCEPT WS-MDP-UTILISATEUR
+
+               IF WS-MDP-UTILISATEUR = SPACES
+                   DISPLAY "Utilisateur abandonne, mot de passe vide."
+                   SET WS-UTILISATEUR-ANNULE-OUI TO TRUE
+               ELSE
+                   PERFORM 0150-INSERT-SQL-DEBUT
+                      THRU 0150-INSERT-SQL-FIN
+               END-IF
+           END-PERFORM
+
+           IF WS-INSERT-REUSSI
+               MOVE WS-NOM-UTILISATEUR TO LK-NOM-UTILISATEUR
+               MOVE WS-MDP-UTILISATEUR TO LK-MDP-UTILISATEUR
+           END-IF
+
+           DISPLAY "Saisir un nom d'utilisateur (vide pour terminer) : "
+           ACCEPT WS-NOM-UTILISATEUR
 
        END-PERFORM.
        0100-SAISIE-INSER-FIN.
@@ -77,14 +106,16 @@
        END-EXEC 
            
        IF SQLCODE = 0
-          DISPLAY "Insertion réussie." 
-          EXEC SQL COMMIT END-EXEC 
+          DISPLAY "Insertion réussie."
+          EXEC SQL COMMIT END-EXEC
+          SET WS-INSERT-REUSSI TO TRUE
 
        ELSE
           DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
           DISPLAY "Longueur insuffisante de mot de passe "
-          EXEC SQL ROLLBACK END-EXEC 
-       END-IF. 
+          EXEC SQL ROLLBACK END-EXEC
+          MOVE "N" TO WS-INSERT-STATUT
+       END-IF.
 
        0150-INSERT-SQL-FIN.
        EXIT.
