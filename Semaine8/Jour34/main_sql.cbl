@@ -32,10 +32,27 @@
        
        PROCEDURE DIVISION.
 
+      *Les valeurs par defaut (postgres/mdp/exo_database) ne servent
+      *que si les variables d'environnement PGUSER/PGPASSWORD/PGDATABASE
+      *ne sont pas positionnees, pour pointer vers dev/test/prod sans
+      *recompiler
+       ACCEPT WS-IDENTIFIANT FROM ENVIRONMENT "PGUSER"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+       ACCEPT WS-MOT-PASSE FROM ENVIRONMENT "PGPASSWORD"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+       ACCEPT WS-NOM-BASE FROM ENVIRONMENT "PGDATABASE"
+           ON EXCEPTION
+               CONTINUE
+       END-ACCEPT.
+
        DISPLAY "Connexion à la base de données...".
-       EXEC SQL 
-           CONNECT :WS-IDENTIFIANT 
-           IDENTIFIED BY :WS-MOT-PASSE 
+       EXEC SQL
+           CONNECT :WS-IDENTIFIANT
+           IDENTIFIED BY :WS-MOT-PASSE
            USING :WS-NOM-BASE
        END-EXEC.
 
