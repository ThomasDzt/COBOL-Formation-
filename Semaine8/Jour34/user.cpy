@@ -0,0 +1,6 @@
+      *Structure partagee decrivant un utilisateur a inserer, utilisee
+      *par main_sql.cbl (prefixe WS) et transmise par CALL au
+      *sous-programme "insert" (prefixe LK) pour l'insertion dans la
+      *table utilisateurs(nom, mdp).
+       01 :PREFIX:-NOM-UTILISATEUR       PIC X(50).
+       01 :PREFIX:-MDP-UTILISATEUR       PIC X(50).
