@@ -0,0 +1,9 @@
+      *Structure partagee decrivant les utilisateurs charges depuis
+      *users.dat, utilisee par main.cbl et transmise par CALL a
+      *"validate" un utilisateur a la fois
+       01 WS-UTILISATEURS.
+           05 WS-UTILISATEUR OCCURS 12 TIMES.
+               10 WS-ID-UTILISATEUR      PIC X(10).
+               10 WS-NOM-UTILISATEUR     PIC X(50).
+               10 WS-EMAIL-UTILISATEUR   PIC X(30).
+               10 WS-RETURN-CODE         PIC S9(04).
