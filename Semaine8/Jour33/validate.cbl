@@ -3,59 +3,110 @@
        AUTHOR. ThomasD.
 
        DATA DIVISION.
-       
+
+       WORKING-STORAGE SECTION.
+
+      *Champs de travail pour la validation structurelle de l'email :
+      *partie locale/domaine separees par le "@", et compteurs divers
+       01 WS-PARTIE-LOCALE     PIC X(30).
+       01 WS-PARTIE-DOMAINE    PIC X(30).
+       01 WS-EMAIL-COMPACT     PIC X(30).
+       01 WS-NB-POINTS         PIC 9(02).
+       01 WS-NB-ESPACES        PIC 9(02).
+
+      *Plage d'ID plausible : un identifiant nul n'a pas de sens
+       01 WS-ID-NUMERIQUE      PIC 9(10).
+
        LINKAGE SECTION.
-       
+
        01 LK-ID-UTILISATEUR          PIC X(10).
        01 LK-EMAIL-UTILISATEUR       PIC X(30).
        01 LK-COMPTEUR    PIC 9.
 
 
        PROCEDURE DIVISION USING LK-ID-UTILISATEUR,
-                                LK-EMAIL-UTILISATEUR, 
+                                LK-EMAIL-UTILISATEUR,
                                 LK-COMPTEUR.
-       
+
+
+       MOVE 0 TO RETURN-CODE.
 
        PERFORM 0100-VALID-ID-DEBUT
           THRU 0100-VALID-ID-FIN.
 
        PERFORM 0200-VALID-EMAIL-DEBUT
           THRU 0200-VALID-EMAIL-FIN.
-       
-       
-       
-      ****************************************************************** 
+
+
+
+      ******************************************************************
       *                          PARAGRAPHES                           *
       ******************************************************************
+
+      *Code retour 2 = ID invalide (non numerique ou hors plage) ;
+      *l'email n'est controle que si l'ID est deja valide, pour ne
+      *pas ecraser cette erreur avec un code 1 sans rapport
        0100-VALID-ID-DEBUT.
 
        IF LK-ID-UTILISATEUR IS NOT NUMERIC
            DISPLAY "L'ID de l'utilisateur est invalide"
-       END-IF. 
+           MOVE 2 TO RETURN-CODE
+       ELSE
+           MOVE LK-ID-UTILISATEUR TO WS-ID-NUMERIQUE
+           IF WS-ID-NUMERIQUE = 0
+               DISPLAY "L'ID de l'utilisateur est hors plage"
+               MOVE 2 TO RETURN-CODE
+           END-IF
+       END-IF.
 
 
        0100-VALID-ID-FIN.
        EXIT.
-      
-      *-----------------------------------------------------------------
-      
-       0200-VALID-EMAIL-DEBUT.   
-       
-       MOVE 0 TO LK-COMPTEUR.
-
-       INSPECT LK-EMAIL-UTILISATEUR
-       TALLYING LK-COMPTEUR FOR ALL "@".
 
-       DISPLAY "COMPTEUR : " LK-COMPTEUR.
+      *-----------------------------------------------------------------
 
-       IF LK-COMPTEUR = 1
-           
-           MOVE 0 TO RETURN-CODE
+      *Controle structurel de l'email : un "@" et un seul, une partie
+      *locale non vide avant, un domaine non vide contenant un "."
+      *apres, et pas d'espace au milieu de l'adresse
+       0200-VALID-EMAIL-DEBUT.
+
+       IF RETURN-CODE = 0
+
+           MOVE 0 TO LK-COMPTEUR
+           INSPECT LK-EMAIL-UTILISATEUR
+               TALLYING LK-COMPTEUR FOR ALL "@"
+
+           DISPLAY "COMPTEUR : " LK-COMPTEUR
+
+           MOVE FUNCTION TRIM(LK-EMAIL-UTILISATEUR)
+               TO WS-EMAIL-COMPACT
+           MOVE 0 TO WS-NB-ESPACES
+           INSPECT WS-EMAIL-COMPACT
+               TALLYING WS-NB-ESPACES FOR ALL " "
+
+           IF LK-COMPTEUR NOT = 1 OR WS-NB-ESPACES NOT = 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE SPACES TO WS-PARTIE-LOCALE WS-PARTIE-DOMAINE
+               UNSTRING LK-EMAIL-UTILISATEUR DELIMITED BY "@"
+                   INTO WS-PARTIE-LOCALE WS-PARTIE-DOMAINE
+               END-UNSTRING
+
+               MOVE 0 TO WS-NB-POINTS
+               INSPECT WS-PARTIE-DOMAINE
+                   TALLYING WS-NB-POINTS FOR ALL "."
+
+               IF WS-PARTIE-LOCALE = SPACES
+                  OR WS-PARTIE-DOMAINE = SPACES
+                  OR WS-NB-POINTS = 0
+                   MOVE 1 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
 
-       ELSE 
-           MOVE 1 TO RETURN-CODE
        END-IF.
-       
+
 
        0200-VALID-EMAIL-FIN.
        EXIT.
