@@ -25,11 +25,19 @@
        01  F-ENTREE-100    PIC X(100).
        
 
+      *Enregistrement d'erreur en champs fixes (id, code, champ, valeur)
+      *plutot qu'une phrase en anglais, pour un chargement direct dans
+      *un tableur de suivi cote exploitation
        FD FICHIER-SORTIE
            RECORD CONTAINS 60 CHARACTERS
            RECORDING MODE IS F.
 
-       01 F-SORTIE          PIC X(60).
+       01 F-SORTIE.
+           05 F-ID-UTILISATEUR    PIC X(10).
+           05 F-CODE-ERREUR       PIC 9(03).
+           05 F-CHAMP-ERREUR      PIC X(10).
+           05 F-VALEUR-ERREUR     PIC X(30).
+           05 FILLER              PIC X(07).
 
 
        WORKING-STORAGE SECTION.
@@ -40,6 +48,12 @@
        01  WS-INDEX    PIC 9(02)    VALUE 1.
        01  WS-MAX      PIC 9(02)    VALUE 12.
 
+      *Nombre reel de lignes lues dans users.dat, utilise comme
+      *borne de boucle a la place de WS-MAX (capacite max du
+      *tableau) partout ou il ne faut traiter que les lignes
+      *effectivement chargees
+       01  WS-NB-LUS   PIC 9(02)    VALUE 0.
+
 
        01 WS-COMPTEUR    PIC 9.
        
@@ -86,9 +100,11 @@
              PERFORM 0150-TRAITEMENT-LECT-DEBUT  
                 THRU 0150-TRAITEMENT-LECT-FIN
 
-         END-READ 
+         END-READ
        END-PERFORM.
-       
+
+       COMPUTE WS-NB-LUS = WS-INDEX - 1.
+
        DISPLAY "Fin de lecture du fichier".
        CLOSE FICHIER-ENTREE.
        DISPLAY "Fermeture du fichier".
@@ -117,8 +133,8 @@
        EXIT.
       *-----------------------------------------------------------------
        0200-AFFICHAGE-DEBUT.
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 
-               UNTIL WS-INDEX > WS-MAX
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-LUS
        
            DISPLAY WS-ID-UTILISATEUR(WS-INDEX)
            SPACES WITH NO ADVANCING 
@@ -134,9 +150,9 @@
        EXIT.
       *-----------------------------------------------------------------
        0300-VALIDATION-DEBUT.
-       
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 
-               UNTIL WS-INDEX > WS-MAX
+
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-LUS
 
            CALL "validate" USING WS-ID-UTILISATEUR(WS-INDEX),
                                  WS-EMAIL-UTILISATEUR(WS-INDEX), 
@@ -156,20 +172,31 @@
        0400-ECRITURE-DEBUT.
 
        OPEN OUTPUT FICHIER-SORTIE.
-       
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 
-               UNTIL WS-INDEX > WS-MAX
-
-           IF WS-RETURN-CODE(WS-INDEX) = 1
-                STRING "[Ligne " WS-INDEX "] " 
-                       "Erreur : " 
-                       "Email invalide " 
-                       WS-EMAIL-UTILISATEUR(WS-INDEX) 
 
-                INTO F-SORTIE
-                END-STRING 
-                WRITE F-SORTIE 
-           END-IF
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-LUS
+
+           EVALUATE WS-RETURN-CODE(WS-INDEX)
+
+               WHEN 1
+                    MOVE WS-ID-UTILISATEUR(WS-INDEX)
+                        TO F-ID-UTILISATEUR
+                    MOVE 001          TO F-CODE-ERREUR
+                    MOVE "EMAIL"      TO F-CHAMP-ERREUR
+                    MOVE WS-EMAIL-UTILISATEUR(WS-INDEX)
+                        TO F-VALEUR-ERREUR
+                    WRITE F-SORTIE
+
+               WHEN 2
+                    MOVE WS-ID-UTILISATEUR(WS-INDEX)
+                        TO F-ID-UTILISATEUR
+                    MOVE 002          TO F-CODE-ERREUR
+                    MOVE "ID"         TO F-CHAMP-ERREUR
+                    MOVE WS-ID-UTILISATEUR(WS-INDEX)
+                        TO F-VALEUR-ERREUR
+                    WRITE F-SORTIE
+
+           END-EVALUATE
 
        END-PERFORM.
 
