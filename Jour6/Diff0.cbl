@@ -12,19 +12,29 @@
       *Création d'une variable numérique.
        01  WS-VAR      PIC 9(3).
 
+      *Total et nombre des valeurs non nulles saisies dans la session.
+       01  WS-TOTAL     PIC 9(5)    VALUE 0.
+       01  WS-COMPTEUR  PIC 9(3)    VALUE 0.
+
        PROCEDURE DIVISION.
-       
+
        DISPLAY "Entrez un nombre :".
        ACCEPT WS-VAR.
 
-      
+           IF WS-VAR NOT = 0
+               ADD WS-VAR TO WS-TOTAL
+               ADD 1 TO WS-COMPTEUR
+           END-IF.
+
            PERFORM UNTIL WS-VAR = 0
                  PERFORM P-DIFF0 THRU FIN-TRAITEMENT
 
            END-PERFORM.
-       
-       
-           
+
+      *Affiche le récapitulatif des saisies avant de quitter.
+           DISPLAY "Vous avez saisi " WS-COMPTEUR " valeurs, total "
+                   WS-TOTAL.
+
        STOP RUN.
       *****************************************************************
 
@@ -32,6 +42,11 @@
            DISPLAY "Entrez un nombre :".
            ACCEPT WS-VAR.
 
+           IF WS-VAR NOT = 0
+               ADD WS-VAR TO WS-TOTAL
+               ADD 1 TO WS-COMPTEUR
+           END-IF.
+
        FIN-TRAITEMENT .
            EXIT.
        
