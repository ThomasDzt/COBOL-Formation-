@@ -2,26 +2,133 @@
        PROGRAM-ID. PosNe.
        AUTHOR. ThomasD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Fichier de nombres signés à traiter en mode fichier, et fichier
+      *de répartition écrit en résultat
+       SELECT FICHIER-NOMBRES ASSIGN TO "nombres.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-REPARTITION ASSIGN TO "repartition.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-NOMBRES.
+       01 F-NOMBRE                 PIC S9(5).
+
+       FD FICHIER-REPARTITION.
+       01 F-LIGNE-REPARTITION      PIC X(40).
+
        WORKING-STORAGE SECTION.
       *Déclaration de la variable numérique signée
-       01 WS-NUMBER1   PIC S9(5).     
+       01 WS-NUMBER1   PIC S9(5).
+
+      *Mode de fonctionnement du programme : saisie interactive d'un
+      *seul nombre, ou traitement d'un fichier de nombres
+       01 WS-MODE                  PIC X.
+           88 WS-MODE-INTERACTIF               VALUE "I" "i".
+           88 WS-MODE-FICHIER                  VALUE "F" "f".
+
+       01 WS-FIN-FICHIER           PIC X       VALUE "N".
+           88 WS-FIN-FICHIER-OUI               VALUE "O".
+
+      *Compteurs de la répartition en mode fichier
+       01 WS-NB-POSITIFS           PIC 9(05)   VALUE 0.
+       01 WS-NB-NEGATIFS           PIC 9(05)   VALUE 0.
+       01 WS-NB-ZEROS              PIC 9(05)   VALUE 0.
 
        PROCEDURE DIVISION.
 
-      *Saisie du nombre par l'utilisateur
+           DISPLAY "Mode interactif (I) ou fichier (F) : "
+           WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE-FICHIER
+               PERFORM 0200-TRAITEMENT-FICHIER-DEBUT
+                  THRU 0200-TRAITEMENT-FICHIER-FIN
+           ELSE
+               PERFORM 0100-TRAITEMENT-SAISIE-DEBUT
+                  THRU 0100-TRAITEMENT-SAISIE-FIN
+           END-IF.
+
+       STOP RUN.
+
+      ******************************************************************
+      *                          PARAGRAPHES                           *
+      ******************************************************************
+
+      *Saisie et classification d'un seul nombre au clavier
+       0100-TRAITEMENT-SAISIE-DEBUT.
+
            DISPLAY "Entrez un nombre".
            ACCEPT WS-NUMBER1.
-      
-      *Test si le nombre saisi est supérieur ou inférieur à 0
-           IF WS-NUMBER1 >= 0 
+
+           IF WS-NUMBER1 >= 0
                DISPLAY "Le nombre saisi est positif"
-               
+
            ELSE IF WS-NUMBER1 < 0
                DISPLAY "Le nombre saisi est négatif"
-           
-      
+
            END-IF.
-       
-       STOP RUN.
-           
\ No newline at end of file
+
+       0100-TRAITEMENT-SAISIE-FIN.
+           EXIT.
+
+      *--------------------------------------
+
+      *Lit FICHIER-NOMBRES en entier, compte positifs, négatifs et
+      *zéros, puis écrit la répartition dans FICHIER-REPARTITION
+       0200-TRAITEMENT-FICHIER-DEBUT.
+
+           OPEN INPUT FICHIER-NOMBRES.
+
+           PERFORM UNTIL WS-FIN-FICHIER-OUI
+               READ FICHIER-NOMBRES
+
+                   AT END
+                       SET WS-FIN-FICHIER-OUI TO TRUE
+
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN F-NOMBRE > 0
+                               ADD 1 TO WS-NB-POSITIFS
+                           WHEN F-NOMBRE < 0
+                               ADD 1 TO WS-NB-NEGATIFS
+                           WHEN OTHER
+                               ADD 1 TO WS-NB-ZEROS
+                       END-EVALUATE
+
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-NOMBRES.
+
+           OPEN OUTPUT FICHIER-REPARTITION.
+
+           MOVE SPACES TO F-LIGNE-REPARTITION.
+           STRING "Positifs : " WS-NB-POSITIFS
+               DELIMITED BY SIZE INTO F-LIGNE-REPARTITION.
+           WRITE F-LIGNE-REPARTITION.
+
+           MOVE SPACES TO F-LIGNE-REPARTITION.
+           STRING "Negatifs : " WS-NB-NEGATIFS
+               DELIMITED BY SIZE INTO F-LIGNE-REPARTITION.
+           WRITE F-LIGNE-REPARTITION.
+
+           MOVE SPACES TO F-LIGNE-REPARTITION.
+           STRING "Zeros : " WS-NB-ZEROS
+               DELIMITED BY SIZE INTO F-LIGNE-REPARTITION.
+           WRITE F-LIGNE-REPARTITION.
+
+           CLOSE FICHIER-REPARTITION.
+
+           DISPLAY "Positifs : " WS-NB-POSITIFS
+                   ", Negatifs : " WS-NB-NEGATIFS
+                   ", Zeros : " WS-NB-ZEROS.
+
+       0200-TRAITEMENT-FICHIER-FIN.
+           EXIT.
