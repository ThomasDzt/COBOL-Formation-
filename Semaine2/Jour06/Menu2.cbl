@@ -4,25 +4,45 @@
        AUTHOR. ThomasD.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Persistance de la liste des tâches entre deux exécutions
+       SELECT FICHIER-TODO ASSIGN TO "todo.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD FICHIER-TODO.
+       01 F-TACHE      PIC X(50).
+
        WORKING-STORAGE SECTION.
-      
+
       *Création d'une variable numérique indiquant la fonctionnalité
       * voulue
        01  WS-CASE     PIC 9.
 
-      *Création des variables alphabétiques indiquant les tâches
+      *Création de la variable alphabétique de saisie d'une tâche
        01  WS-TASK     PIC X(50).
-       01  WS-TASK1    PIC X(50).
-       01  WS-TASK2    PIC X(50).
-       01  WS-TASK3    PIC X(50).
-       01  WS-TASK4    PIC X(50).
-       01  WS-TASK5    PIC X(50).
+
+      *Liste des tâches, rechargée depuis todo.txt au démarrage
+       01  WS-MAX-TACHES    PIC 9(03) VALUE 50.
+       01  WS-LISTE-TACHE.
+           05  WS-TACHE OCCURS 50 TIMES.
+               10  WS-NOM-TACHE       PIC X(50).
+               10  WS-TACHE-EXISTE    PIC X   VALUE "N".
+                   88 WS-TACHE-EXISTE-O        VALUE "O".
+                   88 WS-TACHE-EXISTE-N        VALUE "N".
+
+       01  WS-IDX           PIC 9(03).
+
+       01  WS-FIN-FICHIER   PIC X   VALUE "N".
+           88 WS-FIN-FICHIER-OUI            VALUE "O".
 
       *Sélection de tâche pour les différentes fonctionnalités
-       
-       01 WS-CHOICE    PIC 9.
+
+       01 WS-CHOICE    PIC 9(03).
 
       *Création d'une variable numérique déterminant la sortie de boucle de certaines fonctionnalités
        01 WS-STAY      PIC 9.
@@ -30,110 +50,127 @@
 
 
        PROCEDURE DIVISION.
-               
-               
+
+      *Rechargement de la liste sauvegardée à la dernière exécution
+       PERFORM 0050-CHARGEMENT-DEBUT
+          THRU 0050-CHARGEMENT-FIN.
+
       *Création de la boucle permettant de rester dans le menu
        PERFORM UNTIL WS-CASE = 4
-           PERFORM 0100-MENU-START 
+           PERFORM 0100-MENU-START
               THRU 0100-MENU-END
        END-PERFORM.
 
        STOP RUN.
 
-           
+
+      ******************************************************************
+
+       0050-CHARGEMENT-DEBUT.
+
+       MOVE 0 TO WS-IDX.
+       MOVE "N" TO WS-FIN-FICHIER.
+
+       OPEN INPUT FICHIER-TODO.
+
+       PERFORM UNTIL WS-FIN-FICHIER-OUI OR WS-IDX >= WS-MAX-TACHES
+           READ FICHIER-TODO
+               AT END
+                   SET WS-FIN-FICHIER-OUI TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-IDX
+                   MOVE F-TACHE TO WS-NOM-TACHE(WS-IDX)
+                   SET WS-TACHE-EXISTE-O(WS-IDX) TO TRUE
+           END-READ
+       END-PERFORM.
+
+       CLOSE FICHIER-TODO.
+
+       0050-CHARGEMENT-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      *Réécriture complète de todo.txt d'après la liste en mémoire
+       0900-SAUVEGARDE-DEBUT.
+
+       OPEN OUTPUT FICHIER-TODO.
+
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX-TACHES
+           IF WS-TACHE-EXISTE-O(WS-IDX)
+               MOVE WS-NOM-TACHE(WS-IDX) TO F-TACHE
+               WRITE F-TACHE
+           END-IF
+       END-PERFORM.
+
+       CLOSE FICHIER-TODO.
+
+       0900-SAUVEGARDE-FIN.
+           EXIT.
+
       ******************************************************************
        0100-MENU-START .
-      
+
       *Saisie de la valeur associée à la fonctionnalité voulue
        DISPLAY "Choisir une fonctionnalité"
        DISPLAY "1- Ajouter une tâche"
        DISPLAY "2- Afficher les tâches"
        DISPLAY "3- Supprimer une tâche"
        DISPLAY "4- Quitter le programme".
-       
+
        ACCEPT WS-CASE.
-       
+
       *Création des instructions de la branche conditionnelle associée aux différentes fonctionnalités
-           EVALUATE WS-CASE 
-           
-               WHEN 1 
+           EVALUATE WS-CASE
+
+               WHEN 1
 
       *Saisie de la tâche à rajouter
-      
+
                    MOVE 1 TO WS-STAY
                    PERFORM UNTIL WS-STAY = 2
 
-                       
-                   
+
+
                        DISPLAY "Saisir une tâche:"
                        ACCEPT WS-TASK
-                   
-                       DISPLAY "Choisir où ajouter la tâche saisie:"
-                       ACCEPT WS-CHOICE
 
-                   
-                       
-                       IF WS-CHOICE > 0 AND < 6
+                       DISPLAY "Choisir où ajouter la tâche saisie "
+                               "(1 à " WS-MAX-TACHES "):"
+                       ACCEPT WS-CHOICE
 
-                           EVALUATE TRUE 
-                               WHEN WS-CHOICE = 1
-                                   MOVE WS-TASK TO WS-TASK1
-                       
-                               WHEN WS-CHOICE = 2
-                                   MOVE WS-TASK TO WS-TASK2
 
-                               WHEN WS-CHOICE = 3
-                                   MOVE WS-TASK TO WS-TASK3
 
-                               WHEN WS-CHOICE = 4
-                                   MOVE WS-TASK TO WS-TASK4
+                       IF WS-CHOICE > 0 AND <= WS-MAX-TACHES
 
-                               WHEN WS-CHOICE = 5
-                                   MOVE WS-TASK TO WS-TASK5
+                           MOVE WS-TASK TO WS-NOM-TACHE(WS-CHOICE)
+                           SET WS-TACHE-EXISTE-O(WS-CHOICE) TO TRUE
 
-                               WHEN OTHER
-                                   CONTINUE
-                           END-EVALUATE
-                       
-                           
+                           PERFORM 0900-SAUVEGARDE-DEBUT
+                              THRU 0900-SAUVEGARDE-FIN
 
-                       ELSE 
+                       ELSE
                            MOVE 2 TO WS-STAY
                            EXIT
                        END-IF
                    END-PERFORM
-                   
-                   
-               
-               WHEN 2
 
-      *Affichage des différentes tâches 
-               
-                   IF WS-TASK1 NOT = " "
-                       DISPLAY "Tâche 1 " WS-TASK1
-                   END-IF
 
 
-                   IF WS-TASK2 NOT = " "
-                       DISPLAY "Tâche 2 " WS-TASK2
-                   END-IF 
-
+               WHEN 2
 
-                   IF WS-TASK3 NOT = " "
-                       DISPLAY "Tâche 3 " WS-TASK3
-                   END-IF
+      *Affichage des différentes tâches
 
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-MAX-TACHES
 
-                   IF WS-TASK4 NOT = " "
-                       DISPLAY "Tâche 4 " WS-TASK4
-                   END-IF 
+                       IF WS-TACHE-EXISTE-O(WS-IDX)
+                           DISPLAY "Tâche " WS-IDX " "
+                                   WS-NOM-TACHE(WS-IDX)
+                       END-IF
 
+                   END-PERFORM
 
-                   IF WS-TASK5 NOT = " " 
-                       DISPLAY "Tâche 5 " WS-TASK5
-                   END-IF 
-                       
-               
 
 
       *Suppression des tâches saisies
@@ -141,61 +178,38 @@
                WHEN 3
 
                    MOVE 1 TO WS-STAY-BIS
-                   PERFORM UNTIL WS-STAY-BIS  = 2
-                       
-                       
+                   PERFORM UNTIL WS-STAY-BIS = 2
+
 
                        DISPLAY "Suppression de tâches:"
                        MOVE " " TO WS-TASK
 
-                       DISPLAY "Choisir quelle tâche supprimer:"
+                       DISPLAY "Choisir quelle tâche supprimer "
+                               "(1 à " WS-MAX-TACHES "):"
                        ACCEPT WS-CHOICE
 
-                       IF WS-CHOICE > 0 AND < 6
-
-                           EVALUATE TRUE 
-                   
-                               WHEN WS-CHOICE = 1
-                                   MOVE WS-TASK TO WS-TASK1
-                                   DISPLAY "Tâche 1 supprimée"
-                       
-
-                               WHEN WS-CHOICE = 2
-                                   MOVE WS-TASK TO WS-TASK2
-                                   DISPLAY "Tâche 2 supprimée"
+                       IF WS-CHOICE > 0 AND <= WS-MAX-TACHES
 
+                           MOVE SPACES TO WS-NOM-TACHE(WS-CHOICE)
+                           SET WS-TACHE-EXISTE-N(WS-CHOICE) TO TRUE
+                           DISPLAY "Tâche " WS-CHOICE " supprimée"
 
-                               WHEN WS-CHOICE = 3
-                                   MOVE WS-TASK TO WS-TASK3
-                                   DISPLAY "Tâche 3 supprimée"
+                           PERFORM 0900-SAUVEGARDE-DEBUT
+                              THRU 0900-SAUVEGARDE-FIN
 
-
-                               WHEN WS-CHOICE = 4
-                                   MOVE WS-TASK TO WS-TASK4
-                                   DISPLAY "Tâche 4 supprimée"
-
-
-                               WHEN WS-CHOICE = 5
-                                   MOVE WS-TASK TO WS-TASK5
-                                   DISPLAY "Tâche 5 supprimée"
-   
-
-                           END-EVALUATE          
-     
-                       ELSE 
+                       ELSE
                            MOVE 2 TO WS-STAY-BIS
                            EXIT
 
                        END-IF
                    END-PERFORM
 
-               WHEN OTHER 
+               WHEN OTHER
                    CONTINUE
-           
-           
+
+
            END-EVALUATE.
 
 
        0100-MENU-END .
            EXIT.
-           
\ No newline at end of file
