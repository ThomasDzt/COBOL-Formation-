@@ -6,8 +6,20 @@
        Author. ThomasD.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Export imprimable de la table, nom de fichier construit à
+      *partir du nombre saisi (table-<n>.txt)
+       SELECT FICHIER-TABLE ASSIGN TO DYNAMIC WS-NOM-FICHIER
+       ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+
+       FILE SECTION.
+       FD FICHIER-TABLE.
+       01 F-LIGNE-TABLE     PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01 WS-NBR            PIC 9(02).
@@ -19,14 +31,30 @@
        01 WS-PRD-EDI       PIC Z(04).
        01 WS-IDX-EDI       PIC Z(02).
 
+      *Nom du fichier d'export, construit à partir de WS-NBR
+       01 WS-NOM-FICHIER   PIC X(20).
+
+      *Réponse de l'utilisateur pour l'export de la table
+       01 WS-EXPORT        PIC X.
+           88 WS-EXPORT-OUI            VALUE "O" "o".
+
        PROCEDURE DIVISION.
-           
+
            PERFORM 0100-SAISIE-NOMBRE-DEB
               THRU 0100-SAISIE-NOMBRE-FIN.
-    
+
            PERFORM 0200-TABLE-MULTI-DEB
               THRU 0200-TABLE-MULTI-FIN.
 
+           DISPLAY "Enregistrer la table dans un fichier ? (O/N) : "
+           WITH NO ADVANCING.
+           ACCEPT WS-EXPORT.
+
+           IF WS-EXPORT-OUI
+               PERFORM 0500-ECRITURE-FICHIER-DEB
+                  THRU 0500-ECRITURE-FICHIER-FIN
+           END-IF.
+
            STOP RUN.
 
       ******************************************************************
@@ -84,8 +112,45 @@
 
            EXIT.
 
-       0400-EDI-VAR-FIN. 
-      *----------------------------------------------------------------- 
+       0400-EDI-VAR-FIN.
+      *-----------------------------------------------------------------
+
+      *Ecrit la table de multiplication dans table-<n>.txt, une ligne
+      *par opération, pour impression
+       0500-ECRITURE-FICHIER-DEB.
+
+           STRING "table-" FUNCTION TRIM(WS-NBR-EDI) ".txt"
+               DELIMITED BY SIZE INTO WS-NOM-FICHIER.
+
+           OPEN OUTPUT FICHIER-TABLE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+
+               PERFORM 0300-OPERATION-DEB
+                  THRU 0300-OPERATION-FIN
+
+               PERFORM 0400-EDI-VAR-DEB
+                  THRU 0400-EDI-VAR-FIN
+
+               MOVE SPACES TO F-LIGNE-TABLE
+               STRING FUNCTION TRIM (WS-NBR-EDI) " * "
+                      FUNCTION TRIM (WS-IDX-EDI) " = "
+                      FUNCTION TRIM (WS-PRD-EDI)
+                   DELIMITED BY SIZE INTO F-LIGNE-TABLE
+
+               WRITE F-LIGNE-TABLE
+
+           END-PERFORM.
+
+           CLOSE FICHIER-TABLE.
+
+           DISPLAY "Table enregistree dans "
+                   FUNCTION TRIM(WS-NOM-FICHIER).
+
+           EXIT.
+
+       0500-ECRITURE-FICHIER-FIN.
+      *-----------------------------------------------------------------
 
 
 
