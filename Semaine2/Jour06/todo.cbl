@@ -10,22 +10,41 @@
        AUTHOR. Thomas.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Persistance de la liste des taches entre deux exécutions.
+       SELECT FICHIER-TODO ASSIGN TO "todo.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+
+       FILE SECTION.
+       FD FICHIER-TODO.
+       01 F-TACHE                  PIC X(50).
+
        WORKING-STORAGE SECTION.
 
-      * Liste des tâches à créer. 
+      * Nombre maximum de taches, largement au-dessus de l'ancienne
+      * limite de 10 pour un usage quotidien réel.
+       01 WS-MAX-TACHE         PIC 9(03) VALUE 100.
+
+      * Liste des tâches à créer.
        01 WS-LISTE-TACHE.
-           05 WS-TACHE OCCURS 10 TIMES.  *> on prévoit 10 taches max
-               10 WS-NOM-TACHE             PIC X(50). 
+           05 WS-TACHE OCCURS 100 TIMES.
+               10 WS-NOM-TACHE             PIC X(50).
 
-      * Flag pour vérifier l'existence de la tache. 
+      * Flag pour vérifier l'existence de la tache.
                10 WS-TACHE-EXISTE          PIC X       VALUE "N".
                    88 WS-TACHE-EXISTE-O                VALUE "O".
                    88 WS-TACHE-EXISTE-N                VALUE "N".
-       
+
       * Index pour parcourir la liste des taches.
-       77 WS-IDX               PIC 9(02).
+       77 WS-IDX               PIC 9(03).
+
+      * Flag de fin de fichier pour le chargement de todo.dat.
+       01 WS-FIN-FICHIER       PIC X       VALUE "N".
+           88 WS-FIN-FICHIER-OUI               VALUE "O".
        
       * Saisie de la tache par l'utilisateur.
        01 WS-SAISIE            PIC X(50).
@@ -56,7 +75,7 @@
        01 WS-CHOIX             PIC 9.
 
       * Permet d'identifier la tache à supprimer. 
-       01 WS-NUM-TACHE         PIC 9(02).
+       01 WS-NUM-TACHE         PIC 9(03).
 
       * Variables d'affichage.
        01 WS-VIDE              PIC X(19)       VALUE SPACES.
@@ -80,9 +99,13 @@
       ******************************************************************
        
        0100-MENU-DEB.
-           
+
            SET WS-QUITTER-N TO TRUE.
 
+      * Charge la liste sauvegardée lors de la dernière exécution.
+           PERFORM 0130-CHARGEMENT-DEB
+              THRU 0130-CHARGEMENT-FIN.
+
            PERFORM UNTIL WS-QUITTER-O
 
       * Affiche le menu principal. 
@@ -193,19 +216,25 @@
            
            SET WS-TACHE-AJOUT-N TO TRUE.
 
-      * Parcourt la liste des tâches et ajoute la tache saisie dès 
-      * qu'un emplacement vide est trouvé. 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10 
+      * Parcourt la liste des tâches et ajoute la tache saisie dès
+      * qu'un emplacement vide est trouvé.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-TACHE
                    OR WS-TACHE-AJOUT-O
-               
+
                IF WS-TACHE-EXISTE(WS-IDX) = "N"
                    MOVE WS-SAISIE TO WS-NOM-TACHE(WS-IDX)
                    MOVE "O" TO WS-TACHE-EXISTE(WS-IDX)
-                   SET WS-TACHE-AJOUT-O TO TRUE 
-               END-IF 
+                   SET WS-TACHE-AJOUT-O TO TRUE
+               END-IF
 
            END-PERFORM.
 
+      * Si aucun emplacement vide n'a été trouvé, la liste est pleine.
+           IF WS-TACHE-AJOUT-N
+               DISPLAY "Liste pleine, impossible d'ajouter"
+           END-IF
+
            EXIT.
 
        0210-INSERTION-TACHE-FIN.
@@ -238,9 +267,10 @@
        
        0300-AFFICHE-TACHE-DEB.
            
-      * Affiche l'ensemble des tâches rédigées par l'utilisateur. 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
-               
+      * Affiche l'ensemble des tâches rédigées par l'utilisateur.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-TACHE
+
                IF WS-TACHE-EXISTE(WS-IDX)= "O"
                    DISPLAY "Tache n°" WS-IDX ": " WS-NOM-TACHE(WS-IDX)
                END-IF 
@@ -259,29 +289,43 @@
 
       * Boucle tant que l'utilisateur ne choisit de retourner au menu
       * principal.
-           PERFORM UNTIL WS-RETOUR-O 
+           PERFORM UNTIL WS-RETOUR-O
 
-      * Supprime la tache indiquée. 
+      * Supprime la tache indiquée.
                DISPLAY "Saisissez le n° de la tache à supprimer : "
-               WITH NO ADVANCING 
+               WITH NO ADVANCING
                ACCEPT WS-NUM-TACHE
 
-               MOVE SPACES TO WS-NOM-TACHE(WS-NUM-TACHE)
+               IF WS-NUM-TACHE < 1 OR WS-NUM-TACHE > WS-MAX-TACHE
+                   DISPLAY "Numero de tache invalide."
+               ELSE
+                   MOVE SPACES TO WS-NOM-TACHE(WS-NUM-TACHE)
 
       * Boucle pour réorganiser la liste des taches après suppression
-      * d'une tache. A chaque supression, les taches suivant la tache 
-      * supprimée sont "remontées" afin de combler le vide.          
-               PERFORM VARYING WS-IDX FROM WS-NUM-TACHE BY 1 
-               UNTIL WS-TACHE-EXISTE(WS-IDX)= "N"
-                   
-                   MOVE WS-NOM-TACHE(WS-IDX + 1) TO WS-NOM-TACHE(WS-IDX)
-
-                   IF WS-NOM-TACHE(WS-IDX + 1) = SPACES 
-                       MOVE "N" TO WS-TACHE-EXISTE(WS-IDX)
-
-                   END-IF 
-               END-PERFORM 
-               
+      * d'une tache. A chaque supression, les taches suivant la tache
+      * supprimée sont "remontées" afin de combler le vide.
+                   PERFORM VARYING WS-IDX FROM WS-NUM-TACHE BY 1
+                   UNTIL WS-TACHE-EXISTE(WS-IDX) = "N"
+                   OR WS-IDX >= WS-MAX-TACHE
+
+                       MOVE WS-NOM-TACHE(WS-IDX + 1)
+                       TO   WS-NOM-TACHE(WS-IDX)
+
+                       IF WS-NOM-TACHE(WS-IDX + 1) = SPACES
+                           MOVE "N" TO WS-TACHE-EXISTE(WS-IDX)
+                       END-IF
+                   END-PERFORM
+
+      * Cas particulier : la tache supprimee occupait le dernier
+      * emplacement de la liste. La boucle de remontee ci-dessus ne
+      * s'execute alors jamais (WS-IDX = WS-MAX-TACHE des le depart),
+      * donc le flag d'existence de ce dernier emplacement doit etre
+      * remis a "N" explicitement ici.
+                   IF WS-NUM-TACHE = WS-MAX-TACHE
+                       MOVE "N" TO WS-TACHE-EXISTE(WS-MAX-TACHE)
+                   END-IF
+               END-IF
+
                PERFORM 0220-RETOUR-MENU-DEB
                   THRU 0220-RETOUR-MENU-FIN
 
@@ -310,8 +354,12 @@
            
                IF WS-QUITTER-O
                    DISPLAY "Fermeture du programme."
+
+      * Sauvegarde la liste des taches avant de quitter le programme.
+                   PERFORM 0140-SAUVEGARDE-DEB
+                      THRU 0140-SAUVEGARDE-FIN
                END-IF
-           
+
            END-PERFORM.
 
            EXIT.
@@ -320,3 +368,53 @@
 
       *-----------------------------------------------------------------
 
+       0130-CHARGEMENT-DEB.
+
+           MOVE "N" TO WS-FIN-FICHIER.
+           MOVE 0 TO WS-IDX.
+
+           OPEN INPUT FICHIER-TODO.
+
+           PERFORM UNTIL WS-FIN-FICHIER-OUI OR WS-IDX >= WS-MAX-TACHE
+               READ FICHIER-TODO
+                   AT END
+                       SET WS-FIN-FICHIER-OUI TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-IDX
+                       MOVE F-TACHE TO WS-NOM-TACHE(WS-IDX)
+                       SET WS-TACHE-EXISTE-O(WS-IDX) TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-TODO.
+
+           EXIT.
+
+       0130-CHARGEMENT-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Réécrit todo.dat d'après le contenu actuel de la liste en
+      * mémoire.
+       0140-SAUVEGARDE-DEB.
+
+           OPEN OUTPUT FICHIER-TODO.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-TACHE
+
+               IF WS-TACHE-EXISTE-O(WS-IDX)
+                   MOVE WS-NOM-TACHE(WS-IDX) TO F-TACHE
+                   WRITE F-TACHE
+               END-IF
+
+           END-PERFORM.
+
+           CLOSE FICHIER-TODO.
+
+           EXIT.
+
+       0140-SAUVEGARDE-FIN.
+
+      *-----------------------------------------------------------------
+
