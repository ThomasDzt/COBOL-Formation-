@@ -4,128 +4,183 @@
        AUTHOR. ThomasD.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Persistance de la liste des tâches entre deux exécutions
+       SELECT FICHIER-TODO ASSIGN TO "todo.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD FICHIER-TODO.
+       01 F-TACHE      PIC X(50).
+
        WORKING-STORAGE SECTION.
-      
+
       *Création d'une variable numérique indiquant la fonctionnalité
       * voulue
        01  WS-CASE     PIC 9.
 
-      *Création des variables alphabétiques indiquant les tâches
+      *Création de la variable alphabétique de saisie d'une tâche
        01  WS-TASK     PIC X(50).
-       01  WS-TASK1    PIC X(50).
-       01  WS-TASK2    PIC X(50).
-       01  WS-TASK3    PIC X(50).
-       01  WS-TASK4    PIC X(50).
-       01  WS-TASK5    PIC X(50).
+
+      *Liste des tâches, rechargée depuis todo.txt au démarrage
+       01  WS-MAX-TACHES    PIC 9(03) VALUE 50.
+       01  WS-LISTE-TACHE.
+           05  WS-TACHE OCCURS 50 TIMES.
+               10  WS-NOM-TACHE       PIC X(50).
+               10  WS-TACHE-EXISTE    PIC X   VALUE "N".
+                   88 WS-TACHE-EXISTE-O        VALUE "O".
+                   88 WS-TACHE-EXISTE-N        VALUE "N".
+
+       01  WS-IDX           PIC 9(03).
+       01  WS-TACHE-TROUVEE PIC X   VALUE "N".
+           88 WS-TACHE-TROUVEE-O            VALUE "O".
+
+       01  WS-FIN-FICHIER   PIC X   VALUE "N".
+           88 WS-FIN-FICHIER-OUI            VALUE "O".
 
 
        PROCEDURE DIVISION.
-               
-               
+
+      *Rechargement de la liste sauvegardée à la dernière exécution
+       PERFORM 0050-CHARGEMENT-DEBUT
+          THRU 0050-CHARGEMENT-FIN.
+
       *Création de la boucle permettant de rester dans le menu
        PERFORM UNTIL WS-CASE = 4
-           PERFORM 0100-MENU-START 
+           PERFORM 0100-MENU-START
               THRU 0100-MENU-END
        END-PERFORM.
 
        STOP RUN.
 
-           
+
+      ******************************************************************
+
+       0050-CHARGEMENT-DEBUT.
+
+       MOVE 0 TO WS-IDX.
+       MOVE "N" TO WS-FIN-FICHIER.
+
+       OPEN INPUT FICHIER-TODO.
+
+       PERFORM UNTIL WS-FIN-FICHIER-OUI OR WS-IDX >= WS-MAX-TACHES
+           READ FICHIER-TODO
+               AT END
+                   SET WS-FIN-FICHIER-OUI TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-IDX
+                   MOVE F-TACHE TO WS-NOM-TACHE(WS-IDX)
+                   SET WS-TACHE-EXISTE-O(WS-IDX) TO TRUE
+           END-READ
+       END-PERFORM.
+
+       CLOSE FICHIER-TODO.
+
+       0050-CHARGEMENT-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      *Réécriture complète de todo.txt d'après la liste en mémoire
+       0900-SAUVEGARDE-DEBUT.
+
+       OPEN OUTPUT FICHIER-TODO.
+
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX-TACHES
+           IF WS-TACHE-EXISTE-O(WS-IDX)
+               MOVE WS-NOM-TACHE(WS-IDX) TO F-TACHE
+               WRITE F-TACHE
+           END-IF
+       END-PERFORM.
+
+       CLOSE FICHIER-TODO.
+
+       0900-SAUVEGARDE-FIN.
+           EXIT.
+
       ******************************************************************
        0100-MENU-START .
-      
+
       *Saisie de la valeur associée à la fonctionnalité voulue
        DISPLAY "Choisir une fonctionnalité".
        ACCEPT WS-CASE.
-       
+
       *Création des instructions de la branche conditionnelle associée aux différentes fonctionnalités
-           EVALUATE WS-CASE 
-           
-               WHEN 1 
+           EVALUATE WS-CASE
+
+               WHEN 1
 
       *Saisie de la tâche à rajouter
 
                    DISPLAY "Saisir une tâche:"
                    ACCEPT WS-TASK
 
-                   EVALUATE TRUE 
-                       WHEN WS-TASK1 = " "
-                           MOVE WS-TASK TO WS-TASK1
-                       
-                       WHEN WS-TASK2 = " "
-                           MOVE WS-TASK TO WS-TASK2
+                   MOVE "N" TO WS-TACHE-TROUVEE
 
-                       WHEN WS-TASK3 = " "
-                           MOVE WS-TASK TO WS-TASK3
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-MAX-TACHES
+                           OR WS-TACHE-TROUVEE-O
 
-                       WHEN WS-TASK4 = " "
-                           MOVE WS-TASK TO WS-TASK4
+                       IF WS-TACHE-EXISTE(WS-IDX) = "N"
+                           MOVE WS-TASK TO WS-NOM-TACHE(WS-IDX)
+                           SET WS-TACHE-EXISTE-O(WS-IDX) TO TRUE
+                           SET WS-TACHE-TROUVEE-O TO TRUE
+                       END-IF
 
-                       WHEN WS-TASK5 = " "
-                           MOVE WS-TASK TO WS-TASK5
+                   END-PERFORM
 
-                       WHEN OTHER
-                           MOVE WS-TASK TO WS-TASK5
-                   END-EVALUATE
-                   
-                   
-               
-               WHEN 2
+                   PERFORM 0900-SAUVEGARDE-DEBUT
+                      THRU 0900-SAUVEGARDE-FIN
 
-      *Affichage des différentes tâches 
 
-                   DISPLAY "Tâche 1 " WS-TASK1
-                   DISPLAY "Tâche 2 " WS-TASK2
-                   DISPLAY "Tâche 3 " WS-TASK3
-                   DISPLAY "Tâche 4 " WS-TASK4
-                   DISPLAY "Tâche 5 " WS-TASK5
 
+               WHEN 2
 
-      *Suppression des tâches saisies
+      *Affichage des différentes tâches
 
-               WHEN 3
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-MAX-TACHES
 
-                   MOVE " " TO WS-TASK
+                       IF WS-TACHE-EXISTE-O(WS-IDX)
+                           DISPLAY "Tâche " WS-IDX " "
+                                   WS-NOM-TACHE(WS-IDX)
+                       END-IF
 
-                   EVALUATE TRUE 
-                   
-                       WHEN WS-TASK1 NOT = " "
-                           MOVE WS-TASK TO WS-TASK1
-                           DISPLAY "Tâche 1 supprimée"
-                       
+                   END-PERFORM
 
-                       WHEN WS-TASK2 NOT = " "
-                           MOVE WS-TASK TO WS-TASK2
-                           DISPLAY "Tâche 2 supprimée"
 
+      *Suppression de la première tâche saisie
 
-                       WHEN WS-TASK3 NOT = " "
-                           MOVE WS-TASK TO WS-TASK3
-                           DISPLAY "Tâche 3 supprimée"
+               WHEN 3
 
+                   MOVE "N" TO WS-TACHE-TROUVEE
 
-                       WHEN WS-TASK4 NOT = " "
-                           MOVE WS-TASK TO WS-TASK4
-                           DISPLAY "Tâche 4 supprimée"
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-MAX-TACHES
+                           OR WS-TACHE-TROUVEE-O
 
+                       IF WS-TACHE-EXISTE-O(WS-IDX)
+                           MOVE SPACES TO WS-NOM-TACHE(WS-IDX)
+                           SET WS-TACHE-EXISTE-N(WS-IDX) TO TRUE
+                           SET WS-TACHE-TROUVEE-O TO TRUE
+                           DISPLAY "Tâche " WS-IDX " supprimée"
+                       END-IF
 
-                       WHEN WS-TASK5 NOT = " "
-                           MOVE WS-TASK TO WS-TASK5
-                           DISPLAY "Tâche 5 supprimée"
-   
+                   END-PERFORM
 
-                   END-EVALUATE          
-     
+                   PERFORM 0900-SAUVEGARDE-DEBUT
+                      THRU 0900-SAUVEGARDE-FIN
 
-               WHEN OTHER 
+               WHEN OTHER
                    CONTINUE
-           
-           
+
+
            END-EVALUATE.
 
 
        0100-MENU-END .
            EXIT.
-           
\ No newline at end of file
