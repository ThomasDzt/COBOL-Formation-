@@ -13,6 +13,9 @@
        SELECT FICHIER-SORTIE ASSIGN TO "rapport.csv"
        ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT FICHIER-ACTIFS ASSIGN TO "contrats-actifs.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -23,6 +26,9 @@
        FD FICHIER-SORTIE.
        01  F-LIGNE-FICHIER-SORTIE    PIC X(1000).
 
+       FD FICHIER-ACTIFS.
+       01  F-LIGNE-FICHIER-ACTIFS    PIC X(1000).
+
 
        WORKING-STORAGE SECTION.
 
@@ -67,9 +73,22 @@
        01 WS-DATE.
            05 WS-DATE-ANNEE          PIC X(04).
            05 FILLER                  PIC X     VALUE "/".
-           05 WS-DATE-MOIS           PIC X(02). 
+           05 WS-DATE-MOIS           PIC X(02).
            05 FILLER                  PIC X     VALUE "/".
-           05 WS-DATE-JOUR           PIC X(02). 
+           05 WS-DATE-JOUR           PIC X(02).
+
+      *Totalisation des montants par devise
+       01 WS-TABLEAU-DEVISES.
+           05 WS-LIGNE-DEVISE OCCURS 10 TIMES.
+               10 WS-DEVISE-CODE      PIC X(03).
+               10 WS-DEVISE-TOTAL     PIC 9(09)V99.
+
+       77 WS-NB-DEVISES              PIC 9(02)   VALUE 0.
+       77 WS-IDX-DEVISE              PIC 9(02).
+       01 WS-MONTANT-NUM             PIC 9(09)V99.
+       01 WS-DEVISE-TROUVEE          PIC X       VALUE "N".
+           88 WS-DEVISE-TROUVEE-OUI              VALUE "O".
+           88 WS-DEVISE-TROUVEE-NON              VALUE "N".
 
 
 
@@ -137,6 +156,8 @@
            END-READ
        END-PERFORM.
 
+       COMPUTE WS-MAX = WS-INDEX - 1.
+
        CLOSE FICHIER-ENTREE.
 
 
@@ -218,8 +239,83 @@
                WRITE F-LIGNE-FICHIER-SORTIE
        END-PERFORM.
 
-       
-       
        CLOSE FICHIER-SORTIE.
+
+      *Extraction des contrats actifs
+
+       OPEN OUTPUT FICHIER-ACTIFS.
+
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL  WS-INDEX > WS-MAX
+
+           IF FUNCTION TRIM(WS-STATUT(WS-INDEX)) = "actif"
+
+                MOVE  WS-NUMERO(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(1:8)
+
+                MOVE  WS-NOM-CONTRAT(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(10:14)
+
+                MOVE  WS-NOM-PRODUIT(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(25:14)
+
+                MOVE  WS-NOM-CLIENT(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(40:41)
+
+                MOVE  WS-STATUT(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(82:8)
+
+                MOVE  WS-DATE-DEBUT(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(91:8)
+
+                MOVE  WS-DATE-FIN(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(100:8)
+
+                MOVE  WS-MONTANT(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(109:9)
+
+                MOVE  WS-DEVISE(WS-INDEX)
+                TO    F-LIGNE-FICHIER-ACTIFS(119:3)
+
+               WRITE F-LIGNE-FICHIER-ACTIFS
+           END-IF
+       END-PERFORM.
+
+       CLOSE FICHIER-ACTIFS.
+
+      *Totalisation des montants par devise
+
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL  WS-INDEX > WS-MAX
+
+           MOVE FUNCTION NUMVAL(WS-MONTANT(WS-INDEX)) TO WS-MONTANT-NUM
+           SET WS-DEVISE-TROUVEE-NON TO TRUE
+
+           PERFORM VARYING WS-IDX-DEVISE FROM 1 BY 1
+                   UNTIL WS-IDX-DEVISE > WS-NB-DEVISES
+               IF WS-DEVISE-CODE(WS-IDX-DEVISE) = WS-DEVISE(WS-INDEX)
+                   ADD WS-MONTANT-NUM
+                     TO WS-DEVISE-TOTAL(WS-IDX-DEVISE)
+                   SET WS-DEVISE-TROUVEE-OUI TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-DEVISE-TROUVEE-NON
+               ADD 1 TO WS-NB-DEVISES
+               MOVE WS-DEVISE(WS-INDEX)
+                 TO WS-DEVISE-CODE(WS-NB-DEVISES)
+               MOVE WS-MONTANT-NUM
+                 TO WS-DEVISE-TOTAL(WS-NB-DEVISES)
+           END-IF
+
+       END-PERFORM.
+
+       DISPLAY "Totaux par devise : ".
+       PERFORM VARYING WS-IDX-DEVISE FROM 1 BY 1
+               UNTIL WS-IDX-DEVISE > WS-NB-DEVISES
+           DISPLAY WS-DEVISE-CODE(WS-IDX-DEVISE) " : "
+                   WS-DEVISE-TOTAL(WS-IDX-DEVISE)
+       END-PERFORM.
+
        STOP RUN.
 
