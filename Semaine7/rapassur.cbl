@@ -0,0 +1,292 @@
+      * Rapprochement de datassur.csv (lectassu) et assurances.csv
+      * (assur2) sur le numero de contrat : anomalies (contrat sans
+      * police, police sans contrat) et rapport écrit sur disque.
+
+      ******************************************************************
+      *                            TRIGRAMMES                          *
+      *----------------------------------------------------------------*
+      * CONT = CONTRAT ; POL = POLICE
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapassur.
+       AUTHOR. ThomasD.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT FICHIER-CONTRATS ASSIGN TO "datassur.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-POLICES ASSIGN TO "assurances.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-RAPPROCHEMENT
+       ASSIGN TO "rapprochement-assurances.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-CONTRATS.
+           01 F-LIGNE-CONTRATS             PIC X(1000).
+
+       FD FICHIER-POLICES.
+           01 F-LIGNE-POLICES              PIC X(121).
+
+       FD FICHIER-RAPPROCHEMENT.
+           01 F-LIGNE-RAPPROCHEMENT        PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-TABLEAU-CONTRATS.
+           05 WS-LIGNE-CONTRAT OCCURS 36 TIMES.
+
+      *        Numero de contrat, comme extrait par lectassu.cbl
+               10 WS-NUMERO-CONTRAT        PIC X(08).
+               10 WS-NOM-CLIENT-CONTRAT    PIC X(41).
+
+       01 WS-TABLEAU-POLICES.
+           05 WS-LIGNE-POLICE OCCURS 36 TIMES.
+
+      *        Numero de police : premiers caractères du bloc lu par
+      *        assur2.cbl dans WS-ASSURANCES, même convention que le
+      *        numero de contrat de datassur.csv.
+               10 WS-NUMERO-POLICE         PIC X(08).
+
+       77 WS-IDX                           PIC 9(02).
+       77 WS-IDX2                          PIC 9(02).
+
+       01 WS-MAX-CONTRATS                  PIC 9(02).
+       01 WS-MAX-POLICES                   PIC 9(02).
+
+       01 WS-FIN-LECTURE                   PIC X.
+           88 WS-FIN-LECTURE-N                         VALUE "N".
+           88 WS-FIN-LECTURE-O                         VALUE "O".
+
+      *    Rapprochement contrats/polices : anomalies
+       01 WS-CONTRAT-RAPPROCHE OCCURS 36 TIMES PIC X.
+           88 WS-CONTRAT-RAPPROCHE-OUI                 VALUE "O".
+           88 WS-CONTRAT-RAPPROCHE-NON                 VALUE "N".
+
+       01 WS-POLICE-RAPPROCHEE OCCURS 36 TIMES PIC X.
+           88 WS-POLICE-RAPPROCHEE-OUI                 VALUE "O".
+           88 WS-POLICE-RAPPROCHEE-NON                 VALUE "N".
+
+       01 WS-NB-RAPPROCHES                 PIC 9(04).
+       01 WS-NB-CONT-ORPHELINS             PIC 9(04).
+       01 WS-NB-POL-ORPHELINES             PIC 9(04).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INITIALISATION-DEB
+              THRU 0100-INITIALISATION-FIN.
+
+           PERFORM 0200-LECTURE-FICHIERS-DEB
+              THRU 0200-LECTURE-FICHIERS-FIN.
+
+           PERFORM 0300-RAPPROCHEMENT-DEB
+              THRU 0300-RAPPROCHEMENT-FIN.
+
+           PERFORM 0400-RAPPORT-ANOMALIES-DEB
+              THRU 0400-RAPPORT-ANOMALIES-FIN.
+
+           STOP RUN.
+
+
+      ******************************************************************
+      *                           PARAGRAPHES                          *
+      ******************************************************************
+
+       0100-INITIALISATION-DEB.
+
+           MOVE 0 TO WS-NB-RAPPROCHES.
+           MOVE 0 TO WS-NB-CONT-ORPHELINS.
+           MOVE 0 TO WS-NB-POL-ORPHELINES.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 36
+               SET WS-CONTRAT-RAPPROCHE-NON(WS-IDX) TO TRUE
+               SET WS-POLICE-RAPPROCHEE-NON(WS-IDX) TO TRUE
+           END-PERFORM.
+
+           EXIT.
+
+       0100-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-LECTURE-FICHIERS-DEB.
+
+           PERFORM 0250-LECTURE-FICHIER-CONTRATS-DEB
+              THRU 0250-LECTURE-FICHIER-CONTRATS-FIN.
+
+           PERFORM 0260-LECTURE-FICHIER-POLICES-DEB
+              THRU 0260-LECTURE-FICHIER-POLICES-FIN.
+
+           EXIT.
+
+       0200-LECTURE-FICHIERS-FIN.
+
+      *-----------------------------------------------------------------
+
+       0250-LECTURE-FICHIER-CONTRATS-DEB.
+
+           SET WS-FIN-LECTURE-N TO TRUE.
+           MOVE 0 TO WS-IDX.
+
+           DISPLAY "Ouverture du fichier datassur.csv".
+           OPEN INPUT FICHIER-CONTRATS.
+
+           PERFORM UNTIL WS-FIN-LECTURE-O
+
+               READ FICHIER-CONTRATS
+                   AT END
+                       SET WS-FIN-LECTURE-O TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-IDX
+                       IF WS-IDX <= 36
+                           MOVE F-LIGNE-CONTRATS(1:8)
+                           TO   WS-NUMERO-CONTRAT(WS-IDX)
+                           MOVE F-LIGNE-CONTRATS(40:41)
+                           TO   WS-NOM-CLIENT-CONTRAT(WS-IDX)
+                       ELSE
+                           SUBTRACT 1 FROM WS-IDX
+                           DISPLAY "Attention : datassur.csv tronque, "
+                               "capacite maximale atteinte (36)."
+                           SET WS-FIN-LECTURE-O TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-IDX TO WS-MAX-CONTRATS.
+
+           CLOSE FICHIER-CONTRATS.
+
+           EXIT.
+
+       0250-LECTURE-FICHIER-CONTRATS-FIN.
+
+      *-----------------------------------------------------------------
+
+       0260-LECTURE-FICHIER-POLICES-DEB.
+
+           SET WS-FIN-LECTURE-N TO TRUE.
+           MOVE 0 TO WS-IDX.
+
+           DISPLAY "Ouverture du fichier assurances.csv".
+           OPEN INPUT FICHIER-POLICES.
+
+           PERFORM UNTIL WS-FIN-LECTURE-O
+
+               READ FICHIER-POLICES
+                   AT END
+                       SET WS-FIN-LECTURE-O TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-IDX
+                       IF WS-IDX <= 36
+                           MOVE F-LIGNE-POLICES(1:8)
+                           TO   WS-NUMERO-POLICE(WS-IDX)
+                       ELSE
+                           SUBTRACT 1 FROM WS-IDX
+                           DISPLAY "Attention : assurances.csv "
+                               "tronque, capacite max. atteinte (36)."
+                           SET WS-FIN-LECTURE-O TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-IDX TO WS-MAX-POLICES.
+
+           CLOSE FICHIER-POLICES.
+
+           EXIT.
+
+       0260-LECTURE-FICHIER-POLICES-FIN.
+
+      *-----------------------------------------------------------------
+
+       0300-RAPPROCHEMENT-DEB.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-CONTRATS
+
+               PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                       UNTIL WS-IDX2 > WS-MAX-POLICES
+
+                   IF WS-NUMERO-CONTRAT(WS-IDX) =
+                      WS-NUMERO-POLICE(WS-IDX2)
+                       SET WS-CONTRAT-RAPPROCHE-OUI(WS-IDX) TO TRUE
+                       SET WS-POLICE-RAPPROCHEE-OUI(WS-IDX2) TO TRUE
+                       ADD 1 TO WS-NB-RAPPROCHES
+                   END-IF
+
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT.
+
+       0300-RAPPROCHEMENT-FIN.
+
+      *-----------------------------------------------------------------
+
+       0400-RAPPORT-ANOMALIES-DEB.
+
+           DISPLAY "Rapport de rapprochement : contrats/polices.".
+           OPEN OUTPUT FICHIER-RAPPROCHEMENT.
+
+           MOVE SPACES TO F-LIGNE-RAPPROCHEMENT.
+           STRING "Contrats rapproches : " WS-NB-RAPPROCHES
+               DELIMITED BY SIZE INTO F-LIGNE-RAPPROCHEMENT
+           WRITE F-LIGNE-RAPPROCHEMENT.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-CONTRATS
+               IF WS-CONTRAT-RAPPROCHE-NON(WS-IDX)
+                   ADD 1 TO WS-NB-CONT-ORPHELINS
+
+                   DISPLAY "Contrat sans police : "
+                           WS-NUMERO-CONTRAT(WS-IDX) " "
+                           WS-NOM-CLIENT-CONTRAT(WS-IDX)
+
+                   MOVE SPACES TO F-LIGNE-RAPPROCHEMENT
+                   STRING "Contrat sans police : "
+                           WS-NUMERO-CONTRAT(WS-IDX) " "
+                           WS-NOM-CLIENT-CONTRAT(WS-IDX)
+                       DELIMITED BY SIZE INTO F-LIGNE-RAPPROCHEMENT
+                   WRITE F-LIGNE-RAPPROCHEMENT
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-POLICES
+               IF WS-POLICE-RAPPROCHEE-NON(WS-IDX)
+                   ADD 1 TO WS-NB-POL-ORPHELINES
+
+                   DISPLAY "Police sans contrat : "
+                           WS-NUMERO-POLICE(WS-IDX)
+
+                   MOVE SPACES TO F-LIGNE-RAPPROCHEMENT
+                   STRING "Police sans contrat : "
+                           WS-NUMERO-POLICE(WS-IDX)
+                       DELIMITED BY SIZE INTO F-LIGNE-RAPPROCHEMENT
+                   WRITE F-LIGNE-RAPPROCHEMENT
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO F-LIGNE-RAPPROCHEMENT.
+           STRING "Contrats orphelins : " WS-NB-CONT-ORPHELINS
+                   " - Polices orphelines : " WS-NB-POL-ORPHELINES
+               DELIMITED BY SIZE INTO F-LIGNE-RAPPROCHEMENT
+           WRITE F-LIGNE-RAPPROCHEMENT.
+
+           CLOSE FICHIER-RAPPROCHEMENT.
+
+           EXIT.
+
+       0400-RAPPORT-ANOMALIES-FIN.
