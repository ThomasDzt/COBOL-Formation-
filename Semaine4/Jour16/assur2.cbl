@@ -11,10 +11,14 @@
        SELECT FICHIER-ASSURANCES ASSIGN TO "assurances.csv"
        ORGANIZATION IS LINE SEQUENTIAL.
  
-       SELECT FICHIER-RAPPORT-ASSURANCES 
+       SELECT FICHIER-RAPPORT-ASSURANCES
        ASSIGN TO "rapport-assurances2.dat"
        ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+       SELECT FICHIER-POLICES-A-RENOUVELER
+       ASSIGN TO "polices-a-renouveler.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
       
@@ -24,8 +28,11 @@
            01  F-LIGNE-ASSURANCES          PIC X(121).
 
        FD FICHIER-RAPPORT-ASSURANCES.
-           01 F-LIGNE-RAPPORT-ASSURANCES   PIC X(121).
-       
+           01 F-LIGNE-RAPPORT-ASSURANCES   PIC X(129).
+
+       FD FICHIER-POLICES-A-RENOUVELER.
+           01 F-LIGNE-POLICES-A-RENOUVELER PIC X(129).
+
 
        WORKING-STORAGE SECTION. 
 
@@ -57,6 +64,19 @@
 
        01 WS-FIN-LECTURE               PIC X           VALUE "N".
 
+      *Champs numériques pour le calcul d'échéance des polices
+       01 WS-DATE-FIN-NUM              PIC 9(8).
+       01 WS-DATE-FIN-NUM-R REDEFINES WS-DATE-FIN-NUM.
+           05 WS-ANNEE-FIN-NUM         PIC 9(4).
+           05 WS-MOIS-FIN-NUM          PIC 9(2).
+           05 WS-JOUR-FIN-NUM          PIC 9(2).
+
+       01 WS-DATE-DU-JOUR              PIC 9(8).
+
+       01 WS-INTEGER-FIN               PIC 9(07).
+       01 WS-INTEGER-JOUR              PIC 9(07).
+       01 WS-JOURS-AVANT-ECHEANCE      PIC S9(07).
+
 
        PROCEDURE DIVISION.
 
@@ -74,16 +94,20 @@
 
            NOT AT END 
             IF WS-INDEX-TABLEAU <= WS-MAX-TABLEAU
-             MOVE F-LIGNE-ASSURANCES 
+             MOVE F-LIGNE-ASSURANCES
              TO WS-ASSURANCES(WS-INDEX-TABLEAU)
              MOVE F-LIGNE-ASSURANCES(91:4)
              TO   WS-ANNEE-DEBUT(WS-INDEX-TABLEAU)
              MOVE F-LIGNE-ASSURANCES(95:2)
-             TO   WS-ANNEE-DEBUT(WS-INDEX-TABLEAU)
+             TO   WS-MOIS-DEBUT(WS-INDEX-TABLEAU)
              MOVE F-LIGNE-ASSURANCES(97:3)
-             TO   WS-ANNEE-DEBUT(WS-INDEX-TABLEAU)
-             MOVE F-LIGNE-ASSURANCES(100:9)
-             TO   WS-DATE-FIN(WS-INDEX-TABLEAU)
+             TO   WS-JOUR-DEBUT(WS-INDEX-TABLEAU)
+             MOVE F-LIGNE-ASSURANCES(100:4)
+             TO   WS-ANNEE-FIN(WS-INDEX-TABLEAU)
+             MOVE F-LIGNE-ASSURANCES(104:2)
+             TO   WS-MOIS-FIN(WS-INDEX-TABLEAU)
+             MOVE F-LIGNE-ASSURANCES(106:3)
+             TO   WS-JOUR-FIN(WS-INDEX-TABLEAU)
              MOVE F-LIGNE-ASSURANCES(109:11)
              TO   WS-ASSURANCES2(WS-INDEX-TABLEAU)
              ADD 1 TO WS-INDEX-TABLEAU
@@ -94,7 +118,9 @@
 
        CLOSE FICHIER-ASSURANCES.
 
-       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1 
+       SUBTRACT 1 FROM WS-INDEX-TABLEAU GIVING WS-MAX-TABLEAU.
+
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
                UNTIL WS-INDEX-TABLEAU > WS-MAX-TABLEAU
 
           IF WS-INDEX-TABLEAU = 3 OR 7     
@@ -107,17 +133,64 @@
        DISPLAY "Fin de lecture".
        DISPLAY "Fermeture du fichier lu".
 
+       OPEN OUTPUT FICHIER-RAPPORT-ASSURANCES.
+       DISPLAY "Ecriture du fichier".
+
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+               UNTIL WS-INDEX-TABLEAU > WS-MAX-TABLEAU
+           MOVE WS-TABLEAU-ASSURANCES(WS-INDEX-TABLEAU)
+           TO   F-LIGNE-RAPPORT-ASSURANCES
+           WRITE F-LIGNE-RAPPORT-ASSURANCES
+       END-PERFORM.
 
-      * OPEN OUTPUT FICHIER-RAPPORT-ASSURANCES.
-      * DISPLAY "Ecriture du fichier".*
+       CLOSE FICHIER-RAPPORT-ASSURANCES.
 
-      * PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1 
-      *         UNTIL WS-INDEX-TABLEAU > WS-MAX-TABLEAU
-      *     MOVE WS-ASSURANCES(1:90)
-      *     TO   F-LIGNE-RAPPORT-ASSURANCES
-      *     MOVE WS-ASSURANCES(91:9)
-      *     TO   
-      * END-PERFORM.*
+       PERFORM 0200-ALERTE-RENOUVELLEMENT-DEB
+          THRU 0200-ALERTE-RENOUVELLEMENT-FIN.
 
        STOP RUN.
+
+      ******************************************************************
+      *                          PARAGRAPHES                           *
+      ******************************************************************
+
+       0200-ALERTE-RENOUVELLEMENT-DEB.
+
+           ACCEPT WS-DATE-DU-JOUR FROM DATE YYYYMMDD.
+           COMPUTE WS-INTEGER-JOUR =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-DU-JOUR).
+
+           OPEN OUTPUT FICHIER-POLICES-A-RENOUVELER.
+           DISPLAY "Recherche des polices arrivant à échéance...".
+
+           PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+                   UNTIL WS-INDEX-TABLEAU > WS-MAX-TABLEAU
+
+               MOVE WS-ANNEE-FIN(WS-INDEX-TABLEAU)
+               TO   WS-ANNEE-FIN-NUM
+               MOVE WS-MOIS-FIN(WS-INDEX-TABLEAU)
+               TO   WS-MOIS-FIN-NUM
+               MOVE WS-JOUR-FIN(WS-INDEX-TABLEAU)(1:2)
+               TO   WS-JOUR-FIN-NUM
+
+               COMPUTE WS-INTEGER-FIN =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-FIN-NUM)
+
+               COMPUTE WS-JOURS-AVANT-ECHEANCE =
+                   WS-INTEGER-FIN - WS-INTEGER-JOUR
+
+               IF WS-JOURS-AVANT-ECHEANCE >= 0
+               AND WS-JOURS-AVANT-ECHEANCE <= 30
+                   MOVE WS-TABLEAU-ASSURANCES(WS-INDEX-TABLEAU)
+                   TO   F-LIGNE-POLICES-A-RENOUVELER
+                   WRITE F-LIGNE-POLICES-A-RENOUVELER
+               END-IF
+
+           END-PERFORM.
+
+           CLOSE FICHIER-POLICES-A-RENOUVELER.
+
+           EXIT.
+
+       0200-ALERTE-RENOUVELLEMENT-FIN.
      
\ No newline at end of file
