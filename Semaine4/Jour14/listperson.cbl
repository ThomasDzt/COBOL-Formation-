@@ -0,0 +1,122 @@
+      *Exercice : Lecture d'un fichier texte- Liste de personnes
+      *Remplace listpersonP1 et listpersonP2 : le mode d'affichage de
+      *la date (brute ou decomposee JJ/MM/AAAA) se choisit au lancement
+      *au lieu d'exiger deux programmes quasi identiques.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listperson.
+       AUTHOR. ThomasD.
+
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT FICHIER-PERSONNES ASSIGN TO "personnes.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-PERSONNES.
+       01 F-LIGNE-FICHIER.
+           05 F-NOM-FICHIER        PIC X(15).
+           05 F-PRENOM-FICHIER     PIC X(15).
+           05 F-DATE-FICHIER       PIC X(8).
+
+
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TABLEAU-PERSONNES    OCCURS 10 TIMES.
+           05 WS-NOM               PIC X(15).
+           05 WS-PRENOM            PIC X(15).
+           05 WS-DATE              PIC X(8).
+           05 WS-DATE-DECOMPOSEE.
+               10 WS-JOUR          PIC 9(2).
+               10 FILLER           PIC X               VALUE "/".
+               10 WS-MOIS          PIC 9(2).
+               10 FILLER           PIC X               VALUE "/".
+               10 WS-ANNEE         PIC 9(4).
+
+
+       77  WS-INDEX-TABLEAU  PIC 9(2)    VALUE 1.
+       77  WS-MAX-TABLEAU    PIC 9(2)    VALUE 10.
+
+       01  WS-FIN-LECTURE    PIC X       VALUE "N".
+
+      *Mode d'affichage de la date : "B" = brute, "D" = decomposee
+       01  WS-MODE-DATE      PIC X       VALUE "B".
+           88 WS-MODE-DATE-BRUTE                   VALUE "B".
+           88 WS-MODE-DATE-DECOMPOSEE              VALUE "D".
+
+
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "Affichage de la date brute (B) ou decomposee (D) ? ".
+       ACCEPT WS-MODE-DATE.
+
+       DISPLAY "Ouverture du fichier :".
+       OPEN INPUT FICHIER-PERSONNES.
+
+
+       DISPLAY "Lecture du fichier :".
+
+       PERFORM UNTIL WS-FIN-LECTURE = "Y"
+           READ FICHIER-PERSONNES
+
+             AT END
+               MOVE "Y" TO WS-FIN-LECTURE
+
+             NOT AT END
+               IF WS-INDEX-TABLEAU <= WS-MAX-TABLEAU
+
+                   MOVE F-NOM-FICHIER TO WS-NOM(WS-INDEX-TABLEAU)
+                   MOVE F-PRENOM-FICHIER TO WS-PRENOM(WS-INDEX-TABLEAU)
+                   MOVE F-DATE-FICHIER TO WS-DATE(WS-INDEX-TABLEAU)
+
+                   IF WS-MODE-DATE-DECOMPOSEE
+                       MOVE F-DATE-FICHIER(3:2)
+                        TO WS-JOUR(WS-INDEX-TABLEAU)
+                       MOVE F-DATE-FICHIER(1:2)
+                        TO WS-MOIS(WS-INDEX-TABLEAU)
+                       MOVE F-DATE-FICHIER(5:4)
+                        TO WS-ANNEE(WS-INDEX-TABLEAU)
+                   END-IF
+
+                   ADD 1 TO WS-INDEX-TABLEAU
+               END-IF
+
+           END-READ
+
+       END-PERFORM.
+
+       CLOSE FICHIER-PERSONNES.
+
+
+       DISPLAY " Nom  "
+       WITH NO ADVANCING "          Prenom   "
+       WITH NO ADVANCING "      Date de naissance ".
+
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+               UNTIL WS-INDEX-TABLEAU > WS-MAX-TABLEAU
+
+           DISPLAY WS-NOM(WS-INDEX-TABLEAU)
+           SPACES WITH NO ADVANCING
+
+           DISPLAY WS-PRENOM(WS-INDEX-TABLEAU)
+           SPACES WITH NO ADVANCING
+
+           IF WS-MODE-DATE-DECOMPOSEE
+               DISPLAY WS-DATE-DECOMPOSEE(WS-INDEX-TABLEAU)
+           ELSE
+               DISPLAY WS-DATE(WS-INDEX-TABLEAU)
+           END-IF
+
+       END-PERFORM.
+
+       DISPLAY "Fin de lecture"
+
+       STOP RUN.
