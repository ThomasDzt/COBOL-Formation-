@@ -11,7 +11,8 @@
        FILE-CONTROL.
 
        SELECT FICHIER-PERSONNE ASSIGN TO "personnes.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUT-FICHIER.
 
 
        DATA DIVISION.
@@ -25,26 +26,64 @@
 
        WORKING-STORAGE SECTION.
 
+      *Nombre de personnes reellement lues, borne le tableau
+      *WS-TABLEAU-PERSONNE ci-dessous (OCCURS DEPENDING ON) pour que
+      *le SORT et les boucles de parcours ne portent jamais sur des
+      *emplacements vides
+       01 WS-MAX                   PIC 9(03).
+
        01 WS-TABLEAU-PERSONNE.
-           05 WS-LIGNE OCCURS 10 TIMES INDEXED BY WS-IDX2.
+           05 WS-LIGNE OCCURS 1 TO 500 TIMES DEPENDING ON WS-MAX
+                       INDEXED BY WS-IDX2.
                10 WS-NOM           PIC X(15).
                10 WS-PRENOM        PIC X(15).
-               10 WS-DATE. 
+               10 WS-DATE.
                    15 WS-JOUR      PIC 9(02).
                    15 FILLER       PIC X           VALUE "/".
                    15 WS-MOIS      PIC 9(02).
                    15 FILLER       PIC X           VALUE "/".
                    15 WS-ANNEE     PIC 9(04).
-       
 
-       77 WS-IDX                   PIC 9(02).
-      *77 WS-IDX2                  PIC 9(02).  *> Sans INDEXED BY 
 
-       01 WS-MAX                   PIC 9(02).
-           
+       77 WS-IDX                   PIC 9(03).
+      *77 WS-IDX2                  PIC 9(02).  *> Sans INDEXED BY
+
+       01 WS-STATUT-FICHIER        PIC X(02).
+           88 WS-STATUT-OK                         VALUE "00".
+           88 WS-STATUT-FIN-FICHIER                 VALUE "10".
+
+
        01 WS-CHERCHE-NOM           PIC X(15).
+       01 WS-CHERCHE-PRENOM        PIC X(15).
        01 WS-TEMP                  PIC X(15).
 
+       01 WS-CHOIX-RECHERCHE       PIC X.
+           88 WS-CHOIX-PAR-NOM                     VALUE "1".
+           88 WS-CHOIX-PAR-PRENOM                  VALUE "2".
+           88 WS-CHOIX-PAR-DATE                    VALUE "3".
+
+       01 WS-CHERCHE-JOUR-DEB      PIC 9(02).
+       01 WS-CHERCHE-MOIS-DEB      PIC 9(02).
+       01 WS-CHERCHE-ANNEE-DEB     PIC 9(04).
+       01 WS-CHERCHE-JOUR-FIN      PIC 9(02).
+       01 WS-CHERCHE-MOIS-FIN      PIC 9(02).
+       01 WS-CHERCHE-ANNEE-FIN     PIC 9(04).
+
+       01 WS-CHERCHE-DATE-DEB.
+           05 WS-CHERCHE-ANNEE-DEB-N   PIC 9(04).
+           05 WS-CHERCHE-MOIS-DEB-N    PIC 9(02).
+           05 WS-CHERCHE-JOUR-DEB-N    PIC 9(02).
+
+       01 WS-CHERCHE-DATE-FIN.
+           05 WS-CHERCHE-ANNEE-FIN-N   PIC 9(04).
+           05 WS-CHERCHE-MOIS-FIN-N    PIC 9(02).
+           05 WS-CHERCHE-JOUR-FIN-N    PIC 9(02).
+
+       01 WS-DATE-COURANTE-CMP.
+           05 WS-DATE-COURANTE-ANNEE-N PIC 9(04).
+           05 WS-DATE-COURANTE-MOIS-N  PIC 9(02).
+           05 WS-DATE-COURANTE-JOUR-N  PIC 9(02).
+
 
        01 WS-FIN-LECTURE           PIC X.
            88 WS-FIN-LECTURE-N                     VALUE "N".    
@@ -85,34 +124,53 @@
        0100-LECTURE-FICHIER-DEB.
            
            SET WS-FIN-LECTURE-N TO TRUE.
-           MOVE 10 TO WS-MAX.
+           MOVE 500 TO WS-MAX.
            INITIALIZE WS-IDX.
 
            DISPLAY "Ouverture du fichier...".
            OPEN INPUT FICHIER-PERSONNE.
-           
+
+           IF NOT WS-STATUT-OK
+               DISPLAY "Erreur : fichier introuvable (statut "
+                       WS-STATUT-FICHIER ")."
+               MOVE 0 TO WS-MAX
+               GO TO 0100-LECTURE-FICHIER-FIN
+           END-IF.
+
            DISPLAY "Lecture du fichier...".
            PERFORM UNTIL WS-FIN-LECTURE-O
                READ FICHIER-PERSONNE
 
-                   AT END 
-                       SET WS-FIN-LECTURE-O TO TRUE 
+                   AT END
+                       SET WS-FIN-LECTURE-O TO TRUE
                        DISPLAY "Fin de lecture."
 
-                   NOT AT END 
-                       IF WS-IDX <= WS-MAX 
+                   NOT AT END
+                       IF NOT WS-STATUT-OK
+                           DISPLAY "Erreur de lecture (statut "
+                                   WS-STATUT-FICHIER ")."
+                           SET WS-FIN-LECTURE-O TO TRUE
+                       ELSE
                            ADD 1 TO WS-IDX
+                           IF WS-IDX <= WS-MAX
+                               MOVE F-LIGNE(1:15) TO WS-NOM(WS-IDX)
+                               MOVE F-LIGNE(16:15) TO WS-PRENOM(WS-IDX)
+                               MOVE F-LIGNE(31:2) TO WS-MOIS(WS-IDX)
+                               MOVE F-LIGNE(33:2) TO WS-JOUR(WS-IDX)
+                               MOVE F-LIGNE(35:4) TO WS-ANNEE(WS-IDX)
+                           ELSE
+                               SUBTRACT 1 FROM WS-IDX
+                               DISPLAY "Attention : fichier tronque, "
+                                   "capacite maximale atteinte ("
+                                   WS-MAX ")."
+                               SET WS-FIN-LECTURE-O TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
 
-                           MOVE F-LIGNE(1:15) TO WS-NOM(WS-IDX)
-                           MOVE F-LIGNE(16:15) TO WS-PRENOM(WS-IDX)
-                           MOVE F-LIGNE(31:2) TO WS-MOIS(WS-IDX)
-                           MOVE F-LIGNE(33:2) TO WS-JOUR(WS-IDX)
-                           MOVE F-LIGNE(35:4) TO WS-ANNEE(WS-IDX)
+           MOVE WS-IDX TO WS-MAX.
 
-                       END-IF 
-               END-READ 
-           END-PERFORM.
-           
            DISPLAY "Fermeture du fichier".
            CLOSE FICHIER-PERSONNE.
            EXIT.
@@ -182,41 +240,46 @@
       *-----------------------------------------------------------------
 
        0400-RECHERCHE-NOM-DEB.
-       
-           DISPLAY "Recherche par nom.".
 
-           DISPLAY "Veuillez saisir un nom : ".
-           ACCEPT WS-CHERCHE-NOM.
+           DISPLAY "Recherche multi-critères.".
+           DISPLAY "1 - Recherche par nom".
+           DISPLAY "2 - Recherche par prenom".
+           DISPLAY "3 - Recherche par periode de naissance".
+           DISPLAY "Votre choix : ".
+           ACCEPT WS-CHOIX-RECHERCHE.
 
-      * Méthode 1 : Sans SEARCH (et donc sans INDEXED BY).
+           EVALUATE TRUE
+               WHEN WS-CHOIX-PAR-NOM
+                   PERFORM 0410-RECHERCHE-PAR-NOM-DEB
+                      THRU 0410-RECHERCHE-PAR-NOM-FIN
 
-      *    SET WS-NOM-TROUVE-N TO TRUE.
+               WHEN WS-CHOIX-PAR-PRENOM
+                   PERFORM 0420-RECHERCHE-PAR-PRENOM-DEB
+                      THRU 0420-RECHERCHE-PAR-PRENOM-FIN
 
-      *    PERFORM VARYING WS-IDX FROM 1 BY 1 
-      *    UNTIL WS-IDX > WS-MAX 
-      *    OR WS-NOM-TROUVE-O 
-      *    
-      *        IF FUNCTION UPPER-CASE (WS-CHERCHE-NOM) = WS-NOM(WS-IDX)
-      *            DISPLAY "Personne correspondante trouvée."
-      *            SET WS-NOM-TROUVE-O TO TRUE 
+               WHEN WS-CHOIX-PAR-DATE
+                   PERFORM 0430-RECHERCHE-PAR-DATE-DEB
+                      THRU 0430-RECHERCHE-PAR-DATE-FIN
 
-      *            DISPLAY WS-ENTETE-NOM WITH NO ADVANCING
-      *                    WS-ENTETE-PRENOM WITH NO ADVANCING 
-      *                    WS-ENTETE-DATE
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
 
-      *            DISPLAY WS-NOM(WS-IDX) WITH NO ADVANCING
-      *                    WS-PRENOM(WS-IDX) WITH NO ADVANCING
-      *                    WS-DATE(WS-IDX)
-      *        
-      *        END-IF 
-      *    END-PERFORM.
+           EXIT.
 
+       0400-RECHERCHE-NOM-FIN.
 
-      * Méthode 2 : Avec SEARCH
-           
-           SEARCH WS-LIGNE 
-               
-               AT END 
+      *-----------------------------------------------------------------
+
+       0410-RECHERCHE-PAR-NOM-DEB.
+
+           DISPLAY "Veuillez saisir un nom : ".
+           ACCEPT WS-CHERCHE-NOM.
+
+           SET WS-IDX2 TO 1.
+           SEARCH WS-LIGNE
+
+               AT END
                    DISPLAY "Aucune personne trouvée à ce nom."
 
                WHEN FUNCTION UPPER-CASE(WS-CHERCHE-NOM) =WS-NOM(WS-IDX2)
@@ -224,13 +287,90 @@
                    DISPLAY WS-NOM(WS-IDX2) WITH NO ADVANCING
                            WS-PRENOM(WS-IDX2) WITH NO ADVANCING
                            WS-DATE(WS-IDX2)
-                   
-               
+
            END-SEARCH.
 
            EXIT.
 
-       0400-RECHERCHE-NOM-FIN.
+       0410-RECHERCHE-PAR-NOM-FIN.
+
+      *-----------------------------------------------------------------
+
+       0420-RECHERCHE-PAR-PRENOM-DEB.
+
+           DISPLAY "Veuillez saisir un prenom : ".
+           ACCEPT WS-CHERCHE-PRENOM.
+
+           SET WS-IDX2 TO 1.
+           SEARCH WS-LIGNE
+
+               AT END
+                   DISPLAY "Aucune personne trouvée à ce prenom."
+
+               WHEN FUNCTION UPPER-CASE(WS-CHERCHE-PRENOM)
+                       = WS-PRENOM(WS-IDX2)
+                   DISPLAY "Personne correspondante trouvée."
+                   DISPLAY WS-NOM(WS-IDX2) WITH NO ADVANCING
+                           WS-PRENOM(WS-IDX2) WITH NO ADVANCING
+                           WS-DATE(WS-IDX2)
+
+           END-SEARCH.
+
+           EXIT.
+
+       0420-RECHERCHE-PAR-PRENOM-FIN.
+
+      *-----------------------------------------------------------------
+
+       0430-RECHERCHE-PAR-DATE-DEB.
+
+           DISPLAY "Date de debut (JJ) : ".
+           ACCEPT WS-CHERCHE-JOUR-DEB.
+           DISPLAY "Date de debut (MM) : ".
+           ACCEPT WS-CHERCHE-MOIS-DEB.
+           DISPLAY "Date de debut (AAAA) : ".
+           ACCEPT WS-CHERCHE-ANNEE-DEB.
+
+           DISPLAY "Date de fin (JJ) : ".
+           ACCEPT WS-CHERCHE-JOUR-FIN.
+           DISPLAY "Date de fin (MM) : ".
+           ACCEPT WS-CHERCHE-MOIS-FIN.
+           DISPLAY "Date de fin (AAAA) : ".
+           ACCEPT WS-CHERCHE-ANNEE-FIN.
+
+           MOVE WS-CHERCHE-ANNEE-DEB TO WS-CHERCHE-ANNEE-DEB-N.
+           MOVE WS-CHERCHE-MOIS-DEB  TO WS-CHERCHE-MOIS-DEB-N.
+           MOVE WS-CHERCHE-JOUR-DEB  TO WS-CHERCHE-JOUR-DEB-N.
+
+           MOVE WS-CHERCHE-ANNEE-FIN TO WS-CHERCHE-ANNEE-FIN-N.
+           MOVE WS-CHERCHE-MOIS-FIN  TO WS-CHERCHE-MOIS-FIN-N.
+           MOVE WS-CHERCHE-JOUR-FIN  TO WS-CHERCHE-JOUR-FIN-N.
+
+           SET WS-NOM-TROUVE-N TO TRUE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX
+
+               MOVE WS-ANNEE(WS-IDX) TO WS-DATE-COURANTE-ANNEE-N
+               MOVE WS-MOIS(WS-IDX)  TO WS-DATE-COURANTE-MOIS-N
+               MOVE WS-JOUR(WS-IDX)  TO WS-DATE-COURANTE-JOUR-N
+
+               IF WS-DATE-COURANTE-CMP >= WS-CHERCHE-DATE-DEB
+               AND WS-DATE-COURANTE-CMP <= WS-CHERCHE-DATE-FIN
+                   SET WS-NOM-TROUVE-O TO TRUE
+                   DISPLAY WS-NOM(WS-IDX) WITH NO ADVANCING
+                           WS-PRENOM(WS-IDX) WITH NO ADVANCING
+                           WS-DATE(WS-IDX)
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-NOM-TROUVE-N
+               DISPLAY "Aucune personne née dans cette période."
+           END-IF.
+
+           EXIT.
+
+       0430-RECHERCHE-PAR-DATE-FIN.
 
 
 
