@@ -31,13 +31,18 @@
        WORKING-STORAGE SECTION.
 
        01 WS-TABLEAU.
-           05  WS-LIGNE OCCURS 15 TIMES.
+           05  WS-LIGNE OCCURS 2000 TIMES.
                10  WS-OBJET        PIC X(10).
                10  WS-STOCK        PIC 9(02).
 
-       77 WS-IDX                   PIC 9(02).
-       77 WS-IDX2                  PIC 9(02).
-       01 WS-MAX                   PIC 9(02).
+       77 WS-IDX                   PIC 9(04).
+       77 WS-IDX2                  PIC 9(04).
+       01 WS-MAX                   PIC 9(04).
+       01 WS-CAPACITE-MAX          PIC 9(04) VALUE 2000.
+
+      *Seuil de réapprovisionnement saisi à l'exécution (0 = rupture
+      *totale uniquement)
+       01 WS-SEUIL-REAPPRO         PIC 9(02) VALUE 0.
 
        01 WS-FIN-LECTURE           PIC X.
            88 WS-FIN-LECTURE-N             VALUE "N".
@@ -81,7 +86,7 @@
            
        0050-INITIALISATION-DEB.
            
-           MOVE 15 TO WS-MAX.
+           MOVE 0 TO WS-MAX.
            SET WS-FIN-LECTURE-N TO TRUE.
            INITIALIZE WS-IDX.
            
@@ -109,18 +114,24 @@
                    AT END
                        SET WS-FIN-LECTURE-O TO TRUE
        
-                   NOT AT END  
-                       IF WS-IDX <= WS-MAX 
-                           
-                           ADD 1 TO WS-IDX 
-                           
+                   NOT AT END
+                       ADD 1 TO WS-IDX
+                       IF WS-IDX <= WS-CAPACITE-MAX
                            MOVE F-LIGNE-INV(1:10) TO WS-OBJET(WS-IDX)
                            MOVE F-LIGNE-INV(11:2) TO WS-STOCK(WS-IDX)
-                       END-IF  
+                       ELSE
+                           SUBTRACT 1 FROM WS-IDX
+                           DISPLAY "Attention : fichier tronque, "
+                               "capacite maximale atteinte ("
+                               WS-CAPACITE-MAX ")."
+                           SET WS-FIN-LECTURE-O TO TRUE
+                       END-IF
 
                END-READ
            END-PERFORM.
-           
+
+           MOVE WS-IDX TO WS-MAX.
+
            CLOSE FICHIER-INVENTAIRE.
            DISPLAY WS-TEXTE-FERMETURE.
 
@@ -176,12 +187,15 @@
 
        0400-ECRITURE-FICHIER-DEB.
 
+           DISPLAY "Seuil de reappro (0 = rupture totale) : ".
+           ACCEPT WS-SEUIL-REAPPRO.
+
            OPEN OUTPUT FICHIER-RUPTURE.
            DISPLAY WS-TEXTE-OUVERTURE.
-               
+
            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX
-               
-               IF WS-STOCK(WS-IDX) NOT = 0
+
+               IF WS-STOCK(WS-IDX) <= WS-SEUIL-REAPPRO
                    MOVE WS-OBJET(WS-IDX) TO F-LIGNE-RUP(1:10)
                    MOVE WS-STOCK(WS-IDX) TO F-LIGNE-RUP(11:2)
 
