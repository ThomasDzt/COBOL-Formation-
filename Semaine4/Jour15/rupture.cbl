@@ -61,7 +61,12 @@
       *Création d'une variable permettant la sortie de boucle à la fin 
       *lecture du fichier 
 
-       01  WS-FIN-LECTURE    PIC X       VALUE "N". 
+       01  WS-FIN-LECTURE    PIC X       VALUE "N".
+
+      *Seuil de réapprovisionnement saisi à l'exécution (0 = rupture
+      *totale uniquement, comme avant ; une valeur plus haute permet
+      *de sortir une liste "à recommander")
+       01  WS-SEUIL-REAPPRO  PIC 9(02)   VALUE 0.
 
 
 
@@ -125,16 +130,20 @@
        DISPLAY "Fin de lecture". 
 
 
+      *Saisie du seuil de réapprovisionnement
+       DISPLAY "Seuil de réapprovisionnement (0 = rupture totale) : ".
+       ACCEPT WS-SEUIL-REAPPRO.
+
       *Ouverture du fichier dans lequel on va écrire
        OPEN OUTPUT FICHIER-RUPTURE.
 
        MOVE 1 TO WS-INDEX-TABLEAU.
 
-      *Extraction des articles en rupture de stock et écriture du fichier
-       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1 
+      *Extraction des articles sous le seuil et écriture du fichier
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
                UNTIL   WS-INDEX-TABLEAU > WS-MAX-TABLEAU
 
-           IF WS-STOCK(WS-INDEX-TABLEAU) = 0
+           IF WS-STOCK(WS-INDEX-TABLEAU) <= WS-SEUIL-REAPPRO
                MOVE WS-ARTICLE(WS-INDEX-TABLEAU) 
                 TO  F-RUPTURE-ARTICLE  
 
