@@ -16,6 +16,9 @@
        SELECT FICHIER-REUSSI ASSIGN TO "reussit2.txt"
        ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT FICHIER-ECHEC ASSIGN TO "echec.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
 
@@ -26,9 +29,13 @@
            01 F-LIGNE-ELEVE            PIC X(20).
 
        FD FICHIER-REUSSI.
-           
+
            01 F-LIGNE-REUSSI           PIC X(12).
 
+       FD FICHIER-ECHEC.
+
+           01 F-LIGNE-ECHEC            PIC X(12).
+
 
        WORKING-STORAGE SECTION.
 
@@ -56,6 +63,9 @@
        01 WS-TEXTE-FERMETURE           PIC X(21).
        01 WS-TEXTE-CONTENU             PIC X(21).
 
+      *Note minimale de réussite, saisie à l'exécution
+       01 WS-SEUIL-REUSSITE            PIC 9(02)   VALUE 10.
+
        PROCEDURE DIVISION.
 
            PERFORM 0100-LIRE-FICHIER-ELEVES-DEB
@@ -69,7 +79,10 @@
            
            PERFORM 0400-ECRIRE-FICHIER-REUSSI-DEB
               THRU 0400-ECRIRE-FICHIER-REUSSI-FIN.
-       
+
+           PERFORM 0500-ECRIRE-FICHIER-ECHEC-DEB
+              THRU 0500-ECRIRE-FICHIER-ECHEC-FIN.
+
            STOP RUN.
       
       ******************************************************************
@@ -84,6 +97,8 @@
            MOVE "Ouverture du fichier : " TO WS-TEXTE-OUVERTURE.
            MOVE "Fermeture du fichier." TO WS-TEXTE-FERMETURE.
 
+           DISPLAY "Note minimale de reussite : ".
+           ACCEPT WS-SEUIL-REUSSITE.
 
            DISPLAY WS-TEXTE-OUVERTURE.
            OPEN INPUT FICHIER-ELEVES.
@@ -100,10 +115,12 @@
                            MOVE F-LIGNE-ELEVE(1:10) TO WS-NOM(WS-IDX)
                            MOVE F-LIGNE-ELEVE(11:2) TO WS-NOTE(WS-IDX)
 
-                       END-IF 
-               END-READ 
+                       END-IF
+               END-READ
            END-PERFORM.
 
+           MOVE WS-IDX TO WS-MAX.
+
            DISPLAY WS-TEXTE-FERMETURE.
            CLOSE FICHIER-ELEVES.
 
@@ -166,20 +183,48 @@
            OPEN OUTPUT FICHIER-REUSSI.
            DISPLAY WS-TEXTE-OUVERTURE.
            
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX 
-               
-               IF WS-NOTE(WS-IDX) > 10 
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX
+
+               IF WS-NOTE(WS-IDX) > WS-SEUIL-REUSSITE
                    MOVE WS-NOM(WS-IDX) TO F-LIGNE-REUSSI(1:10)
                    MOVE WS-NOTE(WS-IDX) TO F-LIGNE-REUSSI(11:2)
 
-                   WRITE F-LIGNE-REUSSI    
+                   WRITE F-LIGNE-REUSSI
 
-               END-IF 
+               END-IF
 
            END-PERFORM.
 
            CLOSE FICHIER-REUSSI.
            DISPLAY WS-TEXTE-FERMETURE.
-           EXIT. 
+           EXIT.
 
        0400-ECRIRE-FICHIER-REUSSI-FIN.
+
+      *-----------------------------------------------------------------
+
+      *Le tableau WS-TABLEAU reste trié par nom (0200-TRI-FICHIER-
+      *ELEVES-DEB), donc echec.txt sort dans le même ordre que
+      *reussit2.txt.
+       0500-ECRIRE-FICHIER-ECHEC-DEB.
+
+           OPEN OUTPUT FICHIER-ECHEC.
+           DISPLAY WS-TEXTE-OUVERTURE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX
+
+               IF WS-NOTE(WS-IDX) NOT > WS-SEUIL-REUSSITE
+                   MOVE WS-NOM(WS-IDX) TO F-LIGNE-ECHEC(1:10)
+                   MOVE WS-NOTE(WS-IDX) TO F-LIGNE-ECHEC(11:2)
+
+                   WRITE F-LIGNE-ECHEC
+
+               END-IF
+
+           END-PERFORM.
+
+           CLOSE FICHIER-ECHEC.
+           DISPLAY WS-TEXTE-FERMETURE.
+           EXIT.
+
+       0500-ECRIRE-FICHIER-ECHEC-FIN.
