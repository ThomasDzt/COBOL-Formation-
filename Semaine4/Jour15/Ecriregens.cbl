@@ -57,10 +57,22 @@
 
        77  WS-INDEX-COPIE    PIC 9(2)    VALUE 1.
 
-      *Création d'une variable permettant la sortie de boucle à la fin 
-      *lecture du fichier 
+      *Création d'une variable permettant la sortie de boucle à la fin
+      *lecture du fichier
        01  WS-FIN-LECTURE    PIC X       VALUE "N".
 
+      *Options d'extraction appliquées pendant la recopie
+       01  WS-FILTRE-PREFIXE     PIC X       VALUE "N".
+           88 WS-FILTRE-PREFIXE-OUI                VALUE "O".
+           88 WS-FILTRE-PREFIXE-NON                VALUE "N".
+
+       01  WS-PREFIXE-NOM        PIC X(12).
+       01  WS-LONGUEUR-PREFIXE   PIC 9(02).
+
+       01  WS-MAJ-PRENOM         PIC X       VALUE "N".
+           88 WS-MAJ-PRENOM-OUI                    VALUE "O".
+           88 WS-MAJ-PRENOM-NON                    VALUE "N".
+
        
 
 
@@ -101,8 +113,13 @@
 
        CLOSE FICHIER-GENS.
 
-       
-      *Affichage du tableau avec les données du fichier lu 
+      *On ramène WS-MAX-TABLEAU au nombre de lignes réellement lues,
+      *sinon les boucles suivantes parcourent des cases vides du
+      *tableau quand gens.txt a moins de 10 lignes
+       SUBTRACT 1 FROM WS-INDEX-TABLEAU GIVING WS-MAX-TABLEAU.
+
+
+      *Affichage du tableau avec les données du fichier lu
        PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1 
                                 UNTIL WS-INDEX-TABLEAU > WS-MAX-TABLEAU
            
@@ -118,18 +135,47 @@
 
 
 
+       DISPLAY "Filtrer sur un prefixe de nom (O/N) ? ".
+       ACCEPT WS-FILTRE-PREFIXE.
+
+       IF WS-FILTRE-PREFIXE-OUI
+           DISPLAY "Prefixe recherché : "
+           ACCEPT WS-PREFIXE-NOM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PREFIXE-NOM))
+             TO WS-LONGUEUR-PREFIXE
+           IF WS-LONGUEUR-PREFIXE = 0
+               DISPLAY "Prefixe vide, filtre ignore."
+               SET WS-FILTRE-PREFIXE-NON TO TRUE
+               MOVE 1 TO WS-LONGUEUR-PREFIXE
+           END-IF
+       END-IF.
+
+       DISPLAY "Passer le prenom en majuscules (O/N) ? ".
+       ACCEPT WS-MAJ-PRENOM.
+
        OPEN OUTPUT FICHIER-GENS-COPIE.
 
-       PERFORM VARYING WS-INDEX-COPIE FROM 1 BY 1 
+       PERFORM VARYING WS-INDEX-COPIE FROM 1 BY 1
                  UNTIL WS-INDEX-COPIE > WS-MAX-TABLEAU
-           
-           MOVE WS-NOM(WS-INDEX-COPIE)
-           TO   F-NOM-COPIE
 
-           MOVE WS-PRENOM(WS-INDEX-COPIE) 
-           TO   F-PRENOM-COPIE
+           IF WS-FILTRE-PREFIXE-NON
+           OR WS-NOM(WS-INDEX-COPIE)(1:WS-LONGUEUR-PREFIXE)
+                 = WS-PREFIXE-NOM(1:WS-LONGUEUR-PREFIXE)
+
+               MOVE WS-NOM(WS-INDEX-COPIE)
+               TO   F-NOM-COPIE
+
+               IF WS-MAJ-PRENOM-OUI
+                   MOVE FUNCTION UPPER-CASE(WS-PRENOM(WS-INDEX-COPIE))
+                   TO   F-PRENOM-COPIE
+               ELSE
+                   MOVE WS-PRENOM(WS-INDEX-COPIE)
+                   TO   F-PRENOM-COPIE
+               END-IF
+
+               WRITE F-LIGNE-COPIE
 
-           WRITE F-LIGNE-COPIE
+           END-IF
 
        END-PERFORM.
 
