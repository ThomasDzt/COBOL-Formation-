@@ -63,6 +63,9 @@
       *lecture du fichier 
        01  WS-FIN-LECTURE    PIC X       VALUE "N".
 
+      *Note minimale de réussite, saisie à l'exécution
+       01  WS-SEUIL-REUSSITE PIC 9(02)   VALUE 10.
+
 
 
 
@@ -128,16 +131,20 @@
        
        MOVE 1 TO WS-INDEX-TABLEAU.
 
+      *Saisie de la note minimale de réussite
+       DISPLAY "Note minimale de reussite : ".
+       ACCEPT WS-SEUIL-REUSSITE.
+
       *Ouverture de l'alias du fichier reussite.txt
 
        OPEN OUTPUT FICHIER-REUSSITE.
 
-      *Ajout des élèves ayant plus de 10 au fichier reussite
+      *Ajout des élèves ayant atteint le seuil au fichier reussite
 
-       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1 
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
                UNTIL   WS-INDEX-TABLEAU > WS-MAX-TABLEAU
 
-           IF WS-NOTE(WS-INDEX-TABLEAU) > 10 
+           IF WS-NOTE(WS-INDEX-TABLEAU) > WS-SEUIL-REUSSITE
            
 
                MOVE WS-NOM(WS-INDEX-TABLEAU)
