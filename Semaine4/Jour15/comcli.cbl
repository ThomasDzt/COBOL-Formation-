@@ -38,7 +38,7 @@
            01 F-LIGNE-CLI                  PIC X(30).
 
        FD FICHIER-COM-CLI.
-           01 F-LIGNE-COM-CLI              PIC X(31).
+           01 F-LIGNE-COM-CLI              PIC X(60).
 
 
        WORKING-STORAGE SECTION.
@@ -81,6 +81,21 @@
            05  WS-ENTETE-PRENOM            PIC X(10).
            05  WS-ENTETE-TTR-CLI           PIC X(09).
 
+      *    Rapprochement commandes/clients : anomalies et totaux
+       01 WS-COM-RAPPROCHE OCCURS 17 TIMES  PIC X.
+           88 WS-COM-RAPPROCHE-OUI                     VALUE "O".
+           88 WS-COM-RAPPROCHE-NON                     VALUE "N".
+
+       01 WS-CLI-A-COMMANDE OCCURS 10 TIMES PIC X.
+           88 WS-CLI-A-COMMANDE-OUI                    VALUE "O".
+           88 WS-CLI-A-COMMANDE-NON                    VALUE "N".
+
+       01 WS-QUANTITE-NUM                  PIC 9(04).
+       01 WS-TOTAL-QTE-CLI                 PIC 9(06).
+       01 WS-NB-COM-CLI                    PIC 9(04).
+       01 WS-TOTAL-QTE-GENERAL             PIC 9(07).
+       01 WS-NB-COM-GENERAL                PIC 9(05).
+
 
        PROCEDURE DIVISION.
            
@@ -96,6 +111,9 @@
            PERFORM 0400-ECRITURE-COM-PAR-CLI-DEB
               THRU 0400-ECRITURE-COM-PAR-CLI-FIN.
 
+           PERFORM 0500-RAPPORT-ANOMALIES-DEB
+              THRU 0500-RAPPORT-ANOMALIES-FIN.
+
            STOP RUN.
 
 
@@ -118,7 +136,17 @@
            MOVE "Nom " TO WS-ENTETE-NOM.
            MOVE "Prenom " TO WS-ENTETE-PRENOM.
            MOVE "Client : " TO WS-ENTETE-TTR-CLI.
-           
+
+           MOVE 0 TO WS-TOTAL-QTE-GENERAL.
+           MOVE 0 TO WS-NB-COM-GENERAL.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 17
+               SET WS-COM-RAPPROCHE-NON(WS-IDX) TO TRUE
+           END-PERFORM.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               SET WS-CLI-A-COMMANDE-NON(WS-IDX) TO TRUE
+           END-PERFORM.
 
            EXIT.
 
@@ -154,16 +182,18 @@
                READ FICHIER-COM
                    AT END 
                        SET WS-FIN-LECTURE-O TO TRUE 
-                   NOT AT END 
-                       IF WS-IDX <= WS-MAX-COM 
-                           ADD 1 TO WS-IDX 
+                   NOT AT END
+                       IF WS-IDX < WS-MAX-COM
+                           ADD 1 TO WS-IDX
                            MOVE F-LIGNE-COM(1:3) TO WS-ID-COM(WS-IDX)
                            MOVE F-LIGNE-COM(4:4) TO WS-QUANTITE(WS-IDX)
                            MOVE F-LIGNE-COM(8:4) TO WS-NUM-COM(WS-IDX)
-                       END-IF 
+                       END-IF
                END-READ
            END-PERFORM.
 
+           MOVE WS-IDX TO WS-MAX-COM.
+
            CLOSE FICHIER-COM.
 
 
@@ -188,16 +218,18 @@
                READ FICHIER-CLI
                    AT END 
                        SET WS-FIN-LECTURE-O TO TRUE 
-                   NOT AT END 
-                       IF WS-IDX <= WS-MAX-CLI 
-                           ADD 1 TO WS-IDX 
+                   NOT AT END
+                       IF WS-IDX < WS-MAX-CLI
+                           ADD 1 TO WS-IDX
                            MOVE F-LIGNE-CLI(1:8) TO WS-ID-CLI(WS-IDX)
                            MOVE F-LIGNE-CLI(9:11) TO WS-NOM(WS-IDX)
                            MOVE F-LIGNE-CLI(20:10) TO WS-PRENOM(WS-IDX)
-                       END-IF 
+                       END-IF
                END-READ
            END-PERFORM.
 
+           MOVE WS-IDX TO WS-MAX-CLI.
+
            CLOSE FICHIER-CLI.
 
            EXIT.
@@ -264,7 +296,7 @@
            OPEN OUTPUT FICHIER-COM-CLI.
            
            
-           MOVE SPACES TO F-LIGNE-COM-CLI(1:31)
+           MOVE SPACES TO F-LIGNE-COM-CLI
            
            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX-CLI
                MOVE WS-ENTETE-TTR-CLI TO F-LIGNE-COM-CLI(1:9)
@@ -272,13 +304,20 @@
                MOVE WS-PRENOM(WS-IDX) TO F-LIGNE-COM-CLI(21:10)
                WRITE F-LIGNE-COM-CLI
                
-               MOVE SPACES TO F-LIGNE-COM-CLI(1:31)
+               MOVE SPACES TO F-LIGNE-COM-CLI
                PERFORM 0450-TRAITEMENT-ECRITURE-DEB
                   THRU 0450-TRAITEMENT-ECRITURE-FIN
                
                WRITE F-LIGNE-COM-CLI
 
            END-PERFORM.
+
+           MOVE SPACES TO F-LIGNE-COM-CLI.
+           STRING "TOTAL GENERAL : " WS-NB-COM-GENERAL " commande(s), "
+                   WS-TOTAL-QTE-GENERAL " unite(s)"
+               DELIMITED BY SIZE INTO F-LIGNE-COM-CLI
+           WRITE F-LIGNE-COM-CLI.
+
            DISPLAY "Fermeture du fichier.".
            CLOSE FICHIER-COM-CLI.
 
@@ -290,7 +329,10 @@
       *-----------------------------------------------------------------
        
        0450-TRAITEMENT-ECRITURE-DEB.
-           
+
+           MOVE 0 TO WS-TOTAL-QTE-CLI.
+           MOVE 0 TO WS-NB-COM-CLI.
+
            PERFORM VARYING WS-IDX2 FROM 1 BY 1 UNTIL WS-IDX2 >WS-MAX-COM
 
                IF WS-ID-COM(WS-IDX2) = WS-ID-CLI(WS-IDX)
@@ -300,13 +342,56 @@
                    MOVE WS-NUM-COM(WS-IDX2) TO F-LIGNE-COM-CLI(27:4)
 
                    WRITE F-LIGNE-COM-CLI
-                   MOVE SPACES TO F-LIGNE-COM-CLI(1:31)
-                   
-               END-IF  
+                   MOVE SPACES TO F-LIGNE-COM-CLI
+
+                   SET WS-COM-RAPPROCHE-OUI(WS-IDX2) TO TRUE
+                   SET WS-CLI-A-COMMANDE-OUI(WS-IDX) TO TRUE
+
+                   MOVE WS-QUANTITE(WS-IDX2) TO WS-QUANTITE-NUM
+                   ADD WS-QUANTITE-NUM TO WS-TOTAL-QTE-CLI
+                   ADD 1 TO WS-NB-COM-CLI
+
+               END-IF
            END-PERFORM.
 
+           IF WS-NB-COM-CLI > 0
+               MOVE SPACES TO F-LIGNE-COM-CLI
+               STRING "  Sous-total : " WS-NB-COM-CLI " commande(s), "
+                       WS-TOTAL-QTE-CLI " unite(s)"
+                   DELIMITED BY SIZE INTO F-LIGNE-COM-CLI
+               WRITE F-LIGNE-COM-CLI
+               MOVE SPACES TO F-LIGNE-COM-CLI
+           END-IF.
+
+           ADD WS-TOTAL-QTE-CLI TO WS-TOTAL-QTE-GENERAL.
+           ADD WS-NB-COM-CLI TO WS-NB-COM-GENERAL.
 
            EXIT.
 
        0450-TRAITEMENT-ECRITURE-FIN.
 
+      *-----------------------------------------------------------------
+
+       0500-RAPPORT-ANOMALIES-DEB.
+
+           DISPLAY "Rapport d'anomalies : commandes/clients orphelins.".
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX-COM
+               IF WS-COM-RAPPROCHE-NON(WS-IDX)
+                   DISPLAY "Commande orpheline (ID client inconnu) : "
+                           WS-ID-COM(WS-IDX) " Numero : "
+                           WS-NUM-COM(WS-IDX)
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX-CLI
+               IF WS-CLI-A-COMMANDE-NON(WS-IDX)
+                   DISPLAY "Client sans commande : " WS-ID-CLI(WS-IDX)
+                           " " WS-NOM(WS-IDX) " " WS-PRENOM(WS-IDX)
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+
+       0500-RAPPORT-ANOMALIES-FIN.
+
