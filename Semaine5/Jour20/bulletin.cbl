@@ -102,28 +102,60 @@
       *Celui-ci sera de taille variable selon le nombre d'étudiants et le nombre de cours 
        01  WS-DONNEE-ETUDIANT.
            05 WS-NBRE-ETUDIANT    PIC 9(03)        VALUE 0.
-           05 WS-NBRE-COURS       PIC 9(03)        VALUE 0.
 
-           05 WS-ETUDIANT      OCCURS 1 TO 999 TIMES 
+           05 WS-ETUDIANT      OCCURS 1 TO 999 TIMES
                                DEPENDING ON WS-NBRE-ETUDIANT.
-               
+
                10 WS-NOM          PIC X(07).
-               10 WS-PRENOM       PIC X(06).      
+               10 WS-PRENOM       PIC X(06).
                10 WS-AGE          PIC 9(02).
 
-               10 WS-COURS     OCCURS 999 TIMES. 
-                               
+      *Nombre de cours propre à cet étudiant (distinct du cumul
+      *WS-NBRE-COURS, qui ne retient que le dernier étudiant lu)
+               10 WS-NBRE-COURS-ETU PIC 9(03)    VALUE 0.
+
+      *Moyenne pondérée de l'étudiant (note * coef / total coef)
+               10 WS-MOYENNE      PIC 99V99.
+               10 WS-MOYENNE-ED   PIC 99,99.
+
+               10 WS-COURS     OCCURS 999 TIMES.
+
 
                  15 WS-MATIERE    PIC X(21).
                  15 WS-COEF       PIC 9,9.
-                 15 WS-NOTE       PIC 99,99.        
+                 15 WS-NOTE       PIC 99,99.
+
+      *Copies non éditées de WS-COEF/WS-NOTE utilisables en calcul
+                 15 WS-COEF-NUM   PIC 9V9.
+                 15 WS-NOTE-NUM   PIC 99V99.
+                 15 WS-NOTE-POND  PIC 99V999.
+
+      *Moyenne générale de la matière, tous coefficients confondus
+       01 WS-MOYENNE-MATIERE.
+           05 WS-MOY-MAT-LIGNE OCCURS 999 TIMES.
+               10 WS-MOY-MAT-LIBELLE  PIC X(21).
+               10 WS-MOY-MAT-VALEUR   PIC 99V99.
+               10 WS-MOY-MAT-VAL-ED   PIC 99,99.
+
+      *Cumuls utilisés par les calculs de moyenne. Largeur portée à
+      *9(06)V999 : avec jusqu'à 999 cours ou 999 étudiants cumulés,
+      *un PIC 999V999 (max 999,999) débordait et tronquait en silence
+       01 WS-SOMME                PIC 9(06)V999.
+       01 WS-TOT-COEF             PIC 9V9.
+       01 WS-NB-ETU-AVEC-COURS    PIC 9(03).
+
+      *Nombre de cours du plus fourni des étudiants (borne des
+      *boucles par matière, chaque étudiant gardant son propre
+      *compte dans WS-NBRE-COURS-ETU)
+       01 WS-NBRE-COURS-MAX       PIC 9(03)       VALUE 0.
 
        01 WS-ENTETE-NOM           PIC X(07)       VALUE "Nom".
        01 WS-ENTETE-PRENOM        PIC X(08)       VALUE "Prenom".
        01 WS-ENTETE-AGE           PIC X(03)       VALUE "Age".    
        01 WS-ENTETE-MAT           PIC X(21)       VALUE "Matiere".     
-       01 WS-ENTETE-COEF          PIC X(05)       VALUE "Coef". 
-       01 WS-ENTETE-NOTE          PIC X(04)       VALUE "Note". 
+       01 WS-ENTETE-COEF          PIC X(05)       VALUE "Coef".
+       01 WS-ENTETE-NOTE          PIC X(04)       VALUE "Note".
+       01 WS-ENTETE-MOYENNE       PIC X(07)       VALUE "Moyenne".
 
        01 WS-ETOILE               PIC X(31)       VALUE ALL "*".
        01 WS-TIRET                PIC X(31)       VALUE ALL "-". 
@@ -145,8 +177,13 @@
        PERFORM 0200-AFFICHE-DEBUT
           THRU 0200-AFFICHE-FIN.
 
+       PERFORM 0300-MOYENNE-ETU-DEBUT
+          THRU 0300-MOYENNE-ETU-FIN.
 
-       STOP RUN. 
+       PERFORM 0400-MOYENNE-MAT-DEBUT
+          THRU 0400-MOYENNE-MAT-FIN.
+
+       STOP RUN.
 
 
       ****************************************************************** 
@@ -195,7 +232,6 @@
        0110-TRAITEMENT-LECT-DEBUT.
        EVALUATE TRUE 
            WHEN F-ETU-CLE = 01 
-            MOVE 0 TO WS-NBRE-COURS
             MOVE 0 TO WS-IDX-COURS
        
             ADD 1 TO WS-IDX-ETUD
@@ -204,6 +240,7 @@
             MOVE F-NOM TO WS-NOM(WS-IDX-ETUD)
             MOVE F-PRENOM TO WS-PRENOM(WS-IDX-ETUD)
             MOVE F-AGE TO WS-AGE(WS-IDX-ETUD)
+            MOVE 0 TO WS-NBRE-COURS-ETU(WS-IDX-ETUD)
        
             
            
@@ -211,10 +248,14 @@
               
             ADD 1 TO WS-IDX-COURS
             
-            ADD 1 TO WS-NBRE-COURS
+            ADD 1 TO WS-NBRE-COURS-ETU(WS-IDX-ETUD)
             MOVE F-MATIERE TO WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
             MOVE F-COEF TO WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
             MOVE F-NOTE TO WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
+
+            IF WS-NBRE-COURS-ETU(WS-IDX-ETUD) > WS-NBRE-COURS-MAX
+                MOVE WS-NBRE-COURS-ETU(WS-IDX-ETUD) TO WS-NBRE-COURS-MAX
+            END-IF
                   
                 
        END-EVALUATE.
@@ -248,8 +289,8 @@
                        
            DISPLAY WS-ETOILE
 
-           PERFORM VARYING WS-IDX-COURS FROM 1 BY 1 
-               UNTIL WS-IDX-COURS > WS-NBRE-COURS 
+           PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+               UNTIL WS-IDX-COURS > WS-NBRE-COURS-ETU(WS-IDX-ETUD)
 
                DISPLAY WS-TIRET
                DISPLAY WS-ENTETE-MAT WITH NO ADVANCING
@@ -268,5 +309,151 @@
        END-PERFORM.
 
        0200-AFFICHE-FIN.
-       EXIT. 
+       EXIT.
+
+      *---------------------------------------------
+       0300-MOYENNE-ETU-DEBUT.
+
+      *Calcul de la moyenne pondérée par étudiant
+       PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+               UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+
+           MOVE 0 TO WS-SOMME
+           MOVE 0 TO WS-TOT-COEF
+
+           PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+               UNTIL WS-IDX-COURS > WS-NBRE-COURS-ETU(WS-IDX-ETUD)
+
+               MOVE WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
+               TO   WS-COEF-NUM(WS-IDX-ETUD,WS-IDX-COURS)
+
+               MOVE WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
+               TO   WS-NOTE-NUM(WS-IDX-ETUD,WS-IDX-COURS)
+
+               COMPUTE WS-NOTE-POND(WS-IDX-ETUD,WS-IDX-COURS) =
+                       WS-COEF-NUM(WS-IDX-ETUD,WS-IDX-COURS) *
+                       WS-NOTE-NUM(WS-IDX-ETUD,WS-IDX-COURS)
+
+               ADD WS-NOTE-POND(WS-IDX-ETUD,WS-IDX-COURS)
+               TO  WS-SOMME
+
+               ADD WS-COEF-NUM(WS-IDX-ETUD,WS-IDX-COURS)
+               TO  WS-TOT-COEF
+
+           END-PERFORM
+
+           COMPUTE WS-MOYENNE(WS-IDX-ETUD) ROUNDED =
+                   WS-SOMME / WS-TOT-COEF
+
+           MOVE WS-MOYENNE(WS-IDX-ETUD) TO WS-MOYENNE-ED(WS-IDX-ETUD)
+
+       END-PERFORM.
+
+       PERFORM 0310-AFFICHE-MOY-ETU-DEBUT
+          THRU 0310-AFFICHE-MOY-ETU-FIN.
+
+       0300-MOYENNE-ETU-FIN.
+       EXIT.
+
+      *---------------------------------------------
+       0310-AFFICHE-MOY-ETU-DEBUT.
+
+       DISPLAY "Affichage des moyennes par étudiant :".
+
+       PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+               UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+
+           DISPLAY WS-ETOILE
+
+           DISPLAY WS-ENTETE-NOM WITH NO ADVANCING
+                   WS-ENTETE-PRENOM WITH NO ADVANCING
+                   WS-ENTETE-MOYENNE
+
+           DISPLAY WS-NOM(WS-IDX-ETUD)
+           SPACES WITH NO ADVANCING
+                       WS-PRENOM(WS-IDX-ETUD)
+           SPACES WITH NO ADVANCING
+                       WS-MOYENNE-ED(WS-IDX-ETUD)
+
+           DISPLAY WS-ETOILE
+
+       END-PERFORM.
+
+       0310-AFFICHE-MOY-ETU-FIN.
+       EXIT.
+
+      *---------------------------------------------
+       0400-MOYENNE-MAT-DEBUT.
+
+      *Calcul de la moyenne générale par matière (tous étudiants).
+      *La borne est le plus grand nombre de cours parmi les
+      *étudiants (WS-NBRE-COURS-MAX) et non plus le cumul de lecture
+      *du dernier étudiant ; seuls les étudiants ayant effectivement
+      *un cours à cette position entrent dans le libellé et le cumul.
+       PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+               UNTIL WS-IDX-COURS > WS-NBRE-COURS-MAX
+
+           MOVE 0 TO WS-SOMME
+           MOVE 0 TO WS-NB-ETU-AVEC-COURS
+           MOVE SPACES TO WS-MOY-MAT-LIBELLE(WS-IDX-COURS)
+
+           PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+                   UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+
+               IF WS-IDX-COURS <= WS-NBRE-COURS-ETU(WS-IDX-ETUD)
+                   IF WS-NB-ETU-AVEC-COURS = 0
+                       MOVE WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
+                       TO   WS-MOY-MAT-LIBELLE(WS-IDX-COURS)
+                   END-IF
+
+                   ADD 1 TO WS-NB-ETU-AVEC-COURS
+
+                   ADD WS-NOTE-NUM(WS-IDX-ETUD,WS-IDX-COURS)
+                   TO  WS-SOMME
+               END-IF
+
+           END-PERFORM
+
+           IF WS-NB-ETU-AVEC-COURS > 0
+               COMPUTE WS-MOY-MAT-VALEUR(WS-IDX-COURS) ROUNDED =
+                       WS-SOMME / WS-NB-ETU-AVEC-COURS
+           ELSE
+               MOVE 0 TO WS-MOY-MAT-VALEUR(WS-IDX-COURS)
+           END-IF
+
+           MOVE WS-MOY-MAT-VALEUR(WS-IDX-COURS)
+           TO   WS-MOY-MAT-VAL-ED(WS-IDX-COURS)
+
+       END-PERFORM.
+
+       PERFORM 0410-AFFICHE-MOY-MAT-DEBUT
+          THRU 0410-AFFICHE-MOY-MAT-FIN.
+
+       0400-MOYENNE-MAT-FIN.
+       EXIT.
+
+      *---------------------------------------------
+       0410-AFFICHE-MOY-MAT-DEBUT.
+
+       DISPLAY "Affichage des moyennes par matière :".
+       DISPLAY WS-ETOILE.
+
+       DISPLAY WS-ENTETE-MAT WITH NO ADVANCING
+               WS-ENTETE-MOYENNE.
+
+       DISPLAY WS-ETOILE.
+
+       PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+               UNTIL WS-IDX-COURS > WS-NBRE-COURS-MAX
+
+           DISPLAY WS-MOY-MAT-LIBELLE(WS-IDX-COURS)
+           SPACES WITH NO ADVANCING
+                       WS-MOY-MAT-VAL-ED(WS-IDX-COURS)
+
+           DISPLAY WS-TIRET
+
+       END-PERFORM.
+
+       0410-AFFICHE-MOY-MAT-FIN.
+       EXIT.
 
