@@ -63,12 +63,13 @@
          
        
       *Description du fichier: les enregistrements sont de taille fixe
-      *Ils contiennent 250 caractères. 
+      *Ils contiennent 300 caractères (l'ajout des colonnes
+      *APPRECIATION et RANG a depasse les 250 caracteres d'origine).
        FD  FICHIER-SORTIE
-           RECORD CONTAINS 250 CHARACTERS
-           RECORDING MODE IS F.   
+           RECORD CONTAINS 300 CHARACTERS
+           RECORDING MODE IS F.
 
-           01 F-SORTIE          PIC X(250).
+           01 F-SORTIE          PIC X(300).
              
 
       *----------------------------------------------------------------- 
@@ -102,7 +103,16 @@
       *Création d'une variable permettant de stocker la moyenne pour chaque élève 
                10 WS-MOYENNE          PIC 99V99.
                10 WS-MOYENNE-ED       PIC 99,99.
-               10 WS-COURS     OCCURS 999 TIMES. 
+
+      *Appréciation déduite de la moyenne (Félicitations/Encourageant/
+      *Insuffisant)
+               10 WS-APPRECIATION     PIC X(13).
+
+      *Rang de l'étudiant dans la classe, moyenne triée décroissante
+               10 WS-RANG             PIC 9(03).
+               10 WS-RANG-ED          PIC X(10).
+
+               10 WS-COURS     OCCURS 999 TIMES.
                                
 
                  15 WS-MATIERE        PIC X(21).
@@ -160,8 +170,10 @@
        01 WS-ENT-ECRI-MOYENNE     PIC X(30)   VALUE "MOYENNE". 
    
        01 WS-ENT-ECRI-CLASSE      PIC X(06)   VALUE "CLASSE".
+       01 WS-ENT-ECRI-APPRE       PIC X(15)   VALUE "APPRECIATION".
+       01 WS-ENT-ECRI-RANG        PIC X(10)   VALUE "RANG".
        01 WS-BULL                 PIC X(108)  VALUE "BULLETIN DE NOTES".
-       01 WS-BAS-PAGE             PIC X(108)  VALUE "FIN DU RAPPORT".   
+       01 WS-BAS-PAGE             PIC X(108)  VALUE "FIN DU RAPPORT".
 
        01 WS-ENTETE-COURS     OCCURS 6 TIMES.
            05 WS-ENT-COURS-NUM    PIC X(06).
@@ -177,14 +189,19 @@
        01 WS-FILLER-COURS         PIC X(24).
        01 WS-FILLER-NOTE          PIC X(25).
        01 WS-FILLER-CLASSE        PIC X(54).
-      
+       01 WS-FILLER-MOYENNE       PIC X(15).
+
       *Création d'index pour parcourir le tableau selon les dimensions
-       77 WS-IDX-ETUD             PIC 9(03)        VALUE 0.      
+       77 WS-IDX-ETUD             PIC 9(03)        VALUE 0.
        77 WS-IDX-COURS            PIC 9(03)        VALUE 0.
-        
+
        77 WS-IDX-COURS2           PIC 9(03)        VALUE 0.
        77 WS-IDX-INCREMENT        PIC 9(03)        VALUE 0.
 
+      *Comparaison des moyennes pour le calcul du rang de classe
+       77 WS-IDX-ETUD2            PIC 9(03)        VALUE 0.
+       77 WS-NB-MEILLEURS         PIC 9(03)        VALUE 0.
+
 
       
       ****************************************************************** 
@@ -443,9 +460,20 @@
         COMPUTE WS-MOYENNE(WS-IDX-ETUD) ROUNDED =
                 WS-SOMME / WS-TOT-COEF
 
-               
+           EVALUATE TRUE
+               WHEN WS-MOYENNE(WS-IDX-ETUD) > 16
+                   MOVE "Felicitations" TO WS-APPRECIATION(WS-IDX-ETUD)
+               WHEN WS-MOYENNE(WS-IDX-ETUD) >= 10
+                   MOVE "Encourageant" TO WS-APPRECIATION(WS-IDX-ETUD)
+               WHEN OTHER
+                   MOVE "Insuffisant" TO WS-APPRECIATION(WS-IDX-ETUD)
+           END-EVALUATE
+
        END-PERFORM.
-      
+
+       PERFORM 0205-RANG-DEBUT
+          THRU 0205-RANG-FIN.
+
        PERFORM 0210-AFFICHE-MOY-ETUD-DEBUT
           THRU 0210-AFFICHE-MOY-ETUD-FIN.
 
@@ -453,6 +481,38 @@
        0200-MOYENNE-ETU-FIN.
        EXIT.
 
+      *-----------------------------------------------------------------
+
+      *Calcul du rang de chaque étudiant (moyenne triée décroissante)
+       0205-RANG-DEBUT.
+
+       PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+               UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+
+           MOVE 0 TO WS-NB-MEILLEURS
+
+           PERFORM VARYING WS-IDX-ETUD2 FROM 1 BY 1
+                   UNTIL WS-IDX-ETUD2 > WS-NBRE-ETUDIANT
+
+               IF WS-MOYENNE(WS-IDX-ETUD2) > WS-MOYENNE(WS-IDX-ETUD)
+                   ADD 1 TO WS-NB-MEILLEURS
+               END-IF
+
+           END-PERFORM
+
+           COMPUTE WS-RANG(WS-IDX-ETUD) = WS-NB-MEILLEURS + 1
+
+           STRING WS-RANG(WS-IDX-ETUD) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-NBRE-ETUDIANT DELIMITED BY SIZE
+               INTO WS-RANG-ED(WS-IDX-ETUD)
+           END-STRING
+
+       END-PERFORM.
+
+       0205-RANG-FIN.
+       EXIT.
+
       *-----------------------------------------------------------------
 
        0210-AFFICHE-MOY-ETUD-DEBUT.
@@ -478,9 +538,13 @@
 
            DISPLAY WS-ENTETE-MOYENNE
            DISPLAY WS-MOYENNE(WS-IDX-ETUD)
-            
+           SPACES WITH NO ADVANCING
+                       WS-APPRECIATION(WS-IDX-ETUD)
+           SPACES WITH NO ADVANCING
+                       WS-RANG-ED(WS-IDX-ETUD)
+
            DISPLAY WS-TIRET
-      
+
        END-PERFORM.
        
        0210-AFFICHE-MOY-ETUD-FIN.
@@ -650,10 +714,13 @@
            WS-FILLER-COURS DELIMITED BY SIZE
 
            WS-ENT-ECRI-MOYENNE DELIMITED BY SIZE
+
+           WS-ENT-ECRI-APPRE DELIMITED BY SIZE
+           WS-ENT-ECRI-RANG DELIMITED BY SIZE
        INTO F-SORTIE
-       END-STRING. 
+       END-STRING.
+
 
-     
        WRITE F-SORTIE.
 
        MOVE ALL "_" TO F-SORTIE.
@@ -729,7 +796,13 @@
             WS-FILLER-NOTE DELIMITED BY SIZE
 
             WS-MOYENNE-ED(WS-IDX-ETUD) DELIMITED BY SIZE
-            
+            WS-FILLER-MOYENNE DELIMITED BY SIZE
+
+            WS-APPRECIATION(WS-IDX-ETUD) DELIMITED BY SIZE
+            WS-FILLER-MOYENNE DELIMITED BY SIZE
+
+            WS-RANG-ED(WS-IDX-ETUD) DELIMITED BY SIZE
+
            INTO F-SORTIE
            END-STRING
 
@@ -824,10 +897,10 @@
        MOVE ALL SPACES TO F-SORTIE.
        WRITE F-SORTIE.
 
-       STRING      
-         "NOMBRE D'ETUDIANTS : "
-         WS-NBRE-ETUDIANT 
-       INTO F-SORTIE 
+       STRING
+           "NOMBRE D'ETUDIANTS : " DELIMITED BY SIZE
+           WS-NBRE-ETUDIANT DELIMITED BY SIZE
+       INTO F-SORTIE
        END-STRING.
 
        WRITE F-SORTIE.
@@ -836,10 +909,10 @@
        MOVE ALL SPACES TO F-SORTIE.
        WRITE F-SORTIE.
 
-       STRING     
-         "NOMBRE DE COURS : "
-         WS-NBRE-COURS 
-       INTO F-SORTIE 
+       STRING
+           "NOMBRE DE COURS : " DELIMITED BY SIZE
+           WS-NBRE-COURS DELIMITED BY SIZE
+       INTO F-SORTIE
        END-STRING.
 
        WRITE F-SORTIE. 
@@ -848,10 +921,10 @@
        MOVE ALL SPACES TO F-SORTIE.
        WRITE F-SORTIE.
 
-       STRING         
-         "NOMBRE DE NOTES : "
-         WS-NBRE-NOTES 
-       INTO F-SORTIE 
+       STRING
+           "NOMBRE DE NOTES : " DELIMITED BY SIZE
+           WS-NBRE-NOTES DELIMITED BY SIZE
+       INTO F-SORTIE
        END-STRING.
        
        WRITE F-SORTIE.
