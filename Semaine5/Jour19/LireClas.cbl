@@ -11,15 +11,15 @@
        FILE-CONTROL.
 
        SELECT FICHIER-CLASSE ASSIGN TO "input-classes.txt"
-       ORGANIZATION IS LINE SEQUENTIAL. 
+       ORGANIZATION IS LINE SEQUENTIAL.
+
 
-      
 
 
       ******************************************************************
       *                           DATA DIVISION                        *
-      ****************************************************************** 
-       
+      ******************************************************************
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -33,29 +33,34 @@
                        15 F-PRENOM-ELEVE       PIC X(08).
 
        WORKING-STORAGE SECTION.
-       
+
+      *Tableau des classes : chaque classe rencontrée dans le fichier
+      *obtient sa propre entrée, retrouvée ou créée dynamiquement par
+      *0110/0120 au lieu de deux emplacements CM1/CM2 figés
        01 WS-TABLEAU-ELEVES.
-           05 WS-CLASSE   OCCURS 2 TIMES.
+           05 WS-CLASSE   OCCURS 10 TIMES.
 
                10 WS-NOM-CLASSE               PIC X(03).
+               10 WS-NB-ELEVE-CLASSE          PIC 9       VALUE 0.
                10 WS-ELEVE OCCURS 8 TIMES.
                    15 WS-NOM-ELEVE            PIC X(09).
                    15 WS-PRENOM-ELEVE         PIC X(08).
 
 
 
-       77 WS-INDEX-CLASSE          PIC 9       VALUE 1.
-       77 WS-MAX-CLASSE            PIC 9       VALUE 2.
+       77 WS-INDEX-CLASSE          PIC 99      VALUE 1.
+       77 WS-MAX-CLASSE            PIC 99      VALUE 10.
+       77 WS-NB-CLASSE             PIC 99      VALUE 0.
 
 
        77 WS-INDEX-ELEVE           PIC 9       VALUE 1.
        77 WS-MAX-ELEVE             PIC 9       VALUE 8.
 
-       77 WS-INDEX-ELEVE-CM1       PIC 9       VALUE 1.
-       77 WS-MAX-ELEVE-CM1         PIC 9       VALUE 4.
-
-       77 WS-INDEX-ELEVE-CM2       PIC 9       VALUE 1.
-       77 WS-MAX-ELEVE-CM2         PIC 9       VALUE 8.
+      *Utilisés par 0110-TROUVE-CLASSE et 0120-CREE-CLASSE pour
+      *rechercher ou créer dynamiquement la classe désignée par
+      *WS-CLASSE-CHERCHEE
+       01 WS-CLASSE-CHERCHEE       PIC X(03).
+       77 WS-IDX-CLASSE-TROUVEE    PIC 99      VALUE 0.
 
        01 WS-FIN-LECTURE           PIC X       VALUE "N".
 
@@ -63,17 +68,32 @@
        01 WS-NOM-TROUVE            PIC X(09).
        01 WS-PRENOM-AFFICHE        PIC X(30).
 
+      *Variables utilisées pour la maintenance de la fiche de classe
+       01 WS-CHOIX                 PIC X.
+           88 WS-CHOIX-AJOUTER                  VALUE "A" "a".
+           88 WS-CHOIX-MODIFIER                 VALUE "M" "m".
+           88 WS-CHOIX-QUITTER                  VALUE "Q" "q".
+
+       01 WS-CLASSE-SAISIE         PIC X(03).
+       01 WS-INDEX-SAISIE          PIC 9.
+
       ******************************************************************
       *                        PROCEDURE DIVISION                      *
-      ****************************************************************** 
- 
-       PROCEDURE DIVISION. 
+      ******************************************************************
+
+       PROCEDURE DIVISION.
        PERFORM 0100-LECTURE-DEBUT
           THRU 0100-LECTURE-FIN.
-       
+
        PERFORM 0200-CHERCHE-NOM-DEBUT
           THRU 0200-CHERCHE-NOM-FIN.
 
+       PERFORM 0300-MAINTENANCE-DEBUT
+          THRU 0300-MAINTENANCE-FIN.
+
+       PERFORM 0400-ECRITURE-DEBUT
+          THRU 0400-ECRITURE-FIN.
+
        STOP RUN.
 
       ******************************************************************
@@ -81,63 +101,62 @@
       ******************************************************************
 
        0100-LECTURE-DEBUT.
-       
+
        DISPLAY "Ouverture du fichier : "
        OPEN INPUT FICHIER-CLASSE.
 
        PERFORM UNTIL WS-FIN-LECTURE = "Y"
            READ FICHIER-CLASSE
 
-               AT END 
+               AT END
                 MOVE "Y" TO WS-FIN-LECTURE
 
-               NOT AT END 
-                IF F-CLASSE = "CM1" 
-      
-                   
-                 MOVE F-CLASSE 
-                 TO WS-NOM-CLASSE(1)
-
-                 MOVE F-NOM-ELEVE 
-                 TO WS-NOM-ELEVE(1,WS-INDEX-ELEVE-CM1)
-
-                 MOVE F-PRENOM-ELEVE 
-                 TO WS-PRENOM-ELEVE(1,WS-INDEX-ELEVE-CM1)
-
-                 ADD 1 TO WS-INDEX-ELEVE-CM1
-
-                ELSE 
-      
-                  MOVE F-CLASSE
-                  TO WS-NOM-CLASSE(2)
+               NOT AT END
+                MOVE F-CLASSE TO WS-CLASSE-CHERCHEE
+                PERFORM 0110-TROUVE-CLASSE-DEBUT
+                   THRU 0110-TROUVE-CLASSE-FIN
+
+                IF WS-IDX-CLASSE-TROUVEE = 0
+                    PERFORM 0120-CREE-CLASSE-DEBUT
+                       THRU 0120-CREE-CLASSE-FIN
+                END-IF
+
+                IF WS-IDX-CLASSE-TROUVEE NOT = 0
+                    IF WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE)
+                       < WS-MAX-ELEVE
+                        ADD 1 TO
+                            WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE)
+                        MOVE F-NOM-ELEVE TO
+                            WS-NOM-ELEVE(WS-IDX-CLASSE-TROUVEE,
+                              WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE))
+                        MOVE F-PRENOM-ELEVE TO
+                            WS-PRENOM-ELEVE(WS-IDX-CLASSE-TROUVEE,
+                              WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE))
+                    ELSE
+                        DISPLAY "Classe " F-CLASSE
+                            SPACES WITH NO ADVANCING
+                            " complete, eleve ignore."
+                    END-IF
+                END-IF
 
-                  MOVE F-NOM-ELEVE 
-                  TO WS-NOM-ELEVE(2,WS-INDEX-ELEVE-CM2)
-
-                  MOVE F-PRENOM-ELEVE 
-                  TO WS-PRENOM-ELEVE(2,WS-INDEX-ELEVE-CM2)
-                
-                  ADD 1 TO WS-INDEX-ELEVE-CM2
-       
-                END-IF 
-                   
            END-READ
 
        END-PERFORM.
-       
+
        PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
-               UNTIL WS-INDEX-CLASSE > WS-MAX-CLASSE
+               UNTIL WS-INDEX-CLASSE > WS-NB-CLASSE
 
            PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
-               UNTIL WS-INDEX-ELEVE > WS-MAX-ELEVE
+               UNTIL WS-INDEX-ELEVE >
+                     WS-NB-ELEVE-CLASSE(WS-INDEX-CLASSE)
 
                DISPLAY WS-NOM-CLASSE(WS-INDEX-CLASSE)
-               SPACES WITH NO ADVANCING 
+               SPACES WITH NO ADVANCING
                        WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
                SPACES WITH NO ADVANCING
                        WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
 
-           END-PERFORM 
+           END-PERFORM
        END-PERFORM.
        CLOSE FICHIER-CLASSE.
 
@@ -146,36 +165,215 @@
        0100-LECTURE-FIN.
        EXIT.
 
+      *--------------------------------------
+
+      *Recherche de la classe désignée par WS-CLASSE-CHERCHEE dans
+      *WS-TABLEAU-ELEVES ; WS-IDX-CLASSE-TROUVEE vaut 0 si absente
+       0110-TROUVE-CLASSE-DEBUT.
+
+       MOVE 0 TO WS-IDX-CLASSE-TROUVEE.
+       PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
+               UNTIL WS-INDEX-CLASSE > WS-NB-CLASSE
+
+           IF WS-NOM-CLASSE(WS-INDEX-CLASSE) = WS-CLASSE-CHERCHEE
+               MOVE WS-INDEX-CLASSE TO WS-IDX-CLASSE-TROUVEE
+           END-IF
+
+       END-PERFORM.
+
+       0110-TROUVE-CLASSE-FIN.
+       EXIT.
+
+      *--------------------------------------
+
+      *Création d'une nouvelle entrée pour WS-CLASSE-CHERCHEE quand
+      *0110-TROUVE-CLASSE ne l'a pas trouvée ; WS-IDX-CLASSE-TROUVEE
+      *reste à 0 si le tableau des classes est plein
+       0120-CREE-CLASSE-DEBUT.
+
+       IF WS-NB-CLASSE < WS-MAX-CLASSE
+           ADD 1 TO WS-NB-CLASSE
+           MOVE WS-CLASSE-CHERCHEE TO WS-NOM-CLASSE(WS-NB-CLASSE)
+           MOVE WS-NB-CLASSE TO WS-IDX-CLASSE-TROUVEE
+       ELSE
+           MOVE 0 TO WS-IDX-CLASSE-TROUVEE
+           DISPLAY "Nombre maximum de classes atteint, classe "
+               WS-CLASSE-CHERCHEE SPACES WITH NO ADVANCING " ignoree."
+       END-IF.
+
+       0120-CREE-CLASSE-FIN.
+       EXIT.
+
       *--------------------------------------
 
        0200-CHERCHE-NOM-DEBUT.
        DISPLAY "Entrez un nom : ".
        ACCEPT WS-NOM-SAISI.
-       
+
        DISPLAY "Prenom(s) :".
        PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
-               UNTIL WS-INDEX-CLASSE > WS-MAX-CLASSE
-       
+               UNTIL WS-INDEX-CLASSE > WS-NB-CLASSE
+
            PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
-               UNTIL WS-INDEX-ELEVE > WS-MAX-ELEVE
+               UNTIL WS-INDEX-ELEVE >
+                     WS-NB-ELEVE-CLASSE(WS-INDEX-CLASSE)
 
-            IF 
+            IF
              WS-NOM-SAISI = WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
              MOVE WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
              TO   WS-NOM-TROUVE
 
-      *      STRING FUNCTION TRIM(WS-PRENOM-AFFICHE) " " WS-NOM-TROUVE 
+      *      STRING FUNCTION TRIM(WS-PRENOM-AFFICHE) " " WS-NOM-TROUVE
       *       INTO WS-PRENOM-AFFICHE
-      *      END-STRING  
+      *      END-STRING
              DISPLAY  WS-NOM-TROUVE
-             
-           
-            END-IF 
-           
+
+
+            END-IF
+
            END-PERFORM
        END-PERFORM.
 
-     
+
 
        0200-CHERCHE-NOM-FIN.
-       EXIT. 
+       EXIT.
+
+      *--------------------------------------
+
+      *Ajout et correction de fiches d'élèves à partir du tableau
+      *chargé depuis input-classes.txt, avant réécriture du fichier
+       0300-MAINTENANCE-DEBUT.
+
+       DISPLAY "-- Maintenance de la fiche de classe --".
+
+       PERFORM UNTIL WS-CHOIX-QUITTER
+
+           DISPLAY "Ajouter (A), Modifier (M) ou Quitter (Q) : "
+           ACCEPT WS-CHOIX
+
+           EVALUATE TRUE
+               WHEN WS-CHOIX-AJOUTER
+                   PERFORM 0310-AJOUTER-DEBUT
+                      THRU 0310-AJOUTER-FIN
+
+               WHEN WS-CHOIX-MODIFIER
+                   PERFORM 0320-MODIFIER-DEBUT
+                      THRU 0320-MODIFIER-FIN
+
+               WHEN WS-CHOIX-QUITTER
+                   CONTINUE
+
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE
+
+       END-PERFORM.
+
+       0300-MAINTENANCE-FIN.
+       EXIT.
+
+      *--------------------------------------
+
+       0310-AJOUTER-DEBUT.
+
+       DISPLAY "Classe (CM1, CM2, CE1, ...) : ".
+       ACCEPT WS-CLASSE-SAISIE.
+       MOVE WS-CLASSE-SAISIE TO WS-CLASSE-CHERCHEE.
+
+       PERFORM 0110-TROUVE-CLASSE-DEBUT
+          THRU 0110-TROUVE-CLASSE-FIN.
+
+       IF WS-IDX-CLASSE-TROUVEE = 0
+           PERFORM 0120-CREE-CLASSE-DEBUT
+              THRU 0120-CREE-CLASSE-FIN
+       END-IF.
+
+       IF WS-IDX-CLASSE-TROUVEE = 0
+           DISPLAY "Impossible de creer la classe " WS-CLASSE-SAISIE
+               SPACES WITH NO ADVANCING ", table des classes pleine."
+       ELSE
+           IF WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE) >= WS-MAX-ELEVE
+               DISPLAY "Classe " WS-CLASSE-SAISIE
+                   SPACES WITH NO ADVANCING " complete."
+           ELSE
+               ADD 1 TO WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE)
+               DISPLAY "Nom de l'eleve : "
+               ACCEPT WS-NOM-ELEVE(WS-IDX-CLASSE-TROUVEE,
+                   WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE))
+               DISPLAY "Prenom de l'eleve : "
+               ACCEPT WS-PRENOM-ELEVE(WS-IDX-CLASSE-TROUVEE,
+                   WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE))
+           END-IF
+       END-IF.
+
+       0310-AJOUTER-FIN.
+       EXIT.
+
+      *--------------------------------------
+
+       0320-MODIFIER-DEBUT.
+
+       DISPLAY "Classe (CM1, CM2, CE1, ...) : ".
+       ACCEPT WS-CLASSE-SAISIE.
+       MOVE WS-CLASSE-SAISIE TO WS-CLASSE-CHERCHEE.
+
+       PERFORM 0110-TROUVE-CLASSE-DEBUT
+          THRU 0110-TROUVE-CLASSE-FIN.
+
+       IF WS-IDX-CLASSE-TROUVEE = 0
+           DISPLAY "Classe " WS-CLASSE-SAISIE
+               SPACES WITH NO ADVANCING " introuvable."
+           GO TO 0320-MODIFIER-FIN
+       END-IF.
+
+       DISPLAY "Numero de l'eleve a modifier : ".
+       ACCEPT WS-INDEX-SAISIE.
+
+       IF WS-INDEX-SAISIE < 1
+          OR WS-INDEX-SAISIE > WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE-TROUVEE)
+           DISPLAY "Eleve introuvable dans " WS-CLASSE-SAISIE
+               SPACES WITH NO ADVANCING "."
+           GO TO 0320-MODIFIER-FIN
+       END-IF.
+
+       DISPLAY "Nouveau nom : "
+       ACCEPT WS-NOM-ELEVE(WS-IDX-CLASSE-TROUVEE,WS-INDEX-SAISIE)
+       DISPLAY "Nouveau prenom : "
+       ACCEPT WS-PRENOM-ELEVE(WS-IDX-CLASSE-TROUVEE,WS-INDEX-SAISIE).
+
+       0320-MODIFIER-FIN.
+       EXIT.
+
+      *--------------------------------------
+
+      *Réécriture complète de input-classes.txt à partir du tableau
+      *WS-TABLEAU-ELEVES, mis à jour par la maintenance ci-dessus
+       0400-ECRITURE-DEBUT.
+
+       DISPLAY "Reecriture du fichier des classes".
+       OPEN OUTPUT FICHIER-CLASSE.
+
+       PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
+               UNTIL WS-INDEX-CLASSE > WS-NB-CLASSE
+
+           PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+               UNTIL WS-INDEX-ELEVE >
+                     WS-NB-ELEVE-CLASSE(WS-INDEX-CLASSE)
+
+               MOVE SPACES TO F-LIGNE-CLASSE
+               MOVE WS-NOM-CLASSE(WS-INDEX-CLASSE) TO F-CLASSE
+               MOVE WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                   TO F-NOM-ELEVE
+               MOVE WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                   TO F-PRENOM-ELEVE
+               WRITE F-LIGNE-CLASSE
+
+           END-PERFORM
+
+       END-PERFORM.
+
+       CLOSE FICHIER-CLASSE.
+
+       0400-ECRITURE-FIN.
+       EXIT.
