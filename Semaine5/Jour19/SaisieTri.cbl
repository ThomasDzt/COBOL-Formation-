@@ -30,19 +30,28 @@
 
 
        WORKING-STORAGE SECTION.
-       
+
+      *WS-MAX-ELEVE est saisi au lancement (0050-TAILLE-CLASSE-DEBUT) :
+      *le nombre d'eleves par classe n'est plus fige par le programme
+       77 WS-MAX-ELEVE         PIC 99      VALUE 6.
+
        01 WS-TABLEAU-ELEVES.
            05 WS-CLASSE   OCCURS 2 TIMES.
-               10 WS-ELEVE OCCURS 6 TIMES.
+               10 WS-ELEVE OCCURS 1 TO 20 TIMES
+                           DEPENDING ON WS-MAX-ELEVE.
                    15 WS-NOM-ELEVE            PIC X(15).
-                   15 WS-PRENOM-ELEVE         PIC X(15). 
+                   15 WS-PRENOM-ELEVE         PIC X(15).
 
 
        77 WS-INDEX-CLASSE      PIC 9       VALUE 1.
        77 WS-MAX-CLASSE        PIC 9       VALUE 2.
 
-       77 WS-INDEX-ELEVE       PIC 9       VALUE 1.
-       77 WS-MAX-ELEVE         PIC 9       VALUE 6.
+       77 WS-INDEX-ELEVE       PIC 99      VALUE 1.
+
+      *Clé de tri choisie par l'utilisateur pour 0300-TRI-TABLEAU
+       01 WS-CLE-TRI           PIC X       VALUE "N".
+           88 WS-CLE-TRI-NOM               VALUE "N" "n".
+           88 WS-CLE-TRI-PRENOM            VALUE "P" "p".
 
 
       ******************************************************************
@@ -51,12 +60,18 @@
  
        PROCEDURE DIVISION.
 
+       PERFORM 0050-TAILLE-CLASSE-DEBUT
+          THRU 0050-TAILLE-CLASSE-FIN.
+
        PERFORM 0100-SAISIE-TABLEAU-DEBUT
           THRU 0100-SAISIE-TABLEAU-FIN.
 
       *PERFORM 0200-AFFICHE-TABLEAU-DEBUT
       *   THRU 0200-AFFICHE-TABLEAU-FIN.
-       
+
+       DISPLAY "Trier par Nom (N) ou Prenom (P) : ".
+       ACCEPT WS-CLE-TRI.
+
        PERFORM 0300-TRI-TABLEAU-DEBUT
           THRU 0300-TRI-TABLEAU-FIN.
 
@@ -72,9 +87,27 @@
       *                           PARAGRAPHES                          *
       ****************************************************************** 
 
+      *Taille de classe saisie par l'utilisateur, remplace les deux
+      *tailles figees CM1/CM2 = 6 et 3 des anciens SaisieTri/SaisieTri2
+       0050-TAILLE-CLASSE-DEBUT.
+
+       MOVE 0 TO WS-MAX-ELEVE.
+       PERFORM UNTIL WS-MAX-ELEVE >= 1 AND WS-MAX-ELEVE <= 20
+           DISPLAY "Nombre d'eleves par classe (1 a 20) : "
+           ACCEPT WS-MAX-ELEVE
+           IF WS-MAX-ELEVE < 1 OR WS-MAX-ELEVE > 20
+               DISPLAY "Valeur invalide, 1 a 20 attendu."
+           END-IF
+       END-PERFORM.
+
+       0050-TAILLE-CLASSE-FIN.
+       EXIT.
+
+      *------------------------------------------------------
+
        0100-SAISIE-TABLEAU-DEBUT.
 
-       PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 
+       PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
                UNTIL   WS-INDEX-CLASSE > WS-MAX-CLASSE
 
            PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 
@@ -126,7 +159,13 @@
        PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 
                UNTIL   WS-INDEX-CLASSE > WS-MAX-CLASSE
 
-           SORT WS-ELEVE(WS-INDEX-CLASSE) ASCENDING 
+           IF WS-CLE-TRI-PRENOM
+               SORT WS-ELEVE(WS-INDEX-CLASSE) ASCENDING
+                    KEY WS-PRENOM-ELEVE
+           ELSE
+               SORT WS-ELEVE(WS-INDEX-CLASSE) ASCENDING
+                    KEY WS-NOM-ELEVE
+           END-IF
 
            PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 
                    UNTIL   WS-INDEX-ELEVE > WS-MAX-ELEVE
