@@ -0,0 +1,8 @@
+      *Description de l'enregistrement du fichier "train.dat"
+       01 LIGNE-TRAIN.
+           03 RECORD-TYPE                   PIC X(03).
+           03 STATION-DEPART                PIC X(18).
+           03 TRAIN-TIME-HH                 PIC 9(02).
+           03 TRAIN-TIME-MM                 PIC 9(02).
+           03 TRAIN-NBRE-HEURES             PIC 9(02).
+           03 TRAIN-HALT-FLAG PIC X OCCURS 10 TIMES.
