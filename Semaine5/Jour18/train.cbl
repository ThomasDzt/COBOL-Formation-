@@ -15,6 +15,9 @@
        SELECT FICHIER-TRAIN2 ASSIGN TO 'train2.dat'
        ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT FICHIER-REJETS ASSIGN TO 'train-rejets.txt'
+       ORGANIZATION IS LINE SEQUENTIAL.
+
 
       ****************************************************************** 
       *                        DATA DIVISION 
@@ -60,8 +63,16 @@
               03 F-FILL-04                             PIC X.
 
 
-           01 F-TRAIN2-TOTAL                           PIC X(20).                         
-       
+              03 F-ENTETE-ITINERAIRE                   PIC X(14).
+              03 F-TRAIN2-ITINERAIRE  OCCURS 10 TIMES  PIC X.
+
+
+           01 F-TRAIN2-TOTAL                           PIC X(20).
+
+      *Création du fichier des lignes rejetées lors de la validation
+       FD FICHIER-REJETS.
+           01 F-LIGNE-REJET                            PIC X(80).
+
        WORKING-STORAGE SECTION.
       *Création des variables dans lesquelles on va stocker les données de l'alias 
        01 WS-TRAIN-PLANNING. 
@@ -92,19 +103,30 @@
               88 WS-TRAIN-FRETE                            VALUE 'F'. 
 
               03 WS-NOMBRE-ARRET               PIC 9(2)    VALUE 0.
-      
-       
 
-      *Création des index pour parcourir le tableau  
+              03 WS-LIGNE-VALIDE               PIC X       VALUE "O".
+              88 WS-LIGNE-VALIDE-OUI                       VALUE "O".
+              88 WS-LIGNE-VALIDE-NON                       VALUE "N".
+
+
+
+      *Création des index pour parcourir le tableau
        77 WS-INDEX-TRAIN-PLANNING  PIC 9(2)    VALUE 1.
        77 WS-MAX-INDEX-PLANNING    PIC 9(2)    VALUE 46.
 
-      *Création des index pour parcourir le groupe de variables correspondant au flag sur les arrêts 
+      *Création des index pour parcourir le groupe de variables correspondant au flag sur les arrêts
        77 WS-INDEX-HALT-FLAG       PIC 9(2)    VALUE 1.
 
        77 WS-MAX-HALT-FLAG         PIC 9(2)    VALUE 10.
-                  
-       
+
+      *Compteurs utilisés pour la validation des heures et le
+      *sous-total par catégorie de train
+       77 WS-NB-REJETS             PIC 9(2)    VALUE 0.
+       77 WS-NB-TGV                PIC 9(2)    VALUE 0.
+       77 WS-NB-CORAIL             PIC 9(2)    VALUE 0.
+       77 WS-NB-TER                PIC 9(2)    VALUE 0.
+
+
       *Création de la variable de contrôle de fin de lecture du fichier 
        01 WS-FIN-LECTURE           PIC X       VALUE "N".
 
@@ -126,16 +148,22 @@
        PERFORM 0300-COMPTE-ARRET-DEBUT
           THRU 0300-COMPTE-ARRET-FIN.
 
+       PERFORM 0350-VALIDATION-DEBUT
+          THRU 0350-VALIDATION-FIN.
+
        PERFORM 0400-HEURE-ARRIVEE-DEBUT
           THRU 0400-HEURE-ARRIVEE-FIN.
 
        PERFORM 0500-AFFICHE2-DEBUT
-          THRU 0500-AFFICHE2-FIN. 
+          THRU 0500-AFFICHE2-FIN.
+
+       PERFORM 0550-SOUS-TOTAL-DEBUT
+          THRU 0550-SOUS-TOTAL-FIN.
 
        PERFORM 0600-ECRITURE-DEBUT
           THRU 0600-ECRITURE-FIN.
 
-       STOP RUN. 
+       STOP RUN.
 
 
       ****************************************************************** 
@@ -192,8 +220,10 @@
       *Itération de l'index du tableau 
                    ADD 1 TO WS-INDEX-TRAIN-PLANNING
                END-IF  
-           END-READ 
-       END-PERFORM. 
+           END-READ
+       END-PERFORM.
+
+       COMPUTE WS-MAX-INDEX-PLANNING = WS-INDEX-TRAIN-PLANNING - 1.
 
        DISPLAY "Fermeture du fichier".
        CLOSE FICHIER-TRAIN.
@@ -262,52 +292,107 @@
 
       *-----------------------------------------------
 
-      *Boucle pour calculer l'heure d'arrivée pour chaque train 
+      *Validation des heures et minutes de départ avant de lancer le
+      *calcul de l'heure d'arrivée : une ligne dont l'heure n'est pas
+      *comprise entre 0 et 23 ou dont les minutes ne sont pas
+      *comprises entre 0 et 59 est rejetée et écartée du calcul.
+       0350-VALIDATION-DEBUT.
+
+       DISPLAY "Ouverture du fichier des rejets".
+       OPEN OUTPUT FICHIER-REJETS.
+
+       PERFORM VARYING WS-INDEX-TRAIN-PLANNING FROM 1 BY 1
+               UNTIL   WS-INDEX-TRAIN-PLANNING > WS-MAX-INDEX-PLANNING
+
+           SET WS-LIGNE-VALIDE-OUI(WS-INDEX-TRAIN-PLANNING) TO TRUE
+
+           IF WS-TRAIN-TIME-HH(WS-INDEX-TRAIN-PLANNING) > 23
+           OR WS-TRAIN-TIME-MM(WS-INDEX-TRAIN-PLANNING) > 59
+               SET WS-LIGNE-VALIDE-NON(WS-INDEX-TRAIN-PLANNING) TO TRUE
+               ADD 1 TO WS-NB-REJETS
+
+               DISPLAY "Ligne rejetee, heure invalide - N° "
+                       WS-INDEX-TRAIN-PLANNING
+
+               MOVE SPACES TO F-LIGNE-REJET
+               STRING "Ligne rejetee, heure invalide - N° "
+                       WS-INDEX-TRAIN-PLANNING " "
+                       WS-TRAIN-TIME-HH(WS-INDEX-TRAIN-PLANNING)
+                       ":"
+                       WS-TRAIN-TIME-MM(WS-INDEX-TRAIN-PLANNING)
+                   DELIMITED BY SIZE INTO F-LIGNE-REJET
+               WRITE F-LIGNE-REJET
+           END-IF
+
+       END-PERFORM.
+
+       DISPLAY "Nombre de lignes rejetees : " WS-NB-REJETS.
+
+       CLOSE FICHIER-REJETS.
+
+       0350-VALIDATION-FIN.
+       EXIT.
+
+      *-----------------------------------------------
+
+      *Boucle pour calculer l'heure d'arrivée pour chaque train
        0400-HEURE-ARRIVEE-DEBUT.
-       PERFORM VARYING WS-INDEX-TRAIN-PLANNING FROM 1 BY 1 
+       PERFORM VARYING WS-INDEX-TRAIN-PLANNING FROM 1 BY 1
                UNTIL   WS-INDEX-TRAIN-PLANNING > WS-MAX-INDEX-PLANNING
 
-      *Addition de l'heure de départ et de la durée du trajet 
+           IF WS-LIGNE-VALIDE-OUI(WS-INDEX-TRAIN-PLANNING)
+
+      *Addition de l'heure de départ et de la durée du trajet
       *pour obtenir l'heure d'arrivée
 
-           COMPUTE 
-           WS-CALCUL-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING) = 
-           WS-TRAIN-TIME-HH(WS-INDEX-TRAIN-PLANNING) + 
-           WS-TRAIN-NBRE-HEURES(WS-INDEX-TRAIN-PLANNING)
-           
-      *Récupération du reste de la division du résultat obtenu par 24 
+               COMPUTE
+               WS-CALCUL-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING) =
+               WS-TRAIN-TIME-HH(WS-INDEX-TRAIN-PLANNING) +
+               WS-TRAIN-NBRE-HEURES(WS-INDEX-TRAIN-PLANNING)
+
+      *Récupération du reste de la division du résultat obtenu par 24
       *afin de prévoir le cas où le résultat est supérieur ou égal à 24
 
-           COMPUTE WS-RESTE-PAR-24(WS-INDEX-TRAIN-PLANNING) = 
-           FUNCTION MOD 
-           (WS-CALCUL-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING) 24)
+               COMPUTE WS-RESTE-PAR-24(WS-INDEX-TRAIN-PLANNING) =
+               FUNCTION MOD
+               (WS-CALCUL-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING) 24)
 
-           IF WS-CALCUL-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING) >= 24
-                
-               MOVE WS-RESTE-PAR-24(WS-INDEX-TRAIN-PLANNING)
-               TO   WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
+               IF WS-CALCUL-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
+                  >= 24
 
-           ELSE 
-               MOVE WS-CALCUL-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
-               TO   WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING) 
+                   MOVE WS-RESTE-PAR-24(WS-INDEX-TRAIN-PLANNING)
+                   TO   WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
 
-           END-IF 
+               ELSE
+                   MOVE
+                   WS-CALCUL-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
+                   TO   WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
 
-      *Récupération des minutes pour l'heure d'arrivée 
-           MOVE WS-TRAIN-TIME-MM(WS-INDEX-TRAIN-PLANNING) 
-           TO   WS-TRAIN-ARRIVEE-MM(WS-INDEX-TRAIN-PLANNING)
-
-      *Affichage des heures d'arrivée de chaque train 
-           DISPLAY 
-           "N° enregistrement : " 
-           WS-INDEX-TRAIN-PLANNING
+               END-IF
 
-           SPACES WITH NO ADVANCING 
+      *Récupération des minutes pour l'heure d'arrivée
+               MOVE WS-TRAIN-TIME-MM(WS-INDEX-TRAIN-PLANNING)
+               TO   WS-TRAIN-ARRIVEE-MM(WS-INDEX-TRAIN-PLANNING)
+
+      *Affichage des heures d'arrivée de chaque train
+               DISPLAY
+               "N° enregistrement : "
+               WS-INDEX-TRAIN-PLANNING
+               SPACES WITH NO ADVANCING
+               " Heure d'arrivee : "
+               WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
+               ":"
+               WS-TRAIN-ARRIVEE-MM(WS-INDEX-TRAIN-PLANNING)
+
+           ELSE
+               DISPLAY
+               "N° enregistrement : "
+               WS-INDEX-TRAIN-PLANNING
+               SPACES WITH NO ADVANCING
+               " ligne rejetee, heure d'arrivee non calculee"
+
+           END-IF
 
-           " Heure d'arrivee : "
-           WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
-           ":"
-           WS-TRAIN-ARRIVEE-MM(WS-INDEX-TRAIN-PLANNING)
        END-PERFORM.
 
        
@@ -320,27 +405,49 @@
       *Affichage de l'heure d'arrivée et du nombre d'arrêts pour le premier train 
        0500-AFFICHE2-DEBUT.
        MOVE 1 TO WS-INDEX-TRAIN-PLANNING.
-       DISPLAY 
-       "N° enregistrement : " 
-       WS-INDEX-TRAIN-PLANNING
-       
-       
-       " Heure d'arrivee : "
-       WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
-       ":"
-       WS-TRAIN-ARRIVEE-MM(WS-INDEX-TRAIN-PLANNING)
+       DISPLAY
+           "N° enregistrement : "
+           WS-INDEX-TRAIN-PLANNING
+           SPACES WITH NO ADVANCING
+           " Heure d'arrivee : "
+           WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING)
+           ":"
+           WS-TRAIN-ARRIVEE-MM(WS-INDEX-TRAIN-PLANNING)
+           SPACES WITH NO ADVANCING
+           " Nombre d'arrets : "
+           WS-NOMBRE-ARRET(WS-INDEX-TRAIN-PLANNING).
 
-       " Nombre d'arrets : "
-       WS-NOMBRE-ARRET(WS-INDEX-TRAIN-PLANNING).
-           
+       0500-AFFICHE2-FIN.
+       EXIT.
 
+      *-----------------------------------------------
 
+      *Décompte des services par catégorie (TGV, Corail, TER) à
+      *partir des 88-levels déjà posées sur WS-RECORD-TYPE
+       0550-SOUS-TOTAL-DEBUT.
 
+       PERFORM VARYING WS-INDEX-TRAIN-PLANNING FROM 1 BY 1
+               UNTIL   WS-INDEX-TRAIN-PLANNING > WS-MAX-INDEX-PLANNING
 
-       0500-AFFICHE2-FIN.
+           EVALUATE TRUE
+               WHEN WS-TGV(WS-INDEX-TRAIN-PLANNING)
+                   ADD 1 TO WS-NB-TGV
+               WHEN WS-CORAIL(WS-INDEX-TRAIN-PLANNING)
+                   ADD 1 TO WS-NB-CORAIL
+               WHEN WS-TER(WS-INDEX-TRAIN-PLANNING)
+                   ADD 1 TO WS-NB-TER
+           END-EVALUATE
+
+       END-PERFORM.
+
+       DISPLAY "Sous-total TGV    : " WS-NB-TGV.
+       DISPLAY "Sous-total Corail : " WS-NB-CORAIL.
+       DISPLAY "Sous-total TER    : " WS-NB-TER.
+
+       0550-SOUS-TOTAL-FIN.
        EXIT.
 
-      *----------------------------------------------- 
+      *-----------------------------------------------
        0600-ECRITURE-DEBUT.
 
       *Ouverture du fichier dans lequel on va écrire 
@@ -397,14 +504,46 @@
            MOVE WS-TRAIN-ARRIVEE-HH(WS-INDEX-TRAIN-PLANNING) 
            TO F-TRAIN2-ARRIVEE-HH
 
-           MOVE WS-TRAIN-ARRIVEE-MM(WS-INDEX-TRAIN-PLANNING) 
+           MOVE WS-TRAIN-ARRIVEE-MM(WS-INDEX-TRAIN-PLANNING)
            TO F-TRAIN2-ARRIVEE-MM
-       
-       WRITE F-TRAIN2-LIGNE
+
+           MOVE "  Itineraire: " TO F-ENTETE-ITINERAIRE
+
+           PERFORM VARYING WS-INDEX-HALT-FLAG FROM 1 BY 1
+                   UNTIL WS-INDEX-HALT-FLAG > WS-MAX-HALT-FLAG
+
+               MOVE WS-TRAIN-HALT-FLAG(WS-INDEX-TRAIN-PLANNING,
+                    WS-INDEX-HALT-FLAG)
+               TO   F-TRAIN2-ITINERAIRE(WS-INDEX-HALT-FLAG)
+
+           END-PERFORM
+
+           IF WS-LIGNE-VALIDE-OUI(WS-INDEX-TRAIN-PLANNING)
+               WRITE F-TRAIN2-LIGNE
+           ELSE
+               DISPLAY "Ligne " WS-INDEX-TRAIN-PLANNING
+                       SPACES WITH NO ADVANCING
+                       " rejetee, absente de train2.dat"
+           END-IF
+
        END-PERFORM.
 
       *Ajout de la ligne du total de trains
-       MOVE "Total trains : 46" TO F-TRAIN2-TOTAL.
+       MOVE SPACES TO F-TRAIN2-TOTAL.
+       STRING "Total trains : " WS-MAX-INDEX-PLANNING
+           DELIMITED BY SIZE INTO F-TRAIN2-TOTAL
+       WRITE F-TRAIN2-TOTAL.
+
+      *Ajout du sous-total par categorie de train
+       MOVE SPACES TO F-TRAIN2-TOTAL.
+       STRING "TGV:" WS-NB-TGV " COR:" WS-NB-CORAIL " TER:" WS-NB-TER
+           DELIMITED BY SIZE INTO F-TRAIN2-TOTAL
+       WRITE F-TRAIN2-TOTAL.
+
+      *Ajout de la ligne du total de lignes rejetees
+       MOVE SPACES TO F-TRAIN2-TOTAL.
+       STRING "Lignes rejetees : " WS-NB-REJETS
+           DELIMITED BY SIZE INTO F-TRAIN2-TOTAL
        WRITE F-TRAIN2-TOTAL.
 
       *Fermeture du fichier 
