@@ -24,12 +24,36 @@
            88 WS-SAISIE-OK-O           VALUE "O".
            88 WS-SAISIE-OK-N           VALUE "N".
 
+      * Mode de fonctionnement : PGCD de deux nombres, ou PGCD d'une
+      * liste de nombres terminée par 0 (même style que maxunt0.cbl).
+       01 WS-MODE              PIC X.
+           88 WS-MODE-DEUX             VALUE "D" "d".
+           88 WS-MODE-LISTE            VALUE "L" "l".
+
+      * Nombre courant saisi en mode liste, et PGCD cumulé au fil de
+      * la liste.
+       01 WS-NBR-SAISI         PIC 9(03).
+       01 WS-PGCD-COURANT      PIC 9(03).
+
+      * Flag pour repérer le premier nombre de la liste.
+       01 WS-PREMIER-NBR       PIC X       VALUE "O".
+           88 WS-PREMIER-NBR-O         VALUE "O".
+           88 WS-PREMIER-NBR-N         VALUE "N".
 
 
        PROCEDURE DIVISION.
 
-           PERFORM 0100-SAISIE-NOMBRES-DEB
-              THRU 0100-SAISIE-NOMBRES-FIN.
+           DISPLAY "Deux nombres (D) ou liste terminée par 0 (L) : "
+           WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE-LISTE
+               PERFORM 0300-SAISIE-LISTE-DEB
+                  THRU 0300-SAISIE-LISTE-FIN
+           ELSE
+               PERFORM 0100-SAISIE-NOMBRES-DEB
+                  THRU 0100-SAISIE-NOMBRES-FIN
+           END-IF.
 
            STOP RUN.
 
@@ -74,53 +98,111 @@
       *-----------------------------------------------------------------
 
        0200-BOUCLE-PRINCIP-DEB.
-           
+
+           PERFORM 0250-CALCUL-PGCD-DEB
+              THRU 0250-CALCUL-PGCD-FIN.
+
+           IF WS-NBR1 >= WS-NBR2
+
+               DISPLAY "PGCD de " WS-NBR1-SAISIE
+                       " et de " WS-NBR2-SAISIE
+                       " : " WS-NBR2
+
+           ELSE
+               DISPLAY "PGCD de " WS-NBR1-SAISIE
+                       " et de " WS-NBR2-SAISIE
+                       " : " WS-NBR1
+           END-IF.
+           EXIT.
+
+       0200-BOUCLE-PRINCIP-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Algorithme d'Euclide pur, sans affichage, sur WS-NBR1/WS-NBR2 :
+      * en sortie le PGCD est le plus petit des deux (réutilisé par le
+      * mode deux nombres comme par le mode liste).
+       0250-CALCUL-PGCD-DEB.
+
            MOVE 1 TO WS-RESTE.
 
            PERFORM UNTIL WS-RESTE = 0
 
                IF WS-NBR1 >= WS-NBR2
-                   DIVIDE WS-NBR1 BY WS-NBR2 
+                   DIVIDE WS-NBR1 BY WS-NBR2
                    GIVING WS-QUOT REMAINDER WS-RESTE
-                   
-      *            DISPLAY "Nombre 1 : " WS-NBR1
-      *            DISPLAY "Nombre 2 : " WS-NBR2
-      *            DISPLAY "Quotient : " WS-QUOT
-      *            DISPLAY "Reste : " WS-RESTE
-                   
+
                    IF WS-RESTE NOT = 0
                        MOVE WS-NBR2 TO WS-NBR1
                        MOVE WS-RESTE TO WS-NBR2
-                   END-IF 
+                   END-IF
 
-               ELSE 
-                   DIVIDE WS-NBR2 BY WS-NBR1 
+               ELSE
+                   DIVIDE WS-NBR2 BY WS-NBR1
                    GIVING WS-QUOT REMAINDER WS-RESTE
-                   
+
                    IF WS-RESTE NOT = 0
                        MOVE WS-NBR1 TO WS-NBR2
                        MOVE WS-RESTE TO WS-NBR1
-                   END-IF 
+                   END-IF
+
+               END-IF
 
-               END-IF 
-           
            END-PERFORM.
-           
-           IF WS-NBR1 >= WS-NBR2
 
-               DISPLAY "PGCD de " WS-NBR1-SAISIE 
-                       " et de " WS-NBR2-SAISIE 
-                       " : " WS-NBR2
-           
-           ELSE 
-               DISPLAY "PGCD de " WS-NBR1-SAISIE 
-                       " et de " WS-NBR2-SAISIE 
-                       " : " WS-NBR1
-           END-IF. 
            EXIT.
 
-       0200-BOUCLE-PRINCIP-FIN.       
-       
+       0250-CALCUL-PGCD-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Saisit une série de nombres positifs terminée par 0 (comme
+      * maxunt0.cbl) et replie l'algorithme d'Euclide sur toute la
+      * liste pour en obtenir le PGCD global.
+       0300-SAISIE-LISTE-DEB.
+
+           SET WS-PREMIER-NBR-O TO TRUE.
+
+           DISPLAY "Veuillez saisir une série de nombres positifs, "
+                   "terminée par 0 : "
+           WITH NO ADVANCING.
+           ACCEPT WS-NBR-SAISI.
+
+           PERFORM UNTIL WS-NBR-SAISI = 0
+
+               IF WS-PREMIER-NBR-O
+                   MOVE WS-NBR-SAISI TO WS-PGCD-COURANT
+                   SET WS-PREMIER-NBR-N TO TRUE
+               ELSE
+                   MOVE WS-PGCD-COURANT TO WS-NBR1
+                   MOVE WS-NBR-SAISI TO WS-NBR2
+
+                   PERFORM 0250-CALCUL-PGCD-DEB
+                      THRU 0250-CALCUL-PGCD-FIN
+
+                   IF WS-NBR1 >= WS-NBR2
+                       MOVE WS-NBR2 TO WS-PGCD-COURANT
+                   ELSE
+                       MOVE WS-NBR1 TO WS-PGCD-COURANT
+                   END-IF
+               END-IF
+
+               DISPLAY "Nombre suivant (0 pour arrêter) : "
+               WITH NO ADVANCING
+               ACCEPT WS-NBR-SAISI
+
+           END-PERFORM.
+
+           IF WS-PREMIER-NBR-O
+               DISPLAY "Erreur de saisie."
+           ELSE
+               DISPLAY "PGCD de la liste : " WS-PGCD-COURANT
+           END-IF.
+
+           EXIT.
+
+       0300-SAISIE-LISTE-FIN.
+
 
 
 
