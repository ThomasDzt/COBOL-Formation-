@@ -11,26 +11,60 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-      * Nombre saisi par l'utilisateur.
-       01 WS-NBR           PIC 9(03).
+      * Nombre saisi par l'utilisateur. Largeur portée à 9(06) : pour
+      * un nombre impair proche de la borne saisie, 3 * WS-NBR + 1
+      * peut depasser 9999 avant de redescendre, et WS-RESULTAT est
+      * ensuite recopie dans WS-NBR a chaque etape.
+       01 WS-NBR           PIC 9(06).
 
       * Résultat de l'opération effectuée selon la parité du nombre.
-       01 WS-RESULTAT      PIC 9(04).
+       01 WS-RESULTAT      PIC 9(06).
        
       * Flag pour gérer la boucle lors du contrôle de saisie.
        01 WS-SAISIE-OK         PIC X.
            88 WS-SAISIE-OK-O           VALUE "O".
            88 WS-SAISIE-OK-N           VALUE "N".
 
+      * Nombre d'étapes de la suite de Syracuse jusqu'à 1.
+       01 WS-NB-ETAPES         PIC 9(04)   VALUE 0.
+
+      * Mode de fonctionnement : un seul nombre, ou une plage de 1 à
+      * une borne saisie, pour trouver la chaîne la plus longue.
+       01 WS-MODE              PIC X.
+           88 WS-MODE-UNIQUE           VALUE "U" "u".
+           88 WS-MODE-PLAGE            VALUE "P" "p".
+
+      * Borne supérieure et nombre de départ courant en mode plage.
+       01 WS-BORNE             PIC 9(03).
+       01 WS-NBR-DEPART        PIC 9(03).
+
+      * Plus longue chaîne trouvée en mode plage.
+       01 WS-MAX-ETAPES        PIC 9(04)   VALUE 0.
+       01 WS-MAX-DEPART        PIC 9(03)   VALUE 0.
+
+      * Empêche l'affichage de chaque étape lors d'un balayage de
+      * plage, pour ne montrer que le résultat final.
+       01 WS-SILENCIEUX        PIC X       VALUE "N".
+           88 WS-SILENCIEUX-OUI        VALUE "O".
+
 
        PROCEDURE DIVISION.
 
-           PERFORM 0100-SAISIE-NOMBRE-DEB
-              THRU 0100-SAISIE-NOMBRE-FIN
+           DISPLAY "Nombre unique (U) ou plage de 1 à N (P) : "
+           WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE-PLAGE
+               PERFORM 0400-SAISIE-PLAGE-DEB
+                  THRU 0400-SAISIE-PLAGE-FIN
+           ELSE
+               PERFORM 0100-SAISIE-NOMBRE-DEB
+                  THRU 0100-SAISIE-NOMBRE-FIN
+           END-IF.
 
            STOP RUN.
 
-       
+
       ******************************************************************
       *                          PARAGRAPHES                           * 
       ****************************************************************** 
@@ -55,6 +89,8 @@
                    PERFORM 0200-BOUCLE-PRINCIP-DEB
                       THRU 0200-BOUCLE-PRINCIP-FIN
 
+                   DISPLAY "Nombre d'étapes : " WS-NB-ETAPES
+
                END-IF
 
            END-PERFORM.
@@ -67,12 +103,16 @@
 
        0200-BOUCLE-PRINCIP-DEB.
 
+           MOVE 0 TO WS-NB-ETAPES.
+
       * Boucle jusqu'à ce que le nombre soit égal à 1.
-           PERFORM UNTIL WS-NBR = 1 
+           PERFORM UNTIL WS-NBR = 1
 
                PERFORM 0300-TEST-PARITE-DEB
                   THRU 0300-TEST-PARITE-FIN
 
+               ADD 1 TO WS-NB-ETAPES
+
            END-PERFORM.
 
            EXIT.
@@ -80,27 +120,68 @@
        0200-BOUCLE-PRINCIP-FIN.
 
       *-----------------------------------------------------------------
-       
+
        0300-TEST-PARITE-DEB.
 
-      * Opérations à mener selon la parité du nombre, tel qu'énoncé 
+      * Opérations à mener selon la parité du nombre, tel qu'énoncé
       * dans la conjecture de Syracuse.
-           IF FUNCTION MOD(WS-NBR,2) = 0 
-               
+           IF FUNCTION MOD(WS-NBR,2) = 0
+
                COMPUTE WS-RESULTAT = WS-NBR / 2
 
            ELSE
                COMPUTE WS-RESULTAT = 3 * WS-NBR + 1
-               
+
            END-IF.
 
-      * Affichage du nombre obtenu après opération.      
+      * Affichage du nombre obtenu après opération, sauf en mode
+      * plage où seul le résultat final compte.
            MOVE WS-RESULTAT TO WS-NBR.
-           DISPLAY WS-NBR.
+
+           IF NOT WS-SILENCIEUX-OUI
+               DISPLAY WS-NBR
+           END-IF.
+
            EXIT.
 
        0300-TEST-PARITE-FIN.
 
+      *-----------------------------------------------------------------
+
+      * Parcourt les nombres de départ de 1 à WS-BORNE et rapporte
+      * celui qui produit la chaîne de Syracuse la plus longue.
+       0400-SAISIE-PLAGE-DEB.
+
+           DISPLAY "Veuillez saisir la borne supérieure (1 à 99) : "
+           WITH NO ADVANCING.
+           ACCEPT WS-BORNE.
+
+           SET WS-SILENCIEUX-OUI TO TRUE.
+           MOVE 0 TO WS-MAX-ETAPES.
+           MOVE 0 TO WS-MAX-DEPART.
+
+           PERFORM VARYING WS-NBR-DEPART FROM 1 BY 1
+                   UNTIL WS-NBR-DEPART > WS-BORNE
+
+               MOVE WS-NBR-DEPART TO WS-NBR
+
+               PERFORM 0200-BOUCLE-PRINCIP-DEB
+                  THRU 0200-BOUCLE-PRINCIP-FIN
+
+               IF WS-NB-ETAPES > WS-MAX-ETAPES
+                   MOVE WS-NB-ETAPES TO WS-MAX-ETAPES
+                   MOVE WS-NBR-DEPART TO WS-MAX-DEPART
+               END-IF
+
+           END-PERFORM.
+
+           DISPLAY "Chaîne la plus longue : départ " WS-MAX-DEPART
+                   ", " WS-MAX-ETAPES " étapes".
+
+           EXIT.
+
+       0400-SAISIE-PLAGE-FIN.
+
 
 
 
