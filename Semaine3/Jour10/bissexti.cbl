@@ -6,18 +6,57 @@
        AUTHOR. Thomas.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Liste d'années à traiter en mode fichier, pour vérifier d'un
+      *coup toutes les années d'un calendrier pluriannuel
+       SELECT FICHIER-ANNEES ASSIGN TO "annees.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-BISSEXTILES ASSIGN TO "bissextiles.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+
+       FILE SECTION.
+       FD FICHIER-ANNEES.
+       01 F-ANNEE                  PIC 9(04).
+
+       FD FICHIER-BISSEXTILES.
+       01 F-LIGNE-BISSEXTILE       PIC X(40).
+
        WORKING-STORAGE SECTION.
 
        01 WS-ANNEE     PIC 9(04).
 
+      *Mode de fonctionnement : saisie interactive d'une seule année,
+      *ou traitement d'un fichier d'années
+       01 WS-MODE                  PIC X.
+           88 WS-MODE-INTERACTIF               VALUE "I" "i".
+           88 WS-MODE-FICHIER                  VALUE "F" "f".
+
+       01 WS-FIN-FICHIER           PIC X       VALUE "N".
+           88 WS-FIN-FICHIER-OUI               VALUE "O".
+
+      *Résultat du test bissextile pour l'année en cours de traitement
+       01 WS-BISSEXTILE            PIC X       VALUE "N".
+           88 WS-BISSEXTILE-OUI                VALUE "O".
+
 
        PROCEDURE DIVISION.
-           
-           PERFORM 0100-SAISIE-ANNEE-DEB
-              THRU 0100-SAISIE-ANNEE-FIN.
-              
+
+           DISPLAY "Mode interactif (I) ou fichier (F) : "
+           WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE-FICHIER
+               PERFORM 0300-TRAITEMENT-FICHIER-DEB
+                  THRU 0300-TRAITEMENT-FICHIER-FIN
+           ELSE
+               PERFORM 0100-SAISIE-ANNEE-DEB
+                  THRU 0100-SAISIE-ANNEE-FIN
+           END-IF.
 
            STOP RUN.
 
@@ -40,14 +79,14 @@
       *-----------------------------------------------------------------
 
        0200-TEST-BISSEXTILE-DEB.
-           
-           IF FUNCTION MOD(WS-ANNEE, 4) = 0 
-           AND FUNCTION MOD(WS-ANNEE, 100) NOT = 0 
-           OR FUNCTION MOD(WS-ANNEE, 400) = 0
-           
+
+           PERFORM 0250-EVALUE-BISSEXTILE-DEB
+              THRU 0250-EVALUE-BISSEXTILE-FIN.
+
+           IF WS-BISSEXTILE-OUI
                DISPLAY "L'année est bissextile."
 
-           ELSE 
+           ELSE
                DISPLAY "L'année n'est pas bissextile."
 
            END-IF.
@@ -55,4 +94,70 @@
            EXIT.
 
        0200-TEST-BISSEXTILE-FIN.
-       
\ No newline at end of file
+
+      *-----------------------------------------------------------------
+
+      *Positionne WS-BISSEXTILE d'après WS-ANNEE, sans rien afficher,
+      *pour être réutilisé par le mode interactif comme par le mode
+      *fichier
+       0250-EVALUE-BISSEXTILE-DEB.
+
+           IF FUNCTION MOD(WS-ANNEE, 4) = 0
+           AND FUNCTION MOD(WS-ANNEE, 100) NOT = 0
+           OR FUNCTION MOD(WS-ANNEE, 400) = 0
+
+               SET WS-BISSEXTILE-OUI TO TRUE
+
+           ELSE
+               MOVE "N" TO WS-BISSEXTILE
+
+           END-IF.
+
+           EXIT.
+
+       0250-EVALUE-BISSEXTILE-FIN.
+
+      *-----------------------------------------------------------------
+
+      *Lit FICHIER-ANNEES en entier et écrit dans FICHIER-BISSEXTILES
+      *le résultat du test bissextile pour chaque année lue
+       0300-TRAITEMENT-FICHIER-DEB.
+
+           OPEN INPUT FICHIER-ANNEES.
+           OPEN OUTPUT FICHIER-BISSEXTILES.
+
+           PERFORM UNTIL WS-FIN-FICHIER-OUI
+               READ FICHIER-ANNEES
+
+                   AT END
+                       SET WS-FIN-FICHIER-OUI TO TRUE
+
+                   NOT AT END
+                       MOVE F-ANNEE TO WS-ANNEE
+
+                       PERFORM 0250-EVALUE-BISSEXTILE-DEB
+                          THRU 0250-EVALUE-BISSEXTILE-FIN
+
+                       MOVE SPACES TO F-LIGNE-BISSEXTILE
+
+                       IF WS-BISSEXTILE-OUI
+                           STRING WS-ANNEE " bissextile"
+                               DELIMITED BY SIZE
+                               INTO F-LIGNE-BISSEXTILE
+                       ELSE
+                           STRING WS-ANNEE " non bissextile"
+                               DELIMITED BY SIZE
+                               INTO F-LIGNE-BISSEXTILE
+                       END-IF
+
+                       WRITE F-LIGNE-BISSEXTILE
+
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-ANNEES.
+           CLOSE FICHIER-BISSEXTILES.
+
+           EXIT.
+
+       0300-TRAITEMENT-FICHIER-FIN.
