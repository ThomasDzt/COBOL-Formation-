@@ -1,31 +1,68 @@
-      * Saisir les ventes hebdomadaires de 4 produits. Chaque produit a  
-      * un nom et un prix unitaire. Afficher, pour chaque produit, le 
-      * nom, la quantité vendue, et le prix unitaire. Afficher la valeur 
+      * Saisir les ventes hebdomadaires de N produits. Chaque produit a
+      * un nom et un prix unitaire. Afficher, pour chaque produit, le
+      * nom, la quantité vendue, et le prix unitaire. Afficher la valeur
       * total du stock.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Vente.
        AUTHOR. ThomasD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Historique des ventes hebdomadaires, une ligne par produit et
+      *par exécution, ajoutée à la suite des semaines précédentes
+       SELECT FICHIER-VENTES ASSIGN TO "ventes-semaine.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD FICHIER-VENTES.
+       01 F-VENTE.
+           05 F-NOM                 PIC X(10).
+           05 F-PRIX-UNIT           PIC 9(04)V9(02).
+           05 F-QTE-VENDUE          PIC 9(02).
+      *Largeur portee a 9(06) : voir la note sur WS-PRIX-VENTE
+      *ci-dessous, la meme borne haute s'applique ici.
+           05 F-PRIX-VENTE          PIC 9(06)V9(02).
+
        WORKING-STORAGE SECTION.
 
+      *Nombre de produits de la semaine, saisi en début de programme
+      *plutôt qu'un OCCURS 4 TIMES figé
+       01 WS-NB-PRODUITS-MAX             PIC 9(02) VALUE 20.
+       01 WS-NB-PRODUITS                 PIC 9(02).
+
        01 WS-TAB-VENTE.
-           03 WS-PRODUIT OCCURS 4 TIMES.
+           03 WS-PRODUIT OCCURS 20 TIMES.
                05 WS-NOM                PIC X(10).
                05 WS-PRIX-UNIT          PIC 9(04)V9(02).
                05 WS-PRIX-UNIT-EDIT     PIC Z(04).9(02).
 
-               05 WS-QTE-VENDUE         PIC 9(02).   
-               05 WS-PRIX-VENTE         PIC 9(03)V9(02).
+               05 WS-QTE-VENDUE         PIC 9(02).
+
+      *Largeur portée à 9(06) : le prix unitaire va jusqu'à 9999,99 et
+      *la quantité jusqu'à 99, donc le prix de vente (prix unitaire *
+      *quantité) peut dépasser 999,99 et débordait silencieusement un
+      *PIC 9(03)
+               05 WS-PRIX-VENTE         PIC 9(06)V9(02).
 
 
-       01 WS-STOCK-TOTAL                PIC 9(03)V9(02).
+      *Largeur portée à 9(06) : avec jusqu'à 20 produits pouvant
+      *chacun atteindre la borne haute de WS-PRIX-VENTE ci-dessus, un
+      *PIC 9(03) (max 999,99) débordait et tronquait le total en
+      *silence
+       01 WS-STOCK-TOTAL                PIC 9(06)V9(02).
        01 WS-ESPACE                     PIC X(05).
-       77 WS-IDX                        PIC 9.
+       77 WS-IDX                        PIC 9(02).
 
        PROCEDURE DIVISION.
 
+           PERFORM 0050-SAISIE-NB-PRODUITS-DEB
+              THRU 0050-SAISIE-NB-PRODUITS-FIN.
+
            PERFORM 0100-INFOS-PRODUIT-DEB
               THRU 0100-INFOS-PRODUIT-FIN.
 
@@ -38,28 +75,53 @@
            PERFORM 0400-CALCUL-STOCK-DEB
               THRU 0400-CALCUL-STOCK-FIN.
 
+           PERFORM 0450-ECRITURE-VENTES-DEB
+              THRU 0450-ECRITURE-VENTES-FIN.
+
            PERFORM 0500-AFFICHE-STOCK-DEB
-              THRU 0500-AFFICHE-STOCK-FIN.           
-       
+              THRU 0500-AFFICHE-STOCK-FIN.
+
 
-           STOP RUN.   
+           STOP RUN.
 
       ******************************************************************
       *                          PARAGRAPHES                           *
       ******************************************************************
 
+      *Demande le nombre de produits de la semaine (borné à
+      *WS-NB-PRODUITS-MAX, la taille du tableau WS-TAB-VENTE)
+       0050-SAISIE-NB-PRODUITS-DEB.
+
+           MOVE 0 TO WS-NB-PRODUITS.
+
+           PERFORM UNTIL WS-NB-PRODUITS > 0
+                   AND WS-NB-PRODUITS <= WS-NB-PRODUITS-MAX
+
+               DISPLAY "Combien de produits cette semaine (1 à "
+                       WS-NB-PRODUITS-MAX "): "
+               WITH NO ADVANCING
+               ACCEPT WS-NB-PRODUITS
+
+           END-PERFORM.
+           EXIT.
+
+       0050-SAISIE-NB-PRODUITS-FIN.
+
+      *-----------------------------------------------------------------
+
        0100-INFOS-PRODUIT-DEB.
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
-               
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-PRODUITS
+
                DISPLAY "Entrez un nom d'article : "
-               WITH NO ADVANCING 
+               WITH NO ADVANCING
                ACCEPT WS-NOM(WS-IDX)
 
-               DISPLAY "Entrez le prix de l'article : " 
-               WITH NO ADVANCING 
+               DISPLAY "Entrez le prix de l'article : "
+               WITH NO ADVANCING
                ACCEPT WS-PRIX-UNIT(WS-IDX)
-               
+
            END-PERFORM.
            EXIT.
 
@@ -68,8 +130,9 @@
       *-----------------------------------------------------------------
 
        0200-SAISIE-QTE-VENDUE-DEB.
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-PRODUITS
 
                DISPLAY "Saisissez la quantité à acheter pour "
                WITH NO ADVANCING WS-NOM(WS-IDX) " : "
@@ -91,17 +154,18 @@
            WITH NO ADVANCING "Prix unit. "
            WITH NO ADVANCING WS-ESPACE
            WITH NO ADVANCING "Qte vendue ".
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
-               
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-PRODUITS
+
                MOVE WS-PRIX-UNIT(WS-IDX) TO WS-PRIX-UNIT-EDIT(WS-IDX)
 
-               DISPLAY FUNCTION TRIM(WS-NOM(WS-IDX)) 
+               DISPLAY FUNCTION TRIM(WS-NOM(WS-IDX))
                WITH NO ADVANCING WS-ESPACE
                WITH NO ADVANCING WS-PRIX-UNIT-EDIT(WS-IDX)
                WITH NO ADVANCING WS-ESPACE
                WITH NO ADVANCING WS-QTE-VENDUE(WS-IDX)
-               
+
            END-PERFORM.
            EXIT.
 
@@ -110,14 +174,15 @@
       *-----------------------------------------------------------------
 
        0400-CALCUL-STOCK-DEB.
-           
+
            INITIALIZE WS-STOCK-TOTAL.
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
-               
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-PRODUITS
+
                MULTIPLY WS-PRIX-UNIT(WS-IDX) BY WS-QTE-VENDUE(WS-IDX)
                GIVING WS-PRIX-VENTE(WS-IDX)
-               
+
                ADD WS-PRIX-VENTE(WS-IDX) TO WS-STOCK-TOTAL
 
            END-PERFORM.
@@ -126,6 +191,31 @@
 
        0400-CALCUL-STOCK-FIN.
 
+      *-----------------------------------------------------------------
+
+      *Ajoute les ventes de la semaine à ventes-semaine.txt
+       0450-ECRITURE-VENTES-DEB.
+
+           OPEN EXTEND FICHIER-VENTES.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-PRODUITS
+
+               MOVE WS-NOM(WS-IDX)        TO F-NOM
+               MOVE WS-PRIX-UNIT(WS-IDX)  TO F-PRIX-UNIT
+               MOVE WS-QTE-VENDUE(WS-IDX) TO F-QTE-VENDUE
+               MOVE WS-PRIX-VENTE(WS-IDX) TO F-PRIX-VENTE
+
+               WRITE F-VENTE
+
+           END-PERFORM.
+
+           CLOSE FICHIER-VENTES.
+
+           EXIT.
+
+       0450-ECRITURE-VENTES-FIN.
+
       *-----------------------------------------------------------------
 
        0500-AFFICHE-STOCK-DEB.
