@@ -2,41 +2,152 @@
        PROGRAM-ID. Age.
        AUTHOR. ThomasD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Roster d'âges à profiler en mode fichier, une valeur par ligne
+       SELECT FICHIER-AGES ASSIGN TO "ages.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Rapport de répartition par tranche d'âge écrit en mode fichier
+       SELECT FICHIER-RAPPORT-AGES ASSIGN TO "rapport-ages.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD FICHIER-AGES.
+       01 F-AGE                    PIC 9(03).
+
+       FD FICHIER-RAPPORT-AGES.
+       01 F-LIGNE-RAPPORT          PIC X(40).
+
        WORKING-STORAGE SECTION.
       *Déclaration de la variable numérique âge
        01 WS-AGE PIC 9(3).
 
+      *Mode de fonctionnement : saisie interactive d'un seul âge, ou
+      *profilage d'un fichier de tranches d'âge
+       01 WS-MODE                  PIC X.
+           88 WS-MODE-INTERACTIF               VALUE "I" "i".
+           88 WS-MODE-FICHIER                  VALUE "F" "f".
+
+       01 WS-FIN-FICHIER           PIC X       VALUE "N".
+           88 WS-FIN-FICHIER-OUI               VALUE "O".
+
+      *Compteurs de la répartition par tranche d'âge
+       01 WS-NB-ENFANTS            PIC 9(05)   VALUE 0.
+       01 WS-NB-ADOLESCENTS        PIC 9(05)   VALUE 0.
+       01 WS-NB-ADULTES            PIC 9(05)   VALUE 0.
+       01 WS-NB-SENIORS            PIC 9(05)   VALUE 0.
+
        PROCEDURE DIVISION.
 
+           DISPLAY "Mode interactif (I) ou fichier (F) : "
+           WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE-FICHIER
+               PERFORM 0200-TRAITEMENT-FICHIER-DEBUT
+                  THRU 0200-TRAITEMENT-FICHIER-FIN
+           ELSE
+               PERFORM 0100-TRAITEMENT-SAISIE-DEBUT
+                  THRU 0100-TRAITEMENT-SAISIE-FIN
+           END-IF.
+
+       STOP RUN.
+
+      ******************************************************************
+      *                          PARAGRAPHES                           *
+      ******************************************************************
+
+      *Saisie et classification d'un seul âge au clavier
+       0100-TRAITEMENT-SAISIE-DEBUT.
+
       *Saisie de l'âge par l'utilisateur
            DISPLAY "Entrez votre âge".
            ACCEPT WS-AGE.
 
-
       *Test de l'âge de l'utilisateur et catégorisation
-         
-      *     IF WS-AGE LESS THAN 12 OR EQUAL TO 12
            EVALUATE WS-AGE
                WHEN <= 12
                DISPLAY "Vous êtes un enfant"
 
-      *     ELSE IF WS-AGE GREATER THAN 12 AND LESS THAN 18
                WHEN > 12 AND < 18
                DISPLAY "Vous êtes un adolescent"
 
-      *     ELSE IF WS-AGE GREATER THAN 18 AND LESS THAN 65 
-      *     OR EQUAL TO 18
                WHEN >= 18 AND < 65
                DISPLAY "Vous êtes un adulte"
 
-      *     ELSE IF WS-AGE GREATER THAN 65 OR WS-AGE EQUAL TO 65
                WHEN OTHER
                DISPLAY "Vous êtes un senior"
 
-      *     END-IF.
            END-EVALUATE.
-       STOP RUN.
 
+       0100-TRAITEMENT-SAISIE-FIN.
+           EXIT.
+
+      *--------------------------------------
+
+      *Lit FICHIER-AGES en entier, classe chaque âge dans une des
+      *quatre tranches, et écrit les compteurs dans le rapport
+       0200-TRAITEMENT-FICHIER-DEBUT.
+
+           OPEN INPUT FICHIER-AGES.
+
+           PERFORM UNTIL WS-FIN-FICHIER-OUI
+               READ FICHIER-AGES
+
+                   AT END
+                       SET WS-FIN-FICHIER-OUI TO TRUE
+
+                   NOT AT END
+                       EVALUATE F-AGE
+                           WHEN <= 12
+                               ADD 1 TO WS-NB-ENFANTS
+                           WHEN > 12 AND < 18
+                               ADD 1 TO WS-NB-ADOLESCENTS
+                           WHEN >= 18 AND < 65
+                               ADD 1 TO WS-NB-ADULTES
+                           WHEN OTHER
+                               ADD 1 TO WS-NB-SENIORS
+                       END-EVALUATE
+
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-AGES.
+
+           OPEN OUTPUT FICHIER-RAPPORT-AGES.
+
+           MOVE SPACES TO F-LIGNE-RAPPORT.
+           STRING "Enfants : " WS-NB-ENFANTS
+               DELIMITED BY SIZE INTO F-LIGNE-RAPPORT.
+           WRITE F-LIGNE-RAPPORT.
+
+           MOVE SPACES TO F-LIGNE-RAPPORT.
+           STRING "Adolescents : " WS-NB-ADOLESCENTS
+               DELIMITED BY SIZE INTO F-LIGNE-RAPPORT.
+           WRITE F-LIGNE-RAPPORT.
+
+           MOVE SPACES TO F-LIGNE-RAPPORT.
+           STRING "Adultes : " WS-NB-ADULTES
+               DELIMITED BY SIZE INTO F-LIGNE-RAPPORT.
+           WRITE F-LIGNE-RAPPORT.
+
+           MOVE SPACES TO F-LIGNE-RAPPORT.
+           STRING "Seniors : " WS-NB-SENIORS
+               DELIMITED BY SIZE INTO F-LIGNE-RAPPORT.
+           WRITE F-LIGNE-RAPPORT.
+
+           CLOSE FICHIER-RAPPORT-AGES.
+
+           DISPLAY "Enfants : " WS-NB-ENFANTS
+                   ", Adolescents : " WS-NB-ADOLESCENTS
+                   ", Adultes : " WS-NB-ADULTES
+                   ", Seniors : " WS-NB-SENIORS.
 
+       0200-TRAITEMENT-FICHIER-FIN.
+           EXIT.
 
